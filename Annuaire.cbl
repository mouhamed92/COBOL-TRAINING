@@ -4,9 +4,19 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ANNUAIRE-FICHIER ASSIGN TO WS-ANN-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ANN-FILESTATUS.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  ANNUAIRE-FICHIER.
+       01  ANNUAIRE-ENREG.
+           05  ANN-NOM  PIC X(20).
+           05  ANN-TEL  PIC X(20).
+
        WORKING-STORAGE SECTION.
 
        01  TABLE-ANNUAIRE.
@@ -19,12 +29,22 @@
        01  WS-NOM-TEM  PIC X(20) VALUES SPACES.
        01  WS-TEL-TEM  PIC X(20) VALUES SPACES.
        01  WS-CHOIX    PIC X(1).
+       01  WS-ANN-FILE-PATH   PIC X(100).
+       01  WS-ANN-FILESTATUS  PIC X(2).
+       01  WS-VERIF    PIC X(1) VALUES "0".
+       01  WS-REPONSE  PIC X(1).
 
 
        PROCEDURE DIVISION.
 
+           ACCEPT WS-ANN-FILE-PATH FROM ENVIRONMENT "ANNUAIREFILE".
+           IF WS-ANN-FILE-PATH = SPACES
+              MOVE "ANNUAIRE.TXT" TO WS-ANN-FILE-PATH
+           END-IF.
 
-           PERFORM MENU THRU FIN-MENU
+           PERFORM CHARGER-ANNUAIRE
+
+           PERFORM AFFICHER-MENU THRU FIN-MENU
 
             ACCEPT WS-CHOIX.
 
@@ -41,7 +61,7 @@
 
            STOP RUN.
 
-           MENU.
+           AFFICHER-MENU.
               DISPLAY "**************MENU**************".
               DISPLAY "*       1-AJOUTER CONTACT      *".
               DISPLAY "*       2-CHERCHER CONTACT     *".
@@ -58,6 +78,28 @@
            DISPLAY "TELEPHONE :".
            ACCEPT WS-TEL-TEM.
 
+           MOVE "0" TO WS-VERIF.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 100
+                                        OR WS-VERIF = "1"
+               IF WS-NOM(WS-I) = WS-NOM-TEM
+                   MOVE "1" TO WS-VERIF
+               END-IF
+           END-PERFORM.
+
+           IF WS-VERIF = "1"
+               DISPLAY "CONTACT " WS-NOM-TEM " EXISTE DEJA !"
+               DISPLAY "ECRASER LE NUMERO EXISTANT ? (O/N)"
+               ACCEPT WS-REPONSE
+               IF WS-REPONSE = "O" OR WS-REPONSE = "o"
+                   MOVE WS-TEL-TEM TO WS-TEL(WS-I)
+                   PERFORM SAUVER-ANNUAIRE
+                   DISPLAY "CONTACT MIS A JOUR"
+               ELSE
+                   DISPLAY "AJOUT ANNULE"
+               END-IF
+               GO TO FIN-AJOUT
+           END-IF.
+
            PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 100
                IF WS-NOM(WS-I)= SPACES
                    MOVE WS-NOM-TEM TO WS-NOM(WS-I)
@@ -66,13 +108,54 @@
       /    ************TESTE D'AJOUT***************
                    DISPLAY WS-CONTACT(WS-I)
       /    ****************************************
-                   GOBACK
+                   PERFORM SAUVER-ANNUAIRE
+                   EXIT PERFORM
                END-IF
            END-PERFORM.
            FIN-AJOUT.
+               EXIT.
 
            EXIT-PGM.
+               PERFORM SAUVER-ANNUAIRE
                EXIT.
            FIN-EXIT.
 
+      *    charge le repertoire depuis le fichier au demarrage ; si le
+      *    fichier n'existe pas encore (premiere utilisation) la table
+      *    reste simplement vide.
+           CHARGER-ANNUAIRE.
+               MOVE 1 TO WS-I
+               OPEN INPUT ANNUAIRE-FICHIER
+               IF WS-ANN-FILESTATUS = "35"
+                   CONTINUE
+               ELSE
+                   PERFORM UNTIL WS-ANN-FILESTATUS NOT = "00"
+                                 OR WS-I > 100
+                       READ ANNUAIRE-FICHIER INTO WS-CONTACT(WS-I)
+                           AT END
+                               MOVE "10" TO WS-ANN-FILESTATUS
+                           NOT AT END
+                               ADD 1 TO WS-I
+                       END-READ
+                   END-PERFORM
+                   CLOSE ANNUAIRE-FICHIER
+               END-IF.
+           FIN-CHARGER-ANNUAIRE.
+               EXIT.
+
+      *    reecrit le fichier a partir de la table en memoire, sans
+      *    les emplacements encore vides.
+           SAUVER-ANNUAIRE.
+               OPEN OUTPUT ANNUAIRE-FICHIER
+               PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 100
+                   IF WS-NOM(WS-I) NOT = SPACES
+                       MOVE WS-NOM(WS-I) TO ANN-NOM
+                       MOVE WS-TEL(WS-I) TO ANN-TEL
+                       WRITE ANNUAIRE-ENREG
+                   END-IF
+               END-PERFORM
+               CLOSE ANNUAIRE-FICHIER.
+           FIN-SAUVER-ANNUAIRE.
+               EXIT.
+
        END PROGRAM Annuaire.
