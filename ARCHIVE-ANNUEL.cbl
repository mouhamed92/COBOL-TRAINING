@@ -0,0 +1,109 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARCHIVE-ANNUEL.
+       AUTHOR.    MOHAMED.
+
+      *    traitement de fin d'annee : parcourt le fichier maitre des
+      *    comptes, retire du fichier actif tout compte marque cloture
+      *    (CPM-STATUT = "C" par BANQUE-CLT/CLOTURER-COMPTE) et le
+      *    range dans ARCHIVE-COMPTES.TXT avec la date de traitement.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT COMPTE-MASTER ASSIGN TO "COMPTE-MASTER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CPM-NUM-CPT
+               FILE STATUS IS WS-CPT-FILESTATUS.
+
+           SELECT ARCHIVE-COMPTES ASSIGN TO "ARCHIVE-COMPTES.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ARC-FILESTATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  COMPTE-MASTER.
+       01  COMPTE-MASTER-RECORD.
+           05  CPM-NUM-CPT     PIC X(6).
+           05  CPM-DATE-CPT    PIC X(8).
+           05  CPM-SOLDE-CPT   PIC S9(10).
+           05  CPM-TYPE-CPT    PIC X(10).
+           05  CPM-TITUL-CPT   PIC X(6).
+           05  CPM-DEVISE-CPT  PIC X(3).
+           05  CPM-DECOUVERT   PIC S9(8).
+           05  CPM-PIN         PIC X(4).
+           05  CPM-STATUT      PIC X(1).
+
+       FD  ARCHIVE-COMPTES.
+       01  ARC-LIGNE           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-CPT-FILESTATUS   PIC X(2).
+       01  WS-ARC-FILESTATUS   PIC X(2).
+       01  WS-HORODATAGE       PIC X(20).
+       01  WS-NBR-ARCHIVES     PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       MAIN-ARCHIVE-ANNUEL.
+           PERFORM ARCHIVER-COMPTES-CLOTURES.
+           PERFORM AFFICHER-RESULTAT.
+           STOP RUN.
+
+      *    balaye le fichier maitre ; les comptes cloture sont copies
+      *    dans l'archive puis supprimes du fichier actif.
+       ARCHIVER-COMPTES-CLOTURES.
+           MOVE FUNCTION CURRENT-DATE TO WS-HORODATAGE.
+           OPEN I-O COMPTE-MASTER.
+           IF WS-CPT-FILESTATUS = "00"
+               OPEN EXTEND ARCHIVE-COMPTES
+               PERFORM UNTIL WS-CPT-FILESTATUS NOT = "00"
+                   READ COMPTE-MASTER NEXT RECORD
+                       AT END MOVE "10" TO WS-CPT-FILESTATUS
+                       NOT AT END
+                           IF CPM-STATUT = "C"
+                               PERFORM ARCHIVER-UN-COMPTE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ARCHIVE-COMPTES
+               CLOSE COMPTE-MASTER
+           ELSE
+               DISPLAY "FICHIER MAITRE DES COMPTES INTROUVABLE"
+           END-IF.
+           EXIT.
+       FIN-ARCHIVER-COMPTES-CLOTURES.
+
+       ARCHIVER-UN-COMPTE.
+           MOVE SPACES TO ARC-LIGNE.
+           STRING CPM-NUM-CPT    DELIMITED BY SIZE ","
+                  CPM-DATE-CPT   DELIMITED BY SIZE ","
+                  CPM-SOLDE-CPT  DELIMITED BY SIZE ","
+                  CPM-TYPE-CPT   DELIMITED BY SIZE ","
+                  CPM-TITUL-CPT  DELIMITED BY SIZE ","
+                  CPM-DEVISE-CPT DELIMITED BY SIZE ","
+                  WS-HORODATAGE  DELIMITED BY SIZE
+               INTO ARC-LIGNE
+           END-STRING.
+           WRITE ARC-LIGNE.
+           DELETE COMPTE-MASTER RECORD
+               INVALID KEY
+                   DISPLAY "ECHEC SUPPRESSION COMPTE " CPM-NUM-CPT
+           END-DELETE.
+           ADD 1 TO WS-NBR-ARCHIVES.
+           EXIT.
+       FIN-ARCHIVER-UN-COMPTE.
+
+       AFFICHER-RESULTAT.
+           DISPLAY "==== ARCHIVAGE ANNUEL DES COMPTES CLOTURES ====".
+           DISPLAY "COMPTES ARCHIVES ET RETIRES : " WS-NBR-ARCHIVES.
+           DISPLAY "DETAIL DANS ARCHIVE-COMPTES.TXT".
+           DISPLAY "================================================".
+           EXIT.
+       FIN-AFFICHER-RESULTAT.
+
+       END PROGRAM ARCHIVE-ANNUEL.
