@@ -0,0 +1,366 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRAITER-ORDRES.
+       AUTHOR.    MOHAMED.
+
+      *    batch de nuit : pose les virements permanents arrives a
+      *    echeance, par le meme circuit (debit/credit/journal) que le
+      *    Virement du guichet OPERATIONS, puis avance chaque ordre
+      *    pose a sa prochaine date selon sa frequence.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ORDRES-PERMANENTS ASSIGN TO "ORDRES-PERMANENTS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ORD-FILESTATUS.
+
+           SELECT COMPTE-MASTER ASSIGN TO "COMPTE-MASTER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CPM-NUM-CPT
+               FILE STATUS IS WS-CPT-FILESTATUS.
+
+           SELECT JOURNAL-OPERATIONS ASSIGN TO "JOURNAL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JRN-FILESTATUS.
+
+           SELECT EXCEPTIONS-OPERATIONS ASSIGN TO "EXCEPTIONS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXC-FILESTATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      *    meme mise en forme que dans OPERATIONS, ORD-STATUT compris.
+       FD  ORDRES-PERMANENTS.
+       01  ORD-RECORD.
+           05  ORD-NUM-CPT-SOURCE  PIC X(6).
+           05  FILLER              PIC X(1).
+           05  ORD-NUM-CPT-DEST    PIC X(6).
+           05  FILLER              PIC X(1).
+           05  ORD-MONTANT         PIC 9(10).
+           05  FILLER              PIC X(1).
+           05  ORD-FREQUENCE       PIC X(4).
+           05  FILLER              PIC X(1).
+           05  ORD-PROCHAINE-DATE  PIC X(8).
+           05  FILLER              PIC X(1).
+           05  ORD-STATUT          PIC X(1).
+
+       FD  COMPTE-MASTER.
+       01  COMPTE-MASTER-RECORD.
+           05  CPM-NUM-CPT     PIC X(6).
+           05  CPM-DATE-CPT    PIC X(8).
+           05  CPM-SOLDE-CPT   PIC S9(10).
+           05  CPM-TYPE-CPT    PIC X(10).
+           05  CPM-TITUL-CPT   PIC X(6).
+           05  CPM-DEVISE-CPT  PIC X(3).
+           05  CPM-DECOUVERT   PIC S9(8).
+           05  CPM-PIN         PIC X(4).
+           05  CPM-STATUT      PIC X(1).
+
+       FD  JOURNAL-OPERATIONS.
+       01  JOURNAL-RECORD.
+           05  JRN-NUM-SEQ      PIC 9(5).
+           05  FILLER           PIC X(1).
+           05  JRN-NUM-CPT      PIC X(6).
+           05  FILLER           PIC X(1).
+           05  JRN-CODE-OPE     PIC X(4).
+           05  FILLER           PIC X(1).
+           05  JRN-MONTANT      PIC 9(10).
+           05  FILLER           PIC X(1).
+           05  JRN-SOLDE-APRES  PIC S9(10).
+           05  FILLER           PIC X(1).
+           05  JRN-DATE-HEURE   PIC X(20).
+
+       FD  EXCEPTIONS-OPERATIONS.
+       01  EXC-RECORD.
+           05  EXC-NUM-CPT      PIC X(6).
+           05  FILLER           PIC X(1).
+           05  EXC-CODE-OPE     PIC X(4).
+           05  FILLER           PIC X(1).
+           05  EXC-MOTIF        PIC X(40).
+           05  FILLER           PIC X(1).
+           05  EXC-DATE-HEURE   PIC X(20).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-ORD-FILESTATUS   PIC X(2).
+       01  WS-CPT-FILESTATUS   PIC X(2).
+       01  WS-JRN-FILESTATUS   PIC X(2).
+       01  WS-EXC-FILESTATUS   PIC X(2).
+
+       01  WS-AUJOURD-HUI      PIC X(8).
+       01  WS-HORODATAGE       PIC X(20).
+       01  WS-NUM-SEQ          PIC 9(5) VALUE ZERO.
+       01  WS-I                PIC 9(3).
+       01  WS-NBR-ORDRES       PIC 9(3) VALUE ZERO.
+       01  WS-NBR-POSES        PIC 9(3) VALUE ZERO.
+
+      *    ordres chargeS en memoire, mis a jour, puis reecrits en
+      *    totalite - meme technique que SAUVER-ANNUAIRE dans
+      *    Annuaire-2.cbl pour un fichier sequentiel qu'il faut
+      *    corriger sans y faire de READ/REWRITE direct.
+       01  WS-TABLE-ORDRES.
+         05 WS-ORDRE  OCCURS 100 TIMES.
+           10  WS-ORD-SOURCE     PIC X(6).
+           10  WS-ORD-DEST       PIC X(6).
+           10  WS-ORD-MONTANT    PIC 9(10).
+           10  WS-ORD-FREQUENCE  PIC X(4).
+           10  WS-ORD-PROCH-DATE PIC X(8).
+           10  WS-ORD-STATUT     PIC X(1).
+
+       01  WS-ANNEE   PIC 9(4).
+       01  WS-MOIS    PIC 9(2).
+       01  WS-JOUR    PIC 9(2).
+       01  WS-DATE-NUM PIC 9(8).
+       01  WS-DATE-INT PIC 9(9).
+
+       PROCEDURE DIVISION.
+
+       MAIN-TRAITER-ORDRES.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-AUJOURD-HUI.
+           PERFORM CHARGER-ORDRES.
+           PERFORM POSER-ORDRES-DUS.
+           PERFORM SAUVER-ORDRES.
+           DISPLAY "ORDRES PERMANENTS TRAITES : " WS-NBR-POSES
+                   " SUR " WS-NBR-ORDRES.
+           GOBACK.
+
+      *    charge tous les ordres permanents en memoire, plafonne a
+      *    100 comme les autres tableaux de ce systeme.
+       CHARGER-ORDRES.
+           OPEN INPUT ORDRES-PERMANENTS.
+           IF WS-ORD-FILESTATUS = "00"
+               PERFORM UNTIL WS-ORD-FILESTATUS NOT = "00"
+                   READ ORDRES-PERMANENTS
+                       AT END MOVE "10" TO WS-ORD-FILESTATUS
+                       NOT AT END
+                           ADD 1 TO WS-NBR-ORDRES
+                           IF WS-NBR-ORDRES <= 100
+                               MOVE ORD-NUM-CPT-SOURCE TO
+                                   WS-ORD-SOURCE(WS-NBR-ORDRES)
+                               MOVE ORD-NUM-CPT-DEST TO
+                                   WS-ORD-DEST(WS-NBR-ORDRES)
+                               MOVE ORD-MONTANT TO
+                                   WS-ORD-MONTANT(WS-NBR-ORDRES)
+                               MOVE ORD-FREQUENCE TO
+                                   WS-ORD-FREQUENCE(WS-NBR-ORDRES)
+                               MOVE ORD-PROCHAINE-DATE TO
+                                   WS-ORD-PROCH-DATE(WS-NBR-ORDRES)
+                               MOVE ORD-STATUT TO
+                                   WS-ORD-STATUT(WS-NBR-ORDRES)
+                           ELSE
+                               DISPLAY "TRAITER-ORDRES : PLUS DE 100 "
+                                   "ORDRES, LES SUIVANTS SONT IGNORES"
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ORDRES-PERMANENTS
+           END-IF.
+           IF WS-NBR-ORDRES > 100
+               MOVE 100 TO WS-NBR-ORDRES
+           END-IF.
+           EXIT.
+       FIN-CHARGER-ORDRES.
+
+      *    pose chaque ordre actif dont la prochaine date d'execution
+      *    n'est pas posterieure a aujourd'hui.
+       POSER-ORDRES-DUS.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-NBR-ORDRES
+               IF WS-ORD-STATUT(WS-I) = "A"
+                  AND WS-ORD-PROCH-DATE(WS-I) NOT > WS-AUJOURD-HUI
+                   PERFORM POSER-UN-ORDRE
+               END-IF
+           END-PERFORM.
+           EXIT.
+       FIN-POSER-ORDRES-DUS.
+
+      *    debite le compte source, credite le compte destination et
+      *    journalise les deux mouvements comme le ferait le Virement
+      *    du guichet (code operation OPE3) ; en cas d'echec, l'ordre
+      *    est journalise en exception et sa prochaine date n'est pas
+      *    avancee, si bien qu'il sera retente au prochain passage.
+       POSER-UN-ORDRE.
+           OPEN I-O COMPTE-MASTER.
+
+           MOVE WS-ORD-SOURCE(WS-I) TO CPM-NUM-CPT.
+           READ COMPTE-MASTER
+               INVALID KEY
+                   MOVE "COMPTE SOURCE INTROUVABLE" TO EXC-MOTIF
+                   PERFORM SIGNALER-ORDRE-REJETE
+               NOT INVALID KEY
+                   IF CPM-STATUT NOT = "A"
+                       MOVE "COMPTE SOURCE CLOTURE" TO EXC-MOTIF
+                       PERFORM SIGNALER-ORDRE-REJETE
+                   ELSE
+                   IF WS-ORD-MONTANT(WS-I) > CPM-SOLDE-CPT +
+                                              CPM-DECOUVERT
+                       MOVE "SOLDE SOURCE INSUFFISANT" TO EXC-MOTIF
+                       PERFORM SIGNALER-ORDRE-REJETE
+                   ELSE
+                       SUBTRACT WS-ORD-MONTANT(WS-I) FROM CPM-SOLDE-CPT
+                       REWRITE COMPTE-MASTER-RECORD
+                           INVALID KEY
+                               MOVE "ECHEC MISE A JOUR COMPTE SOURCE"
+                                   TO EXC-MOTIF
+                               PERFORM SIGNALER-ORDRE-REJETE
+                           NOT INVALID KEY
+                               MOVE CPM-NUM-CPT TO JRN-NUM-CPT
+                               MOVE CPM-SOLDE-CPT TO JRN-SOLDE-APRES
+                               PERFORM ECRIRE-JOURNAL-ORDRE
+                               PERFORM CREDITER-DESTINATION
+                       END-REWRITE
+                   END-IF
+                   END-IF
+           END-READ.
+
+           CLOSE COMPTE-MASTER.
+           EXIT.
+       FIN-POSER-UN-ORDRE.
+
+      *    credite le compte destination une fois le debit du compte
+      *    source pose avec succes, puis avance l'ordre a sa prochaine
+      *    echeance.
+       CREDITER-DESTINATION.
+           MOVE WS-ORD-DEST(WS-I) TO CPM-NUM-CPT.
+           READ COMPTE-MASTER
+               INVALID KEY
+                   MOVE "COMPTE DESTINATION INTROUVABLE" TO EXC-MOTIF
+                   PERFORM SIGNALER-ORDRE-REJETE
+               NOT INVALID KEY
+                   IF CPM-STATUT NOT = "A"
+                       MOVE "COMPTE DESTINATION CLOTURE" TO EXC-MOTIF
+                       PERFORM SIGNALER-ORDRE-REJETE
+                   ELSE
+                       ADD WS-ORD-MONTANT(WS-I) TO CPM-SOLDE-CPT
+                       REWRITE COMPTE-MASTER-RECORD
+                           INVALID KEY
+                               MOVE
+                                 "ECHEC MISE A JOUR COMPTE DESTINATION"
+                                   TO EXC-MOTIF
+                               PERFORM SIGNALER-ORDRE-REJETE
+                           NOT INVALID KEY
+                               MOVE CPM-NUM-CPT TO JRN-NUM-CPT
+                               MOVE CPM-SOLDE-CPT TO JRN-SOLDE-APRES
+                               PERFORM ECRIRE-JOURNAL-ORDRE
+                               PERFORM AVANCER-PROCHAINE-DATE
+                               ADD 1 TO WS-NBR-POSES
+                       END-REWRITE
+                   END-IF
+           END-READ.
+           EXIT.
+       FIN-CREDITER-DESTINATION.
+
+      *    calcule le prochain numero de recu du jour, comme
+      *    OPERATIONS, puis journalise le mouvement courant.
+       ECRIRE-JOURNAL-ORDRE.
+           PERFORM PROCHAIN-NUM-SEQ.
+           MOVE FUNCTION CURRENT-DATE TO WS-HORODATAGE.
+           MOVE WS-NUM-SEQ         TO JRN-NUM-SEQ.
+           MOVE "OPE3"             TO JRN-CODE-OPE.
+           MOVE WS-ORD-MONTANT(WS-I) TO JRN-MONTANT.
+           MOVE WS-HORODATAGE      TO JRN-DATE-HEURE.
+
+           OPEN EXTEND JOURNAL-OPERATIONS.
+           WRITE JOURNAL-RECORD.
+           CLOSE JOURNAL-OPERATIONS.
+           EXIT.
+       FIN-ECRIRE-JOURNAL-ORDRE.
+
+      *    meme technique que PROCHAIN-NUM-SEQ dans OPERATIONS.cbl :
+      *    relit le journal du jour pour reprendre juste apres le
+      *    dernier numero de recu deja pose.
+       PROCHAIN-NUM-SEQ.
+           MOVE ZERO TO WS-NUM-SEQ.
+
+           OPEN INPUT JOURNAL-OPERATIONS.
+           IF WS-JRN-FILESTATUS = "00"
+               PERFORM UNTIL WS-JRN-FILESTATUS NOT = "00"
+                   READ JOURNAL-OPERATIONS NEXT RECORD
+                       AT END MOVE "10" TO WS-JRN-FILESTATUS
+                       NOT AT END
+                           IF JRN-DATE-HEURE(1:8) = WS-AUJOURD-HUI
+                              AND JRN-NUM-SEQ > WS-NUM-SEQ
+                              MOVE JRN-NUM-SEQ TO WS-NUM-SEQ
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE JOURNAL-OPERATIONS
+           END-IF.
+
+           ADD 1 TO WS-NUM-SEQ.
+           EXIT.
+       FIN-PROCHAIN-NUM-SEQ.
+
+      *    avance la prochaine date d'execution de l'ordre courant
+      *    selon sa frequence (HEBD=+7 jours, MENS=+1 mois,
+      *    ANNU=+1 an) ; le jour du mois est conserve pour MENS/ANNU.
+       AVANCER-PROCHAINE-DATE.
+           MOVE WS-ORD-PROCH-DATE(WS-I)(1:4) TO WS-ANNEE.
+           MOVE WS-ORD-PROCH-DATE(WS-I)(5:2) TO WS-MOIS.
+           MOVE WS-ORD-PROCH-DATE(WS-I)(7:2) TO WS-JOUR.
+
+           EVALUATE WS-ORD-FREQUENCE(WS-I)
+               WHEN "HEBD"
+                   MOVE WS-ORD-PROCH-DATE(WS-I) TO WS-DATE-NUM
+                   COMPUTE WS-DATE-INT =
+                       FUNCTION INTEGER-OF-DATE(WS-DATE-NUM) + 7
+                   MOVE FUNCTION DATE-OF-INTEGER(WS-DATE-INT) TO
+                       WS-DATE-NUM
+                   MOVE WS-DATE-NUM TO WS-ORD-PROCH-DATE(WS-I)
+               WHEN "ANNU"
+                   ADD 1 TO WS-ANNEE
+                   PERFORM RECOMPOSER-DATE
+               WHEN OTHER
+                   ADD 1 TO WS-MOIS
+                   IF WS-MOIS > 12
+                       MOVE 1 TO WS-MOIS
+                       ADD 1 TO WS-ANNEE
+                   END-IF
+                   PERFORM RECOMPOSER-DATE
+           END-EVALUATE.
+           EXIT.
+       FIN-AVANCER-PROCHAINE-DATE.
+
+       RECOMPOSER-DATE.
+           MOVE WS-ANNEE TO WS-ORD-PROCH-DATE(WS-I)(1:4).
+           MOVE WS-MOIS  TO WS-ORD-PROCH-DATE(WS-I)(5:2).
+           MOVE WS-JOUR  TO WS-ORD-PROCH-DATE(WS-I)(7:2).
+           EXIT.
+       FIN-RECOMPOSER-DATE.
+
+      *    journalise le rejet d'un ordre permanent dans
+      *    EXCEPTIONS.DAT, sous le code "ORDP", sans avancer sa
+      *    prochaine date : il sera retente au prochain passage.
+       SIGNALER-ORDRE-REJETE.
+           MOVE FUNCTION CURRENT-DATE TO WS-HORODATAGE.
+           MOVE WS-ORD-SOURCE(WS-I) TO EXC-NUM-CPT.
+           MOVE "ORDP"              TO EXC-CODE-OPE.
+           MOVE WS-HORODATAGE       TO EXC-DATE-HEURE.
+
+           OPEN EXTEND EXCEPTIONS-OPERATIONS.
+           WRITE EXC-RECORD.
+           CLOSE EXCEPTIONS-OPERATIONS.
+           EXIT.
+       FIN-SIGNALER-ORDRE-REJETE.
+
+      *    reecrit ORDRES-PERMANENTS.DAT en totalite avec les dates
+      *    mises a jour, comme SAUVER-ANNUAIRE dans Annuaire-2.cbl.
+       SAUVER-ORDRES.
+           OPEN OUTPUT ORDRES-PERMANENTS.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-NBR-ORDRES
+               MOVE WS-ORD-SOURCE(WS-I)     TO ORD-NUM-CPT-SOURCE
+               MOVE WS-ORD-DEST(WS-I)       TO ORD-NUM-CPT-DEST
+               MOVE WS-ORD-MONTANT(WS-I)    TO ORD-MONTANT
+               MOVE WS-ORD-FREQUENCE(WS-I)  TO ORD-FREQUENCE
+               MOVE WS-ORD-PROCH-DATE(WS-I) TO ORD-PROCHAINE-DATE
+               MOVE WS-ORD-STATUT(WS-I)     TO ORD-STATUT
+               WRITE ORD-RECORD
+           END-PERFORM.
+           CLOSE ORDRES-PERMANENTS.
+           EXIT.
+       FIN-SAUVER-ORDRES.
+
+       END PROGRAM TRAITER-ORDRES.
