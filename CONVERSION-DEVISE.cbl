@@ -0,0 +1,115 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONVERSION-DEVISE.
+       AUTHOR.    MOHAMED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+
+      *    table des taux de change, cle = devise source + devise
+      *    cible, taux applique au montant source pour obtenir le
+      *    montant dans la devise cible.
+       01  WS-TABLE-TAUX.
+         05 WS-TAUX  OCCURS 12 TIMES.
+           10  WS-TAUX-SOURCE  PIC X(3).
+           10  WS-TAUX-CIBLE   PIC X(3).
+           10  WS-TAUX-VALEUR  PIC 9(3)V9(4).
+
+       01  WS-I            PIC 9(2).
+       01  WS-TAUX-TROUVE   PIC X(1).
+
+       LINKAGE SECTION.
+
+       01  LK-MONTANT            PIC 9(5).
+       01  LK-DEVISE-SOURCE      PIC X(3).
+       01  LK-DEVISE-CIBLE       PIC X(3).
+       01  LK-MONTANT-CONVERTI   PIC 9(7).
+
+       PROCEDURE DIVISION USING LK-MONTANT LK-DEVISE-SOURCE
+                                 LK-DEVISE-CIBLE LK-MONTANT-CONVERTI.
+
+       MAIN-CONVERSION-DEVISE.
+
+           PERFORM CHARGER-TABLE-TAUX.
+
+           IF LK-DEVISE-SOURCE = LK-DEVISE-CIBLE
+               MOVE LK-MONTANT TO LK-MONTANT-CONVERTI
+               GOBACK
+           END-IF.
+
+           MOVE "N" TO WS-TAUX-TROUVE.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 12
+               IF WS-TAUX-SOURCE(WS-I) = LK-DEVISE-SOURCE
+                  AND WS-TAUX-CIBLE(WS-I) = LK-DEVISE-CIBLE
+                   COMPUTE LK-MONTANT-CONVERTI ROUNDED =
+                           LK-MONTANT * WS-TAUX-VALEUR(WS-I)
+                   MOVE "O" TO WS-TAUX-TROUVE
+               END-IF
+           END-PERFORM.
+
+           IF WS-TAUX-TROUVE = "N"
+               DISPLAY "TAUX DE CHANGE INCONNU : " LK-DEVISE-SOURCE
+                        " VERS " LK-DEVISE-CIBLE
+               MOVE LK-MONTANT TO LK-MONTANT-CONVERTI
+           END-IF.
+
+           GOBACK.
+       FIN-MAIN-CONVERSION-DEVISE.
+           EXIT.
+
+       CHARGER-TABLE-TAUX.
+           MOVE 'EUR' TO WS-TAUX-SOURCE(1).
+           MOVE 'USD' TO WS-TAUX-CIBLE(1).
+           MOVE 001.0800 TO WS-TAUX-VALEUR(1).
+
+           MOVE 'USD' TO WS-TAUX-SOURCE(2).
+           MOVE 'EUR' TO WS-TAUX-CIBLE(2).
+           MOVE 000.9259 TO WS-TAUX-VALEUR(2).
+
+           MOVE 'EUR' TO WS-TAUX-SOURCE(3).
+           MOVE 'GBP' TO WS-TAUX-CIBLE(3).
+           MOVE 000.8500 TO WS-TAUX-VALEUR(3).
+
+           MOVE 'GBP' TO WS-TAUX-SOURCE(4).
+           MOVE 'EUR' TO WS-TAUX-CIBLE(4).
+           MOVE 001.1765 TO WS-TAUX-VALEUR(4).
+
+           MOVE 'EUR' TO WS-TAUX-SOURCE(5).
+           MOVE 'MAD' TO WS-TAUX-CIBLE(5).
+           MOVE 010.9000 TO WS-TAUX-VALEUR(5).
+
+           MOVE 'MAD' TO WS-TAUX-SOURCE(6).
+           MOVE 'EUR' TO WS-TAUX-CIBLE(6).
+           MOVE 000.0917 TO WS-TAUX-VALEUR(6).
+
+           MOVE 'EUR' TO WS-TAUX-SOURCE(7).
+           MOVE 'CHF' TO WS-TAUX-CIBLE(7).
+           MOVE 000.9500 TO WS-TAUX-VALEUR(7).
+
+           MOVE 'CHF' TO WS-TAUX-SOURCE(8).
+           MOVE 'EUR' TO WS-TAUX-CIBLE(8).
+           MOVE 001.0526 TO WS-TAUX-VALEUR(8).
+
+           MOVE 'USD' TO WS-TAUX-SOURCE(9).
+           MOVE 'GBP' TO WS-TAUX-CIBLE(9).
+           MOVE 000.7870 TO WS-TAUX-VALEUR(9).
+
+           MOVE 'GBP' TO WS-TAUX-SOURCE(10).
+           MOVE 'USD' TO WS-TAUX-CIBLE(10).
+           MOVE 001.2710 TO WS-TAUX-VALEUR(10).
+
+           MOVE 'USD' TO WS-TAUX-SOURCE(11).
+           MOVE 'MAD' TO WS-TAUX-CIBLE(11).
+           MOVE 010.0900 TO WS-TAUX-VALEUR(11).
+
+           MOVE 'MAD' TO WS-TAUX-SOURCE(12).
+           MOVE 'USD' TO WS-TAUX-CIBLE(12).
+           MOVE 000.0991 TO WS-TAUX-VALEUR(12).
+           EXIT.
+       FIN-CHARGER-TABLE-TAUX.
+
+       END PROGRAM CONVERSION-DEVISE.
