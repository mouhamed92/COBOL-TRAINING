@@ -0,0 +1,51 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCH-JOUR.
+       AUTHOR.    MOHAMED.
+
+      *    enchaineur du traitement quotidien : lance dans l'ordre les
+      *    seuls jobs batch (sans ACCEPT) qui tournent la nuit sans
+      *    operateur - BANQUE, BANQUE-CLT et OPERATIONS restent des
+      *    programmes de guichet/saisie pilotes par ACCEPT et ne sont
+      *    jamais appeles d'ici, sous peine de bloquer le job sur le
+      *    premier ACCEPT rencontre.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+
+       PROCEDURE DIVISION.
+
+       MAIN-BATCH-JOUR.
+           DISPLAY "=========================================".
+           DISPLAY "   DEBUT DU TRAITEMENT BATCH DU JOUR".
+           DISPLAY "=========================================".
+
+           DISPLAY "ETAPE 1/6 : INTERETS".
+           CALL "INTERETS".
+
+           DISPLAY "ETAPE 2/6 : FRAIS-MINIMUM".
+           CALL "FRAIS-MINIMUM".
+
+           DISPLAY "ETAPE 3/6 : TRAITER-ORDRES".
+           CALL "TRAITER-ORDRES".
+
+           DISPLAY "ETAPE 4/6 : RECONCILIATION".
+           CALL "RECONCILIATION".
+
+           DISPLAY "ETAPE 5/6 : BILAN-COMPTES".
+           CALL "BILAN-COMPTES".
+
+           DISPLAY "ETAPE 6/6 : RAPPORT-AGE".
+           CALL "RAPPORT-AGE".
+
+           DISPLAY "=========================================".
+           DISPLAY "   FIN DU TRAITEMENT BATCH DU JOUR".
+           DISPLAY "=========================================".
+
+           STOP RUN.
+
+       END PROGRAM BATCH-JOUR.
