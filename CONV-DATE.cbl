@@ -10,65 +10,102 @@
        WORKING-STORAGE SECTION.
 
        01  WS-YEAR PIC 9(4).
+       01  WS-MM PIC X(2).
        01  WS-MONTH PIC X(9).
        01  WS-DAY PIC 9(2).
        01  WS-MAT-CLT PIC X(6).
-       01  WS-I PIC 9(1).
+       01  WS-I PIC 9(3).
 
        LINKAGE SECTION.
 
-       01  TABLE-INTERMIDIAIRE.
-         05 CPT-INT  OCCURS 100 TIMES.
-           10  WS-NUM-CPTI     PIC X(6).
-           10  WS-DATE-CPTI    PIC X(8).
-           10  WS-SOLDE-CPTI   PIC 9(10).
-           10  WS-TYPE-CPTI    PIC X(10).
-           10  WS-TITUL-CPTI   PIC X(6).
-           10  WS-DEVISE-CPTI  PIC X(3).
+       COPY TABLEAU-CPY.
 
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING TABLE-INTERMIDIAIRE.
 
         DISPLAY "DONNER LE CLIENT A CHERCHER ".
               ACCEPT WS-MAT-CLT.
 
-              PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 3
+              PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 100
                 IF WS-TITUL-CPTI(WS-I)= WS-MAT-CLT
                     MOVE WS-DATE-CPTI(WS-I)(1:4) TO WS-YEAR
-                    MOVE WS-DATE-CPTI(WS-I)(5:2) TO WS-MONTH
+                    MOVE WS-DATE-CPTI(WS-I)(5:2) TO WS-MM
                     MOVE WS-DATE-CPTI(WS-I)(7:2) TO WS-DAY
+
+                    PERFORM MM-VERS-LETTRES
+
+                    DISPLAY WS-YEAR"/"WS-MONTH"/"WS-DAY
                 END-IF
-                               EVALUATE WS-MONTH
+              END-PERFORM.
+           FIN-CENV-DATE.
+
+           EXIT.
+           GOBACK.
+
+      *    convertit un mois numerique (01-12) en nom de mois francais
+           MM-VERS-LETTRES.
+               EVALUATE WS-MM
                 WHEN '01'
-                   MOVE 'JANVIER' TO WS-MONTH
+                   MOVE 'JANVIER'   TO WS-MONTH
                 WHEN '02'
-                   MOVE 'FEVRIER' TO WS-MONTH
+                   MOVE 'FEVRIER'   TO WS-MONTH
                 WHEN '03'
-                   MOVE 'MARS' TO WS-MONTH
+                   MOVE 'MARS'      TO WS-MONTH
                 WHEN '04'
-                   MOVE 'AVRIL' TO WS-MONTH
+                   MOVE 'AVRIL'     TO WS-MONTH
                 WHEN '05'
-                   MOVE 'MAI' TO WS-MONTH
+                   MOVE 'MAI'       TO WS-MONTH
                 WHEN '06'
-                   MOVE 'JUIN' TO WS-MONTH
+                   MOVE 'JUIN'      TO WS-MONTH
                 WHEN '07'
-                   MOVE 'JUILLET' TO WS-MONTH
+                   MOVE 'JUILLET'   TO WS-MONTH
                 WHEN '08'
-                   MOVE 'AOUT' TO WS-MONTH
+                   MOVE 'AOUT'      TO WS-MONTH
                 WHEN '09'
                    MOVE 'SEPTEMBRE' TO WS-MONTH
-                WHEN '02'
-                   MOVE 'OCTOBRE' TO WS-MONTH
-                WHEN '03'
-                   MOVE 'NOVOMBRE' TO WS-MONTH
-                WHEN '04'
-                   MOVE 'DECEMBRE' TO WS-MONTH
-               END-EVALUATE
-
-               DISPLAY WS-YEAR"/"WS-MONTH"/"WS-DAY
-
-              END-PERFORM.
-           FIN-CENV-DATE.
+                WHEN '10'
+                   MOVE 'OCTOBRE'   TO WS-MONTH
+                WHEN '11'
+                   MOVE 'NOVEMBRE'  TO WS-MONTH
+                WHEN '12'
+                   MOVE 'DECEMBRE'  TO WS-MONTH
+                WHEN OTHER
+                   MOVE 'INCONNU'   TO WS-MONTH
+               END-EVALUATE.
+           FIN-MM-VERS-LETTRES.
+           EXIT.
 
+      *    conversion inverse : nom de mois francais vers son code MM,
+      *    pour relire une date saisie en lettres sur un releve.
+           LETTRES-VERS-MM.
+               EVALUATE WS-MONTH
+                WHEN 'JANVIER'
+                   MOVE '01' TO WS-MM
+                WHEN 'FEVRIER'
+                   MOVE '02' TO WS-MM
+                WHEN 'MARS'
+                   MOVE '03' TO WS-MM
+                WHEN 'AVRIL'
+                   MOVE '04' TO WS-MM
+                WHEN 'MAI'
+                   MOVE '05' TO WS-MM
+                WHEN 'JUIN'
+                   MOVE '06' TO WS-MM
+                WHEN 'JUILLET'
+                   MOVE '07' TO WS-MM
+                WHEN 'AOUT'
+                   MOVE '08' TO WS-MM
+                WHEN 'SEPTEMBRE'
+                   MOVE '09' TO WS-MM
+                WHEN 'OCTOBRE'
+                   MOVE '10' TO WS-MM
+                WHEN 'NOVEMBRE'
+                   MOVE '11' TO WS-MM
+                WHEN 'DECEMBRE'
+                   MOVE '12' TO WS-MM
+                WHEN OTHER
+                   MOVE '00' TO WS-MM
+               END-EVALUATE.
+           FIN-LETTRES-VERS-MM.
            EXIT.
 
        END PROGRAM CONV-DATE.
