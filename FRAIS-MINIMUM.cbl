@@ -0,0 +1,215 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FRAIS-MINIMUM.
+       AUTHOR.    MOHAMED.
+
+      *    traitement batch mensuel : verifie le solde de chaque
+      *    compte actif par rapport au seuil minimum de son type
+      *    (memes types que la saisie des comptes - COURANT, EPARGNE,
+      *    MINEUR, DEVISE) et prelève les frais de solde insuffisant
+      *    configures pour ce type, journalises comme une operation
+      *    ordinaire (code FRM1). Un compte dont le solde ne couvre
+      *    pas les frais, meme avec le decouvert autorise, est
+      *    signale en exception et laisse intact.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT COMPTE-MASTER ASSIGN TO "COMPTE-MASTER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CPM-NUM-CPT
+               FILE STATUS IS WS-CPT-FILESTATUS.
+
+           SELECT JOURNAL-OPERATIONS ASSIGN TO "JOURNAL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXCEPTIONS-OPERATIONS ASSIGN TO "EXCEPTIONS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  COMPTE-MASTER.
+       01  COMPTE-MASTER-RECORD.
+           05  CPM-NUM-CPT     PIC X(6).
+           05  CPM-DATE-CPT    PIC X(8).
+           05  CPM-SOLDE-CPT   PIC S9(10).
+           05  CPM-TYPE-CPT    PIC X(10).
+           05  CPM-TITUL-CPT   PIC X(6).
+           05  CPM-DEVISE-CPT  PIC X(3).
+           05  CPM-DECOUVERT   PIC S9(8).
+           05  CPM-PIN         PIC X(4).
+           05  CPM-STATUT      PIC X(1).
+
+       FD  JOURNAL-OPERATIONS.
+       01  JOURNAL-RECORD.
+           05  JRN-NUM-SEQ      PIC 9(5).
+           05  FILLER           PIC X(1).
+           05  JRN-NUM-CPT      PIC X(6).
+           05  FILLER           PIC X(1).
+           05  JRN-CODE-OPE     PIC X(4).
+           05  FILLER           PIC X(1).
+           05  JRN-MONTANT      PIC 9(10).
+           05  FILLER           PIC X(1).
+           05  JRN-SOLDE-APRES  PIC S9(10).
+           05  FILLER           PIC X(1).
+           05  JRN-DATE-HEURE   PIC X(20).
+
+       FD  EXCEPTIONS-OPERATIONS.
+       01  EXC-RECORD.
+           05  EXC-NUM-CPT      PIC X(6).
+           05  FILLER           PIC X(1).
+           05  EXC-CODE-OPE     PIC X(4).
+           05  FILLER           PIC X(1).
+           05  EXC-MOTIF        PIC X(40).
+           05  FILLER           PIC X(1).
+           05  EXC-DATE-HEURE   PIC X(20).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-CPT-FILESTATUS   PIC X(2).
+       01  WS-HORODATAGE       PIC X(20).
+       01  WS-NBR-COMPTES-MAJ  PIC 9(5) VALUE ZERO.
+       01  WS-NBR-EXCEPTIONS   PIC 9(5) VALUE ZERO.
+       01  WS-TOTAL-FRAIS      PIC S9(10) VALUE ZERO.
+       01  WS-FRAIS            PIC 9(6) VALUE ZERO.
+       01  WS-I                PIC 9(2).
+       01  WS-TROUVE-TYPE      PIC X(1).
+
+      *    seuil minimum et frais de solde insuffisant par type de
+      *    compte - meme liste que WS-TYP-CODE de BILAN-COMPTES,
+      *    configurable ici sans toucher au reste du batch.
+       01  WS-TABLE-SEUILS.
+         05 WS-SEUIL  OCCURS 4 TIMES.
+           10  WS-SEUIL-TYPE    PIC X(10).
+           10  WS-SEUIL-MINIMUM PIC 9(8).
+           10  WS-SEUIL-FRAIS   PIC 9(6).
+
+       PROCEDURE DIVISION.
+
+       MAIN-FRAIS-MINIMUM.
+           PERFORM INITIALISER-SEUILS.
+           PERFORM APPLIQUER-FRAIS-MINIMUM.
+           PERFORM AFFICHER-RESULTAT.
+           GOBACK.
+
+      *    seuils et frais mensuels par type de compte ; MINEUR reste
+      *    a zero pour ne jamais prelever de frais sur un compte
+      *    mineur.
+       INITIALISER-SEUILS.
+           MOVE "COURANT"  TO WS-SEUIL-TYPE(1).
+           MOVE 100        TO WS-SEUIL-MINIMUM(1).
+           MOVE 15         TO WS-SEUIL-FRAIS(1).
+           MOVE "EPARGNE"  TO WS-SEUIL-TYPE(2).
+           MOVE 50         TO WS-SEUIL-MINIMUM(2).
+           MOVE 10         TO WS-SEUIL-FRAIS(2).
+           MOVE "MINEUR"   TO WS-SEUIL-TYPE(3).
+           MOVE 0          TO WS-SEUIL-MINIMUM(3).
+           MOVE 0          TO WS-SEUIL-FRAIS(3).
+           MOVE "DEVISE"   TO WS-SEUIL-TYPE(4).
+           MOVE 200        TO WS-SEUIL-MINIMUM(4).
+           MOVE 20         TO WS-SEUIL-FRAIS(4).
+           EXIT.
+       FIN-INITIALISER-SEUILS.
+
+      *    parcourt tout le fichier maitre des comptes et preleve les
+      *    frais de solde insuffisant des comptes actifs sous seuil.
+       APPLIQUER-FRAIS-MINIMUM.
+           OPEN I-O COMPTE-MASTER.
+           IF WS-CPT-FILESTATUS = "00"
+               PERFORM UNTIL WS-CPT-FILESTATUS NOT = "00"
+                   READ COMPTE-MASTER NEXT RECORD
+                       AT END MOVE "10" TO WS-CPT-FILESTATUS
+                       NOT AT END
+                           IF CPM-STATUT = "A"
+                               PERFORM TRAITER-COMPTE-SEUIL
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE COMPTE-MASTER
+           ELSE
+               DISPLAY "FICHIER MAITRE DES COMPTES INTROUVABLE"
+           END-IF.
+           EXIT.
+       FIN-APPLIQUER-FRAIS-MINIMUM.
+
+      *    retrouve le seuil du type du compte courant et applique
+      *    les frais si le solde est en dessous, sous reserve que le
+      *    decouvert autorise les couvre.
+       TRAITER-COMPTE-SEUIL.
+           MOVE "N" TO WS-TROUVE-TYPE.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 4
+               IF WS-SEUIL-TYPE(WS-I) = CPM-TYPE-CPT
+                   MOVE "O" TO WS-TROUVE-TYPE
+                   MOVE WS-SEUIL-FRAIS(WS-I) TO WS-FRAIS
+                   IF WS-FRAIS > 0 AND
+                      CPM-SOLDE-CPT < WS-SEUIL-MINIMUM(WS-I)
+                       PERFORM PRELEVER-FRAIS-COMPTE
+                   END-IF
+               END-IF
+           END-PERFORM.
+           EXIT.
+       FIN-TRAITER-COMPTE-SEUIL.
+
+      *    debite les frais du compte si le decouvert les couvre,
+      *    sinon consigne une exception sans toucher au solde.
+       PRELEVER-FRAIS-COMPTE.
+           IF WS-FRAIS > CPM-SOLDE-CPT + CPM-DECOUVERT
+               MOVE "FRM1" TO EXC-CODE-OPE
+               PERFORM SIGNALER-EXCEPTION-FRAIS
+           ELSE
+               SUBTRACT WS-FRAIS FROM CPM-SOLDE-CPT
+               REWRITE COMPTE-MASTER-RECORD
+                   INVALID KEY
+                       DISPLAY "ECHEC PRELEVEMENT FRAIS COMPTE "
+                               CPM-NUM-CPT
+               END-REWRITE
+               ADD 1 TO WS-NBR-COMPTES-MAJ
+               ADD WS-FRAIS TO WS-TOTAL-FRAIS
+               PERFORM JOURNALISER-FRAIS
+           END-IF.
+           EXIT.
+       FIN-PRELEVER-FRAIS-COMPTE.
+
+       JOURNALISER-FRAIS.
+           MOVE FUNCTION CURRENT-DATE TO WS-HORODATAGE.
+           MOVE ZERO           TO JRN-NUM-SEQ.
+           MOVE CPM-NUM-CPT    TO JRN-NUM-CPT.
+           MOVE "FRM1"         TO JRN-CODE-OPE.
+           MOVE WS-FRAIS       TO JRN-MONTANT.
+           MOVE CPM-SOLDE-CPT  TO JRN-SOLDE-APRES.
+           MOVE WS-HORODATAGE  TO JRN-DATE-HEURE.
+
+           OPEN EXTEND JOURNAL-OPERATIONS.
+           WRITE JOURNAL-RECORD.
+           CLOSE JOURNAL-OPERATIONS.
+           EXIT.
+       FIN-JOURNALISER-FRAIS.
+
+      *    consigne dans EXCEPTIONS.DAT un compte dont le solde ne
+      *    permet pas de prelever les frais minimum du mois.
+       SIGNALER-EXCEPTION-FRAIS.
+           MOVE FUNCTION CURRENT-DATE TO WS-HORODATAGE.
+           MOVE CPM-NUM-CPT    TO EXC-NUM-CPT.
+           MOVE "SOLDE SOUS MINIMUM, FRAIS NON PRELEVES" TO EXC-MOTIF.
+           MOVE WS-HORODATAGE  TO EXC-DATE-HEURE.
+
+           OPEN EXTEND EXCEPTIONS-OPERATIONS.
+           WRITE EXC-RECORD.
+           CLOSE EXCEPTIONS-OPERATIONS.
+           ADD 1 TO WS-NBR-EXCEPTIONS.
+           EXIT.
+       FIN-SIGNALER-EXCEPTION-FRAIS.
+
+       AFFICHER-RESULTAT.
+           DISPLAY "========== FRAIS DE SOLDE MINIMUM ==========".
+           DISPLAY "COMPTES DEBITES    : " WS-NBR-COMPTES-MAJ.
+           DISPLAY "TOTAL DES FRAIS    : " WS-TOTAL-FRAIS.
+           DISPLAY "COMPTES EN EXCEPTION: " WS-NBR-EXCEPTIONS.
+           DISPLAY "==============================================".
+           EXIT.
+       FIN-AFFICHER-RESULTAT.
+
+       END PROGRAM FRAIS-MINIMUM.
