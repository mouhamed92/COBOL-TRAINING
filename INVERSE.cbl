@@ -1,5 +1,6 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. INVERSE.
+       AUTHOR.    MOHAMED.
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -9,30 +10,94 @@
        FILE SECTION.
        WORKING-STORAGE SECTION.
 
-       01  WS-INITIAL PIC X(20) VALUE SPACES.
-       01  WS-FINAL   PIC X(20) VALUE SPACES.
-       01  WS-COUNTER PIC 9(2).
-       01  WS-COUNTER-F PIC 9(2).
+       01  WS-FINAL      PIC X(8) VALUE SPACES.
        01  WS-LENGTH-STR PIC 9(2).
+       01  WS-COUNTER    PIC 9(2).
+       01  WS-COUNTER-F  PIC 9(2).
+       01  WS-SOMME      PIC 9(3).
+       01  WS-POIDS      PIC 9(1).
+       01  WS-PROD       PIC 9(2).
+       01  WS-CHECK      PIC 9(1).
+       01  WS-CHIFFRE    PIC 9(1).
 
-       PROCEDURE DIVISION.
+      *    cette routine sert desormais de sous-programme appelable
+      *    par BANQUE/BANQUE-CLT : elle inverse LK-CODE puis applique
+      *    une cle de controle de type Luhn (calculee sur la chaine
+      *    inversee) au dernier chiffre de LK-CODE, pour detecter une
+      *    inversion de deux chiffres a la saisie du matricule ou du
+      *    numero de compte.
+       LINKAGE SECTION.
 
-       DISPLAY "DONNER UNE CHAINE DE CARACTERE".
-       ACCEPT WS-INITIAL.
+       01  LK-CODE       PIC X(8).
+       01  LK-VALIDE     PIC X(1).
 
-       MOVE FUNCTION LENGTH(WS-INITIAL) TO WS-LENGTH-STR.
-       MOVE 1 TO WS-COUNTER-F.
+       PROCEDURE DIVISION USING LK-CODE LK-VALIDE.
 
-       PERFORM VARYING WS-COUNTER FROM WS-LENGTH-STR BY -1
-                   UNTIL WS-COUNTER < 1
+       MAIN-INVERSE.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(LK-CODE))
+                                                TO WS-LENGTH-STR.
+           MOVE "O" TO LK-VALIDE.
 
-               MOVE WS-INITIAL(WS-COUNTER:1) TO WS-FINAL(WS-COUNTER-F:1)
-                  ADD 1 TO WS-COUNTER-F
+           IF WS-LENGTH-STR < 2
+               GOBACK
+           END-IF.
 
-       END-PERFORM
+      *    la cle de controle ne s'applique qu'aux codes entierement
+      *    numeriques ; un matricule alphanumerique est accepte tel
+      *    quel, la cle n'a pas de sens pour lui.
+           IF LK-CODE(1:WS-LENGTH-STR) IS NOT NUMERIC
+               GOBACK
+           END-IF.
 
+           PERFORM INVERSER-CHAINE.
+           PERFORM CALCULER-CLE-CONTROLE.
 
-               DISPLAY WS-FINAL.
-       STOP RUN.
+           MOVE WS-FINAL(1:1) TO WS-CHIFFRE.
+           IF WS-CHIFFRE NOT = WS-CHECK
+               MOVE "N" TO LK-VALIDE
+           END-IF.
+
+           GOBACK.
+       FIN-MAIN-INVERSE.
+           EXIT.
+
+      *    inverse LK-CODE(1:WS-LENGTH-STR) dans WS-FINAL.
+           INVERSER-CHAINE.
+               MOVE SPACES TO WS-FINAL.
+               MOVE 1 TO WS-COUNTER-F.
+               PERFORM VARYING WS-COUNTER FROM WS-LENGTH-STR BY -1
+                           UNTIL WS-COUNTER < 1
+                   MOVE LK-CODE(WS-COUNTER:1) TO
+                                            WS-FINAL(WS-COUNTER-F:1)
+                   ADD 1 TO WS-COUNTER-F
+               END-PERFORM.
+           FIN-INVERSER-CHAINE.
+               EXIT.
+
+      *    applique l'algorithme de Luhn sur WS-FINAL(2:) (c-a-d sur
+      *    tous les chiffres sauf le chiffre de controle, deja amene
+      *    en tete par l'inversion) et range le resultat dans
+      *    WS-CHECK pour comparaison avec WS-FINAL(1:1).
+           CALCULER-CLE-CONTROLE.
+               MOVE 0 TO WS-SOMME.
+               MOVE 2 TO WS-POIDS.
+               PERFORM VARYING WS-COUNTER FROM 2 BY 1
+                           UNTIL WS-COUNTER > WS-LENGTH-STR
+                   MOVE WS-FINAL(WS-COUNTER:1) TO WS-CHIFFRE
+                   COMPUTE WS-PROD = WS-CHIFFRE * WS-POIDS
+                   IF WS-PROD > 9
+                       SUBTRACT 9 FROM WS-PROD
+                   END-IF
+                   ADD WS-PROD TO WS-SOMME
+                   IF WS-POIDS = 2
+                       MOVE 1 TO WS-POIDS
+                   ELSE
+                       MOVE 2 TO WS-POIDS
+                   END-IF
+               END-PERFORM.
+               COMPUTE WS-CHECK =
+                   FUNCTION MOD(10 - FUNCTION MOD(WS-SOMME, 10), 10).
+           FIN-CALCULER-CLE-CONTROLE.
+               EXIT.
 
        END PROGRAM INVERSE.
