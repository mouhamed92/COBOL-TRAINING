@@ -12,36 +12,52 @@
 
        01  WS-I           PIC 9(2).
        01  WS-CPT-CLT     PIC X(6).
-       01  WS-SM-SOLDE    PIC 9(10).
+       01  WS-SM-SOLDE    PIC S9(10).
+
+      *    tableau des soldes du client, alimente pour etre transmis a
+      *    TABLEAU-3 qui calcule total/min/max/moyenne en une seule
+      *    passe au lieu d'une boucle ADD maison.
+       01  WS-NB-SOLDES   PIC 9(3) VALUE 0.
+       01  WS-TABLE-SOLDES.
+           05  WS-SOLDE-CLT PIC S9(10) OCCURS 100 TIMES.
+       01  WS-TOTAL       PIC S9(12).
+       01  WS-MINIMUM     PIC S9(10).
+       01  WS-MAXIMUM     PIC S9(10).
+       01  WS-MOYENNE     PIC S9(10)V9(2).
 
        LINKAGE SECTION.
 
-       01  TABLE-INTERMIDIAIRE.
-         05 CPT-INT  OCCURS 100 TIMES.
-           10  WS-NUM-CPTI     PIC X(6).
-           10  WS-DATE-CPTI    PIC X(8).
-           10  WS-SOLDE-CPTI   PIC 9(10).
-           10  WS-TYPE-CPTI    PIC X(10).
-           10  WS-TITUL-CPTI   PIC X(6).
-           10  WS-DEVISE-CPTI  PIC X(3).
+       COPY TABLEAU-CPY.
 
 
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING TABLE-INTERMIDIAIRE.
 
            DISPLAY " CALCUL DE SOMME DES SOLDE DU CLIENT :"
            ACCEPT WS-CPT-CLT.
 
 
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 5
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 100
 
                IF WS-CPT-CLT = WS-TITUL-CPTI(WS-I)
-                   ADD WS-SOLDE-CPTI(WS-I) TO WS-SM-SOLDE
+                   ADD 1 TO WS-NB-SOLDES
+                   MOVE WS-SOLDE-CPTI(WS-I) TO
+                                           WS-SOLDE-CLT(WS-NB-SOLDES)
                END-IF
 
-           END-PERFORM
+           END-PERFORM.
+
+           CALL "TABLEAU-3" USING WS-NB-SOLDES WS-TABLE-SOLDES
+                                   WS-TOTAL WS-MINIMUM WS-MAXIMUM
+                                   WS-MOYENNE.
+           MOVE WS-TOTAL TO WS-SM-SOLDE.
 
-                 DISPLAY "LA SOMME DES SOLDE DU CLIENT: "WS-CPT-CLT
+           DISPLAY "LA SOMME DES SOLDE DU CLIENT: "WS-CPT-CLT
                                                " EST "WS-SM-SOLDE
+           IF WS-NB-SOLDES > 0
+               DISPLAY "   SOLDE MIN : " WS-MINIMUM
+               DISPLAY "   SOLDE MAX : " WS-MAXIMUM
+               DISPLAY "   SOLDE MOYEN : " WS-MOYENNE
+           END-IF.
 
            EXIT.
 
