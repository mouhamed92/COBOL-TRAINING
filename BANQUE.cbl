@@ -5,9 +5,17 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT RELEVE-COMPTE ASSIGN TO "RELEVE.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
+
+       FD  RELEVE-COMPTE.
+       01  RELEVE-LIGNE   PIC X(60).
+
        WORKING-STORAGE SECTION.
 
        01  WS-TABLE-CLIENT.
@@ -37,18 +45,36 @@
        01  WS-MAT-CLT PIC X(8).
        01  WS-SOMME PIC 9(10).
        01  WS-YEAR PIC 9(4).
+       01  WS-MM PIC X(2).
        01  WS-MONTH PIC X(9).
        01  WS-DAY PIC 9(2).
        01  WS-COUNTER PIC 9(1) VALUES 1 .
+       01  WS-DEVISE-VALIDE PIC X(1).
+       01  WS-K PIC 9(1).
+       01  WS-DUP-CLT PIC X(1).
+       01  WS-AGE-VALIDE PIC X(1).
+       01  WS-MAIL-VALIDE PIC X(1).
+       01  WS-CNT-AT PIC 9(2).
+       01  WS-CNT-PT PIC 9(2).
+       01  WS-CLE-VALIDE PIC X(1).
 
        01  WS-MONTANT  PIC 9(5).
        01  WS-MONTANT-CONVERTI  PIC 9(7).
-       01  WS-DEVISEC  PIC X(3).
+       01  WS-DEVISEC  PIC X(3) VALUE 'EUR'.
+       01  WS-DEVISE-SRC PIC X(3).
+       01  WS-SOMME-CONVERTIE PIC 9(7).
        01  WS-CALLED-PMG PIC X(20) VALUES 'CONVERSION-DEVISE'.
 
+      *    langue d'affichage des invites (FR/EN), choisie une fois
+      *    au demarrage ; ne change pas la facon dont les donnees
+      *    sont saisies, seulement les textes affiches.
+       01  WS-LANGUE     PIC X(2) VALUE "FR".
+       01  WS-MSG-ID     PIC 9(2).
+       01  WS-MSG-TEXTE  PIC X(50).
+
        PROCEDURE DIVISION.
 
-           CALL WS-CALLED-PMG.
+           PERFORM CHOISIR-LANGUE.
 
            DISPLAY "SAISIRE LES CLIENTS".
            PERFORM SAISIE-CLIENT THRU FIN-SAISIE-CLIENT
@@ -65,46 +91,93 @@
            DISPLAY "COVERTIR DATE"
            PERFORM CONV-DATE THRU FIN-CENV-DATE
 
+           DISPLAY "SOMME DES SOLDES CONVERTIE EN " WS-DEVISEC
+           PERFORM SOMME-SOLDE-CONVERTIE THRU FIN-SOMME-CONVERTIE
 
-
-       STOP RUN.
+       GOBACK.
 
            SAISIE-CLIENT.
            PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 3
-            DISPLAY "DONNER LE MATRICULE"
-            ACCEPT WS-MATRICULE(WS-I)
+            MOVE "O" TO WS-DUP-CLT
+            PERFORM UNTIL WS-DUP-CLT = "N"
+                MOVE 01 TO WS-MSG-ID PERFORM AFFICHER-PROMPT
+                ACCEPT WS-MATRICULE(WS-I)
+
+                MOVE "N" TO WS-DUP-CLT
+                PERFORM VARYING WS-K FROM 1 BY 1 UNTIL WS-K > WS-I - 1
+                    IF WS-MATRICULE(WS-K) = WS-MATRICULE(WS-I)
+                        MOVE "O" TO WS-DUP-CLT
+                    END-IF
+                END-PERFORM
+                IF WS-DUP-CLT = "O"
+                    DISPLAY "MATRICULE DEJA UTILISE !"
+                END-IF
+            END-PERFORM
 
-            DISPLAY "DONNER LE NOM"
+            MOVE 02 TO WS-MSG-ID PERFORM AFFICHER-PROMPT
             ACCEPT WS-NOM(WS-I)
 
-            DISPLAY "DONNER LE PRENOM"
+            MOVE 03 TO WS-MSG-ID PERFORM AFFICHER-PROMPT
             ACCEPT WS-PRENOM(WS-I)
 
-            DISPLAY "DONNER L'AGE"
-            ACCEPT WS-AGE(WS-I)
-
-            DISPLAY "DONNER L'E-MAIL"
-            ACCEPT WS-MAIL(WS-I)
+            MOVE "N" TO WS-AGE-VALIDE
+            PERFORM UNTIL WS-AGE-VALIDE = "O"
+                MOVE 04 TO WS-MSG-ID PERFORM AFFICHER-PROMPT
+                ACCEPT WS-AGE(WS-I)
+                IF WS-AGE(WS-I) >= 1 AND WS-AGE(WS-I) <= 99
+                    MOVE "O" TO WS-AGE-VALIDE
+                ELSE
+                    DISPLAY "AGE INVALIDE !"
+                END-IF
+            END-PERFORM
+
+            MOVE "N" TO WS-MAIL-VALIDE
+            PERFORM UNTIL WS-MAIL-VALIDE = "O"
+                MOVE 05 TO WS-MSG-ID PERFORM AFFICHER-PROMPT
+                ACCEPT WS-MAIL(WS-I)
+                MOVE 0 TO WS-CNT-AT
+                MOVE 0 TO WS-CNT-PT
+                INSPECT WS-MAIL(WS-I) TALLYING WS-CNT-AT FOR ALL "@"
+                INSPECT WS-MAIL(WS-I) TALLYING WS-CNT-PT FOR ALL "."
+                IF WS-CNT-AT = 1 AND WS-CNT-PT >= 1
+                    MOVE "O" TO WS-MAIL-VALIDE
+                ELSE
+                    DISPLAY "E-MAIL INVALIDE !"
+                END-IF
+            END-PERFORM
            END-PERFORM.
            FIN-SAISIE-CLIENT.
            EXIT.
 
            SAISIE-COMPTE.
            PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 3
-            DISPLAY "DONNER NUMCPT"
+            MOVE 06 TO WS-MSG-ID PERFORM AFFICHER-PROMPT
             ACCEPT WS-NUMCPTE(WS-I)
 
-            DISPLAY "DONNER DATE DE CREATION"
+            MOVE 07 TO WS-MSG-ID PERFORM AFFICHER-PROMPT
             ACCEPT WS-DATE(WS-I)
 
-            DISPLAY "DONNER LE SOLDE"
+            MOVE 08 TO WS-MSG-ID PERFORM AFFICHER-PROMPT
             ACCEPT WS-SOLDE(WS-I)
 
-            DISPLAY "DONNER TITULAIRE"
+            MOVE 09 TO WS-MSG-ID PERFORM AFFICHER-PROMPT
             ACCEPT WS-TITULAIRE(WS-I)
 
-            DISPLAY "DONNER DEVISE"
-            ACCEPT WS-DEVISE(WS-I)
+            MOVE "N" TO WS-DEVISE-VALIDE
+            PERFORM UNTIL WS-DEVISE-VALIDE = "O"
+                MOVE 10 TO WS-MSG-ID PERFORM AFFICHER-PROMPT
+                ACCEPT WS-DEVISE(WS-I)
+                EVALUATE WS-DEVISE(WS-I)
+                    WHEN "EUR"
+                    WHEN "USD"
+                    WHEN "GBP"
+                    WHEN "MAD"
+                    WHEN "CHF"
+                        MOVE "O" TO WS-DEVISE-VALIDE
+                    WHEN OTHER
+                        DISPLAY "DEVISE INCONNUE - CODE ISO REQUIS"
+                END-EVALUATE
+            END-PERFORM
            END-PERFORM.
            FIN-SAISIE-COMPTE.
            EXIT.
@@ -129,40 +202,82 @@
               PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 3
                 IF WS-TITULAIRE(WS-I)= WS-MAT-CLT
                     MOVE WS-DATE(WS-I)(1:4) TO WS-YEAR
-                    MOVE WS-DATE(WS-I)(5:2) TO WS-MONTH
+                    MOVE WS-DATE(WS-I)(5:2) TO WS-MM
                     MOVE WS-DATE(WS-I)(7:2) TO WS-DAY
+
+                    PERFORM MM-VERS-LETTRES
+
+                    DISPLAY WS-YEAR"/"WS-MONTH"/"WS-DAY
                 END-IF
-                               EVALUATE WS-MONTH
+              END-PERFORM.
+           FIN-CENV-DATE.
+           EXIT.
+
+      *    convertit un mois numerique (01-12) en nom de mois francais
+           MM-VERS-LETTRES.
+               EVALUATE WS-MM
                 WHEN '01'
-                   MOVE 'JANVIER' TO WS-MONTH
+                   MOVE 'JANVIER'   TO WS-MONTH
                 WHEN '02'
-                   MOVE 'FEVRIER' TO WS-MONTH
+                   MOVE 'FEVRIER'   TO WS-MONTH
                 WHEN '03'
-                   MOVE 'MARS' TO WS-MONTH
+                   MOVE 'MARS'      TO WS-MONTH
                 WHEN '04'
-                   MOVE 'AVRIL' TO WS-MONTH
+                   MOVE 'AVRIL'     TO WS-MONTH
                 WHEN '05'
-                   MOVE 'MAI' TO WS-MONTH
+                   MOVE 'MAI'       TO WS-MONTH
                 WHEN '06'
-                   MOVE 'JUIN' TO WS-MONTH
+                   MOVE 'JUIN'      TO WS-MONTH
                 WHEN '07'
-                   MOVE 'JUILLET' TO WS-MONTH
+                   MOVE 'JUILLET'   TO WS-MONTH
                 WHEN '08'
-                   MOVE 'AOUT' TO WS-MONTH
+                   MOVE 'AOUT'      TO WS-MONTH
                 WHEN '09'
                    MOVE 'SEPTEMBRE' TO WS-MONTH
-                WHEN '02'
-                   MOVE 'OCTOBRE' TO WS-MONTH
-                WHEN '03'
-                   MOVE 'NOVOMBRE' TO WS-MONTH
-                WHEN '04'
-                   MOVE 'DECEMBRE' TO WS-MONTH
-               END-EVALUATE
-
-               DISPLAY WS-YEAR"/"WS-MONTH"/"WS-DAY
+                WHEN '10'
+                   MOVE 'OCTOBRE'   TO WS-MONTH
+                WHEN '11'
+                   MOVE 'NOVEMBRE'  TO WS-MONTH
+                WHEN '12'
+                   MOVE 'DECEMBRE'  TO WS-MONTH
+                WHEN OTHER
+                   MOVE 'INCONNU'   TO WS-MONTH
+               END-EVALUATE.
+           FIN-MM-VERS-LETTRES.
+           EXIT.
 
-              END-PERFORM.
-           FIN-CENV-DATE.
+      *    conversion inverse : nom de mois francais vers son code MM,
+      *    pour relire une date saisie en lettres sur un releve.
+           LETTRES-VERS-MM.
+               EVALUATE WS-MONTH
+                WHEN 'JANVIER'
+                   MOVE '01' TO WS-MM
+                WHEN 'FEVRIER'
+                   MOVE '02' TO WS-MM
+                WHEN 'MARS'
+                   MOVE '03' TO WS-MM
+                WHEN 'AVRIL'
+                   MOVE '04' TO WS-MM
+                WHEN 'MAI'
+                   MOVE '05' TO WS-MM
+                WHEN 'JUIN'
+                   MOVE '06' TO WS-MM
+                WHEN 'JUILLET'
+                   MOVE '07' TO WS-MM
+                WHEN 'AOUT'
+                   MOVE '08' TO WS-MM
+                WHEN 'SEPTEMBRE'
+                   MOVE '09' TO WS-MM
+                WHEN 'OCTOBRE'
+                   MOVE '10' TO WS-MM
+                WHEN 'NOVEMBRE'
+                   MOVE '11' TO WS-MM
+                WHEN 'DECEMBRE'
+                   MOVE '12' TO WS-MM
+                WHEN OTHER
+                   MOVE '00' TO WS-MM
+               END-EVALUATE.
+           FIN-LETTRES-VERS-MM.
            EXIT.
 
            AFFICHE-COMPTE.
@@ -183,7 +298,133 @@
                  DISPLAY "COMPTE "WS-I" :"WS-NUMCPTE-CLT(WS-I)","
                            WS-SOLDE-CLT( WS-I)","WS-DATE-CLT( WS-I)
              END-PERFORM.
+
+             PERFORM IMPRIMER-RELEVE.
            FIN-AFFICHE.
            EXIT.
 
+      *    ecrit le releve de compte du client consulte dans un
+      *    fichier imprimable (releve.txt), en plus de l'affichage.
+           IMPRIMER-RELEVE.
+             OPEN OUTPUT RELEVE-COMPTE.
+             MOVE "RELEVE DE COMPTE - CLIENT " TO RELEVE-LIGNE.
+             WRITE RELEVE-LIGNE.
+             MOVE WS-MAT-CLT TO RELEVE-LIGNE.
+             WRITE RELEVE-LIGNE.
+
+             PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-COUNTER
+                 MOVE SPACES TO RELEVE-LIGNE
+                 STRING "COMPTE " WS-NUMCPTE-CLT(WS-I)
+                        " SOLDE " WS-SOLDE-CLT(WS-I)
+                        " DATE "  WS-DATE-CLT(WS-I)
+                     DELIMITED BY SIZE INTO RELEVE-LIGNE
+                 WRITE RELEVE-LIGNE
+             END-PERFORM.
+
+             CLOSE RELEVE-COMPTE.
+             EXIT.
+           FIN-IMPRIMER-RELEVE.
+
+      *    somme les soldes multi-devise de WS-TABLE-COMPTE convertis
+      *    dans la devise de restitution WS-DEVISEC.
+           SOMME-SOLDE-CONVERTIE.
+           MOVE 0 TO WS-SOMME-CONVERTIE.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 3
+               MOVE WS-DEVISE(WS-I)(1:3) TO WS-DEVISE-SRC
+               MOVE WS-SOLDE(WS-I) TO WS-MONTANT
+               CALL WS-CALLED-PMG USING WS-MONTANT WS-DEVISE-SRC
+                                         WS-DEVISEC WS-MONTANT-CONVERTI
+               ADD WS-MONTANT-CONVERTI TO WS-SOMME-CONVERTIE
+           END-PERFORM.
+           DISPLAY "TOTAL CONVERTI : " WS-SOMME-CONVERTIE " "
+                                        WS-DEVISEC.
+           FIN-SOMME-CONVERTIE.
+           EXIT.
+
+      *    demande la langue d'affichage une seule fois, au demarrage.
+           CHOISIR-LANGUE.
+               DISPLAY "LANGUE / LANGUAGE (FR/EN) :"
+               ACCEPT WS-LANGUE
+               IF WS-LANGUE NOT = "EN"
+                   MOVE "FR" TO WS-LANGUE
+               END-IF.
+           FIN-CHOISIR-LANGUE.
+           EXIT.
+
+      *    catalogue de messages bilingue pour les invites de saisie
+      *    client/compte : WS-MSG-ID selectionne le libelle,
+      *    WS-LANGUE la langue, sans toucher a la facon dont les
+      *    donnees sont saisies.
+           AFFICHER-PROMPT.
+               EVALUATE WS-MSG-ID
+                   WHEN 01
+                       IF WS-LANGUE = "EN"
+                           MOVE "ENTER MATRICULE" TO WS-MSG-TEXTE
+                       ELSE
+                           MOVE "DONNER LE MATRICULE" TO WS-MSG-TEXTE
+                       END-IF
+                   WHEN 02
+                       IF WS-LANGUE = "EN"
+                           MOVE "ENTER LAST NAME" TO WS-MSG-TEXTE
+                       ELSE
+                           MOVE "DONNER LE NOM" TO WS-MSG-TEXTE
+                       END-IF
+                   WHEN 03
+                       IF WS-LANGUE = "EN"
+                           MOVE "ENTER FIRST NAME" TO WS-MSG-TEXTE
+                       ELSE
+                           MOVE "DONNER LE PRENOM" TO WS-MSG-TEXTE
+                       END-IF
+                   WHEN 04
+                       IF WS-LANGUE = "EN"
+                           MOVE "ENTER AGE" TO WS-MSG-TEXTE
+                       ELSE
+                           MOVE "DONNER L'AGE" TO WS-MSG-TEXTE
+                       END-IF
+                   WHEN 05
+                       IF WS-LANGUE = "EN"
+                           MOVE "ENTER E-MAIL" TO WS-MSG-TEXTE
+                       ELSE
+                           MOVE "DONNER L'E-MAIL" TO WS-MSG-TEXTE
+                       END-IF
+                   WHEN 06
+                       IF WS-LANGUE = "EN"
+                           MOVE "ENTER ACCOUNT NUMBER" TO WS-MSG-TEXTE
+                       ELSE
+                           MOVE "DONNER NUMCPT" TO WS-MSG-TEXTE
+                       END-IF
+                   WHEN 07
+                       IF WS-LANGUE = "EN"
+                           MOVE "ENTER OPENING DATE" TO WS-MSG-TEXTE
+                       ELSE
+                           MOVE "DONNER DATE DE CREATION" TO
+                                                          WS-MSG-TEXTE
+                       END-IF
+                   WHEN 08
+                       IF WS-LANGUE = "EN"
+                           MOVE "ENTER BALANCE" TO WS-MSG-TEXTE
+                       ELSE
+                           MOVE "DONNER LE SOLDE" TO WS-MSG-TEXTE
+                       END-IF
+                   WHEN 09
+                       IF WS-LANGUE = "EN"
+                           MOVE "ENTER ACCOUNT HOLDER" TO WS-MSG-TEXTE
+                       ELSE
+                           MOVE "DONNER TITULAIRE" TO WS-MSG-TEXTE
+                       END-IF
+                   WHEN 10
+                       IF WS-LANGUE = "EN"
+                           MOVE "ENTER CURRENCY (EUR/USD/GBP/MAD/CHF)"
+                               TO WS-MSG-TEXTE
+                       ELSE
+                           MOVE "DONNER DEVISE (EUR/USD/GBP/MAD/CHF)"
+                               TO WS-MSG-TEXTE
+                       END-IF
+                   WHEN OTHER
+                       MOVE SPACES TO WS-MSG-TEXTE
+               END-EVALUATE
+               DISPLAY WS-MSG-TEXTE.
+           FIN-AFFICHER-PROMPT.
+           EXIT.
+
        END PROGRAM BANQUE.
