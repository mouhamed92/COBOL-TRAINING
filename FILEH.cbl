@@ -5,9 +5,11 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT Employee ASSIGN TO
-            "C:\work space\Cobol path\labs\youTube labs\Employees.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT Employee ASSIGN TO WS-EMP-FILE-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Employee-ID
+               FILE STATUS IS WS-EMP-FILESTATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -18,26 +20,137 @@
              05 DATE-NES PIC X(10).
              05 SALAIRE  PIC X(7).
              05 FONCTION PIC X(20).
+             05 EMP-STATUT PIC X(1).
 
        WORKING-STORAGE SECTION.
+       01 WS-EMP-FILE-PATH PIC X(100).
+       01 WS-EMP-FILESTATUS PIC X(2).
        01 WS-Employee.
          05 WS-Employee-ID PIC 9(5).
          05 WS-NAME PIC A(25).
          05 WS-DATE-NES PIC X(10).
          05 WS-SALAIRE  PIC X(7).
          05 WS-FONCTION PIC X(20).
+         05 WS-EMP-STATUT PIC X(1).
+             88 WS-EMP-ACTIF    VALUE 'A' ' '.
+             88 WS-EMP-SUPPRIME VALUE 'S'.
        01 WS-EOF PIC A(1).
+       01 WS-CHOIX PIC 9(1).
+       01 WS-ID-CHERCHE PIC 9(5).
 
        PROCEDURE DIVISION.
 
-            OPEN INPUT Employee.
-               PERFORM UNTIL WS-EOF='Y'
-                READ Employee INTO WS-Employee
-                  AT END MOVE 'Y' TO WS-EOF
-                      NOT AT END DISPLAY WS-Employee
-                  END-READ
-               END-PERFORM.
-               CLOSE Employee.
+      *    EMPFILE may be set in the environment to point at the
+      *    shop's employee master; falls back to a local default
+      *    so the program still runs unattended.
+            ACCEPT WS-EMP-FILE-PATH FROM ENVIRONMENT "EMPFILE".
+            IF WS-EMP-FILE-PATH = SPACES
+               MOVE "EMPLOYEES.TXT" TO WS-EMP-FILE-PATH
+            END-IF.
+
+            DISPLAY "1-LISTER TOUS LES EMPLOYES".
+            DISPLAY "2-RECHERCHER UN EMPLOYE PAR EMPLOYEE-ID".
+            DISPLAY "3-MODIFIER UN EMPLOYE".
+            DISPLAY "4-SUPPRIMER (LOGIQUEMENT) UN EMPLOYE".
+            ACCEPT WS-CHOIX.
+
+            EVALUATE WS-CHOIX
+                WHEN 1
+                    PERFORM LISTER-EMPLOYES
+                WHEN 2
+                    PERFORM CHERCHER-EMPLOYE
+                WHEN 3
+                    PERFORM MODIFIER-EMPLOYE
+                WHEN 4
+                    PERFORM SUPPRIMER-EMPLOYE
+                WHEN OTHER
+                    DISPLAY "CHOIX INVALIDE"
+            END-EVALUATE.
+
             STOP RUN.
 
+      *    balaye le fichier du debut a la fin et affiche chaque
+      *    enregistrement, comme le faisait l'ancienne version.
+       LISTER-EMPLOYES.
+           OPEN INPUT Employee.
+              PERFORM UNTIL WS-EOF='Y'
+               READ Employee INTO WS-Employee
+                 AT END MOVE 'Y' TO WS-EOF
+                     NOT AT END
+                         IF WS-EMP-ACTIF
+                            DISPLAY WS-Employee
+                         END-IF
+                 END-READ
+              END-PERFORM.
+              CLOSE Employee.
+       FIN-LISTER-EMPLOYES.
+           EXIT.
+
+      *    lecture directe par cle Employee-ID, au lieu de parcourir
+      *    tout le fichier pour trouver un seul employe.
+       CHERCHER-EMPLOYE.
+           DISPLAY "DONNER L'EMPLOYEE-ID A CHERCHER :".
+           ACCEPT WS-ID-CHERCHE.
+           MOVE WS-ID-CHERCHE TO Employee-ID.
+           OPEN INPUT Employee.
+           READ Employee KEY IS Employee-ID
+               INVALID KEY
+                   DISPLAY "EMPLOYEE-ID INTROUVABLE"
+               NOT INVALID KEY
+                   IF EMP-STATUT = 'S'
+                      DISPLAY "EMPLOYEE-ID SUPPRIME"
+                   ELSE
+                      DISPLAY Employee-FILE
+                   END-IF
+           END-READ.
+           CLOSE Employee.
+       FIN-CHERCHER-EMPLOYE.
+           EXIT.
+
+      *    relit la fiche par cle en mode I-O et la reecrit avec les
+      *    nouvelles valeurs saisies.
+       MODIFIER-EMPLOYE.
+           DISPLAY "DONNER L'EMPLOYEE-ID A MODIFIER :".
+           ACCEPT WS-ID-CHERCHE.
+           MOVE WS-ID-CHERCHE TO Employee-ID.
+           OPEN I-O Employee.
+           READ Employee KEY IS Employee-ID
+               INVALID KEY
+                   DISPLAY "EMPLOYEE-ID INTROUVABLE"
+               NOT INVALID KEY
+                   IF EMP-STATUT = 'S'
+                      DISPLAY "EMPLOYEE-ID SUPPRIME, MODIF. REFUSEE"
+                   ELSE
+                      DISPLAY "NOUVEAU SALAIRE"
+                      ACCEPT SALAIRE
+                      DISPLAY "NOUVELLE FONCTION"
+                      ACCEPT FONCTION
+                      REWRITE Employee-FILE
+                      END-REWRITE
+                   END-IF
+           END-READ.
+           CLOSE Employee.
+       FIN-MODIFIER-EMPLOYE.
+           EXIT.
+
+      *    suppression logique : EMP-STATUT passe a 'S', la fiche
+      *    reste sur le fichier mais n'apparait plus dans les listes
+      *    ni les recherches.
+       SUPPRIMER-EMPLOYE.
+           DISPLAY "DONNER L'EMPLOYEE-ID A SUPPRIMER :".
+           ACCEPT WS-ID-CHERCHE.
+           MOVE WS-ID-CHERCHE TO Employee-ID.
+           OPEN I-O Employee.
+           READ Employee KEY IS Employee-ID
+               INVALID KEY
+                   DISPLAY "EMPLOYEE-ID INTROUVABLE"
+               NOT INVALID KEY
+                   MOVE 'S' TO EMP-STATUT
+                   REWRITE Employee-FILE
+                   END-REWRITE
+           END-READ.
+           CLOSE Employee.
+       FIN-SUPPRIMER-EMPLOYE.
+           EXIT.
+
        END PROGRAM FILE-HANDLING.
