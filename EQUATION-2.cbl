@@ -13,9 +13,11 @@
        01  WS-A PIC 9(2)     VALUE ZEROS.
        01  WS-B PIC 9(2)     VALUE ZEROS.
        01  WS-C PIC 9(2)     VALUE ZEROS.
-       01  WS-DELTA PIC 9(2) VALUE ZEROS.
-       01  WS-X1 PIC 9(2)    VALUE ZEROS.
-       01  WS-X2 PIC 9(2)    VALUE ZEROS.
+       01  WS-DELTA PIC S9(5) VALUE ZEROS.
+       01  WS-X1 PIC S9(3)V9(2)    VALUE ZEROS.
+       01  WS-X2 PIC S9(3)V9(2)    VALUE ZEROS.
+       01  WS-X-REEL PIC S9(3)V9(2) VALUE ZEROS.
+       01  WS-X-IMAG PIC S9(3)V9(2) VALUE ZEROS.
 
        PROCEDURE DIVISION.
 
@@ -33,21 +35,30 @@
 
            IF WS-DELTA > 0
                COMPUTE WS-X1 = (- WS-B + FUNCTION SQRT(WS-DELTA))
-                                                             /2*WS-A
+                                                             /(2*WS-A)
                COMPUTE WS-X2 = (- WS-B - FUNCTION SQRT(WS-DELTA))
-                                                            /2*WS-A
+                                                            /(2*WS-A)
 
                DISPLAY "X1 = "WS-X1
                DISPLAY "X2 = "WS-X2
 
            ELSE
                IF WS-DELTA = 0
-               COMPUTE WS-X1 = (- WS-B )/(2 * WS-A)
-               DISPLAY "x1 = "WS-X1
-
-           ELSE
-               DISPLAY "PAS DE SOLUTION REEL"
-           END-IF
+                   COMPUTE WS-X1 = (- WS-B) / (2 * WS-A)
+                   DISPLAY "x1 = "WS-X1
+               ELSE
+      *            delta negatif : pas de racine reelle, mais les deux
+      *            racines complexes conjuguees existent toujours et
+      *            servent au service calculs qui utilise ce programme.
+                   COMPUTE WS-X-REEL = (- WS-B) / (2 * WS-A)
+                   COMPUTE WS-X-IMAG =
+                           FUNCTION SQRT(- WS-DELTA) / (2 * WS-A)
+                   DISPLAY "PAS DE SOLUTION REELLE - RACINES "
+                           "COMPLEXES CONJUGUEES :"
+                   DISPLAY "X1 = " WS-X-REEL " + " WS-X-IMAG "i"
+                   DISPLAY "X2 = " WS-X-REEL " - " WS-X-IMAG "i"
+               END-IF
+           END-IF.
 
            STOP RUN.
 
