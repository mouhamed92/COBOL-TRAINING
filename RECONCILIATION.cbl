@@ -0,0 +1,176 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILIATION.
+       AUTHOR.    MOHAMED.
+
+      *    rapprochement de fin de journee : pour chaque compte ayant
+      *    une operation posee aujourd'hui dans le journal, compare le
+      *    dernier solde journalise au solde courant du fichier maitre
+      *    et signale tout ecart (mise a jour manquante ou incoherente).
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT JOURNAL-OPERATIONS ASSIGN TO "JOURNAL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JRN-FILESTATUS.
+
+           SELECT COMPTE-MASTER ASSIGN TO "COMPTE-MASTER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CPM-NUM-CPT
+               FILE STATUS IS WS-CPT-FILESTATUS.
+
+           SELECT RAPPORT-RECONCILIATION ASSIGN TO "RECONCILIATION.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  JOURNAL-OPERATIONS.
+       01  JOURNAL-RECORD.
+           05  JRN-NUM-SEQ      PIC 9(5).
+           05  FILLER           PIC X(1).
+           05  JRN-NUM-CPT      PIC X(6).
+           05  FILLER           PIC X(1).
+           05  JRN-CODE-OPE     PIC X(4).
+           05  FILLER           PIC X(1).
+           05  JRN-MONTANT      PIC 9(10).
+           05  FILLER           PIC X(1).
+           05  JRN-SOLDE-APRES  PIC S9(10).
+           05  FILLER           PIC X(1).
+           05  JRN-DATE-HEURE   PIC X(20).
+
+       FD  COMPTE-MASTER.
+       01  COMPTE-MASTER-RECORD.
+           05  CPM-NUM-CPT     PIC X(6).
+           05  CPM-DATE-CPT    PIC X(8).
+           05  CPM-SOLDE-CPT   PIC S9(10).
+           05  CPM-TYPE-CPT    PIC X(10).
+           05  CPM-TITUL-CPT   PIC X(6).
+           05  CPM-DEVISE-CPT  PIC X(3).
+           05  CPM-DECOUVERT   PIC S9(8).
+           05  CPM-PIN         PIC X(4).
+           05  CPM-STATUT      PIC X(1).
+
+       FD  RAPPORT-RECONCILIATION.
+       01  RAP-LIGNE           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-JRN-FILESTATUS   PIC X(2).
+       01  WS-CPT-FILESTATUS   PIC X(2).
+       01  WS-AUJOURD-HUI      PIC X(8).
+       01  WS-NBR-MOUVEMENTS   PIC 9(3) VALUE ZERO.
+       01  WS-NBR-ECARTS       PIC 9(3) VALUE ZERO.
+       01  WS-I                PIC 9(3).
+       01  WS-J                PIC 9(3).
+       01  WS-TROUVE           PIC X(1).
+
+       01  TABLE-MOUVEMENTS.
+         05 MVT  OCCURS 100 TIMES.
+           10  WS-NUM-CPT-MVT      PIC X(6).
+           10  WS-SOLDE-JRN-MVT    PIC S9(10).
+
+       PROCEDURE DIVISION.
+
+       MAIN-RECONCILIATION.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-AUJOURD-HUI.
+           PERFORM COLLECTER-MOUVEMENTS-JOUR.
+           PERFORM RAPPROCHER-AVEC-MASTER.
+           PERFORM AFFICHER-RESULTAT.
+           GOBACK.
+
+      *    parcourt le journal et retient, pour chaque compte
+      *    mouvemente aujourd'hui, le dernier solde qui y a ete
+      *    journalise.
+       COLLECTER-MOUVEMENTS-JOUR.
+           OPEN INPUT JOURNAL-OPERATIONS.
+           IF WS-JRN-FILESTATUS = "00"
+               PERFORM UNTIL WS-JRN-FILESTATUS NOT = "00"
+                   READ JOURNAL-OPERATIONS NEXT RECORD
+                       AT END MOVE "10" TO WS-JRN-FILESTATUS
+                       NOT AT END
+                           IF JRN-DATE-HEURE(1:8) = WS-AUJOURD-HUI
+                               PERFORM ENREGISTRER-MOUVEMENT
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE JOURNAL-OPERATIONS
+           END-IF.
+           EXIT.
+       FIN-COLLECTER-MOUVEMENTS-JOUR.
+
+      *    met a jour (ou ajoute) l'entree de TABLE-MOUVEMENTS pour le
+      *    compte de l'enregistrement journal courant.
+       ENREGISTRER-MOUVEMENT.
+           MOVE "N" TO WS-TROUVE.
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-NBR-MOUVEMENTS
+               IF WS-NUM-CPT-MVT(WS-I) = JRN-NUM-CPT
+                   MOVE "O" TO WS-TROUVE
+                   MOVE JRN-SOLDE-APRES TO WS-SOLDE-JRN-MVT(WS-I)
+               END-IF
+           END-PERFORM.
+           IF WS-TROUVE = "N"
+               ADD 1 TO WS-NBR-MOUVEMENTS
+               MOVE WS-NBR-MOUVEMENTS TO WS-J
+               MOVE JRN-NUM-CPT       TO WS-NUM-CPT-MVT(WS-J)
+               MOVE JRN-SOLDE-APRES   TO WS-SOLDE-JRN-MVT(WS-J)
+           END-IF.
+           EXIT.
+       FIN-ENREGISTRER-MOUVEMENT.
+
+      *    pour chaque compte mouvemente, relit le fichier maitre et
+      *    compare le solde courant au dernier solde journalise.
+       RAPPROCHER-AVEC-MASTER.
+           OPEN OUTPUT RAPPORT-RECONCILIATION.
+           MOVE "RAPPORT DE RECONCILIATION DU JOUR" TO RAP-LIGNE.
+           WRITE RAP-LIGNE.
+
+           OPEN INPUT COMPTE-MASTER.
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-NBR-MOUVEMENTS
+               MOVE WS-NUM-CPT-MVT(WS-I) TO CPM-NUM-CPT
+               READ COMPTE-MASTER
+                   INVALID KEY
+                       MOVE SPACES TO RAP-LIGNE
+                       STRING "COMPTE " WS-NUM-CPT-MVT(WS-I)
+                              " : ABSENT DU FICHIER MAITRE"
+                           DELIMITED BY SIZE INTO RAP-LIGNE
+                       WRITE RAP-LIGNE
+                       ADD 1 TO WS-NBR-ECARTS
+                   NOT INVALID KEY
+                       IF CPM-SOLDE-CPT NOT = WS-SOLDE-JRN-MVT(WS-I)
+                           MOVE SPACES TO RAP-LIGNE
+                           STRING "COMPTE " WS-NUM-CPT-MVT(WS-I)
+                                  " : JOURNAL=" WS-SOLDE-JRN-MVT(WS-I)
+                                  " MAITRE="    CPM-SOLDE-CPT
+                               DELIMITED BY SIZE INTO RAP-LIGNE
+                           WRITE RAP-LIGNE
+                           ADD 1 TO WS-NBR-ECARTS
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE COMPTE-MASTER.
+
+           IF WS-NBR-ECARTS = 0
+               MOVE "AUCUN ECART DETECTE" TO RAP-LIGNE
+               WRITE RAP-LIGNE
+           END-IF.
+           CLOSE RAPPORT-RECONCILIATION.
+           EXIT.
+       FIN-RAPPROCHER-AVEC-MASTER.
+
+       AFFICHER-RESULTAT.
+           DISPLAY "======== RECONCILIATION DE FIN DE JOURNEE ========".
+           DISPLAY "COMPTES MOUVEMENTES AUJOURD'HUI : "
+                                                    WS-NBR-MOUVEMENTS.
+           DISPLAY "ECARTS DETECTES                 : " WS-NBR-ECARTS.
+           DISPLAY "DETAIL DANS RECONCILIATION.TXT".
+           DISPLAY "==================================================".
+           EXIT.
+       FIN-AFFICHER-RESULTAT.
+
+       END PROGRAM RECONCILIATION.
