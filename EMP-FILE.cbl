@@ -6,9 +6,11 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
-               SELECT Employee ASSIGN TO
-             "C:\work space\Cobol path\labs\youTube labs\Employees.txt"
-                  ORGANIZATION IS LINE  SEQUENTIAL.
+               SELECT Employee ASSIGN TO WS-EMP-FILE-PATH
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS Employee-ID
+                  FILE STATUS IS WS-EMP-FILESTATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -24,10 +26,14 @@
              05 Salaire      PIC  X(7).
              05 FILLER       PIC  X(1).
              05 Fonction     PIC  X(20).
+             05 FILLER       PIC  X(1).
+             05 EMP-STATUT   PIC  X(1).
 
 
        WORKING-STORAGE SECTION.
 
+           01 WS-EMP-FILE-PATH PIC X(100).
+           01 WS-EMP-FILESTATUS PIC X(2).
            01 WS-Employee.
              05 WS-Employee-ID  PIC  9(5).
              05 FILLER       PIC  X(1).
@@ -38,43 +44,198 @@
              05 WS-Salaire      PIC  X(7).
              05 FILLER       PIC  X(1).
              05 WS-Fonction     PIC  X(20).
+             05 FILLER          PIC  X(1).
+             05 WS-EMP-STATUT   PIC  X(1).
+                 88 WS-EMP-ACTIF     VALUE 'A' ' '.
+                 88 WS-EMP-SUPPRIME  VALUE 'S'.
 
            01 WS-EOF            PIC  A(1).
+           01 WS-CHOIX          PIC  9(1).
+           01 WS-ID-RECHERCHE   PIC  9(5).
+           01 WS-DOUBLON        PIC  X(1) VALUE 'N'.
+               88 ID-DEJA-UTILISE  VALUE 'Y'.
+           01 WS-SAISIE-OK      PIC  X(1).
 
        PROCEDURE DIVISION.
 
+           ACCEPT WS-EMP-FILE-PATH FROM ENVIRONMENT "EMPFILE".
+           IF WS-EMP-FILE-PATH = SPACES
+              MOVE "EMPLOYEES.TXT" TO WS-EMP-FILE-PATH
+           END-IF.
+
+           DISPLAY "1-LISTER TOUS LES EMPLOYES".
+           DISPLAY "2-AJOUTER UN EMPLOYE".
+           DISPLAY "3-RECHERCHER UN EMPLOYE PAR EMPLOYEE-ID".
+           DISPLAY "4-MODIFIER UN EMPLOYE".
+           DISPLAY "5-SUPPRIMER (LOGIQUEMENT) UN EMPLOYE".
+           ACCEPT WS-CHOIX.
+
+           EVALUATE WS-CHOIX
+               WHEN 1
+                   PERFORM LISTER-EMPLOYES
+               WHEN 2
+                   PERFORM AJOUTER-EMPLOYE
+               WHEN 3
+                   PERFORM CHERCHER-EMPLOYE
+               WHEN 4
+                   PERFORM MODIFIER-EMPLOYE
+               WHEN 5
+                   PERFORM SUPPRIMER-EMPLOYE
+               WHEN OTHER
+                   DISPLAY "CHOIX INVALIDE"
+           END-EVALUATE.
+
+           STOP RUN.
+
+      *    balaye le fichier du debut a la fin et affiche chaque
+      *    enregistrement actif ; les employes supprimes (logique)
+      *    restent sur le fichier mais sont masques de la liste.
+       LISTER-EMPLOYES.
            OPEN INPUT Employee.
               PERFORM UNTIL WS-EOF = 'Y'
                   READ Employee INTO WS-Employee
                   AT END
                      MOVE 'Y' TO WS-EOF
                   NOT AT END
-                     DISPLAY WS-Employee
+                     IF WS-EMP-ACTIF
+                        DISPLAY WS-Employee
+                     END-IF
                   END-READ
               END-PERFORM
               CLOSE Employee.
+       FIN-LISTER-EMPLOYES.
+           EXIT.
+
+      *    saisie d'un nouvel employe avec controle de base (nom non
+      *    vide, salaire numerique, date au format JJ/MM/AAAA) et
+      *    reprompt complet de la fiche tant qu'elle n'est pas valide.
+       AJOUTER-EMPLOYE.
+           MOVE 'N' TO WS-SAISIE-OK
+           PERFORM UNTIL WS-SAISIE-OK = 'Y'
+               Display "DONNER EM-ID"
+               Accept   Employee-ID
+               Display "NOM"
+               Accept   Name
+               Display "DATE NESSANCE (JJ/MM/AAAA)"
+               Accept   Date-nes
+               Display "SALAIRE"
+               Accept   Salaire
+               Display "FONCTION"
+               ACCEPT  Fonction
+
+               MOVE 'Y' TO WS-SAISIE-OK
+               IF Name = SPACES
+                   DISPLAY "NOM OBLIGATOIRE"
+                   MOVE 'N' TO WS-SAISIE-OK
+               END-IF
+               IF Salaire IS NOT NUMERIC
+                   DISPLAY "SALAIRE DOIT ETRE NUMERIQUE"
+                   MOVE 'N' TO WS-SAISIE-OK
+               END-IF
+               IF Date-nes(3:1) NOT = '/' OR Date-nes(6:1) NOT = '/'
+                   DISPLAY "DATE ATTENDUE AU FORMAT JJ/MM/AAAA"
+                   MOVE 'N' TO WS-SAISIE-OK
+               END-IF
+           END-PERFORM.
+
+           MOVE Employee-ID TO WS-ID-RECHERCHE
+           PERFORM VERIFIER-DOUBLON
+
+           IF ID-DEJA-UTILISE
+              DISPLAY "EMPLOYEE-ID DEJA UTILISE, REFUSE"
+           ELSE
+              MOVE 'A' TO EMP-STATUT
+              OPEN EXTEND Employee
+              WRITE EMPLOYEE-FILE
+              END-WRITE
+              CLOSE EMPLOYEE
+           END-IF.
+       FIN-AJOUTER-EMPLOYE.
+           EXIT.
+
+      *    lecture directe par cle Employee-ID, au lieu de parcourir
+      *    tout le fichier pour trouver un seul employe.
+       CHERCHER-EMPLOYE.
+           DISPLAY "DONNER L'EMPLOYEE-ID A CHERCHER :".
+           ACCEPT WS-ID-RECHERCHE.
+           MOVE WS-ID-RECHERCHE TO Employee-ID.
+           OPEN INPUT Employee.
+           READ Employee KEY IS Employee-ID
+               INVALID KEY
+                   DISPLAY "EMPLOYEE-ID INTROUVABLE"
+               NOT INVALID KEY
+                   IF EMP-STATUT = 'S'
+                      DISPLAY "EMPLOYEE-ID SUPPRIME"
+                   ELSE
+                      DISPLAY Employee-FILE
+                   END-IF
+           END-READ.
+           CLOSE Employee.
+       FIN-CHERCHER-EMPLOYE.
+           EXIT.
+
+      *    relit la fiche par cle en mode I-O puis la reecrit avec
+      *    les nouvelles valeurs saisies (salaire et fonction, les
+      *    champs qui bougent le plus souvent au fil d'une carriere).
+       MODIFIER-EMPLOYE.
+           DISPLAY "DONNER L'EMPLOYEE-ID A MODIFIER :".
+           ACCEPT WS-ID-RECHERCHE.
+           MOVE WS-ID-RECHERCHE TO Employee-ID.
+           OPEN I-O Employee.
+           READ Employee KEY IS Employee-ID
+               INVALID KEY
+                   DISPLAY "EMPLOYEE-ID INTROUVABLE"
+               NOT INVALID KEY
+                   IF EMP-STATUT = 'S'
+                      DISPLAY "EMPLOYEE-ID SUPPRIME, MODIF. REFUSEE"
+                   ELSE
+                      DISPLAY "NOUVEAU SALAIRE"
+                      ACCEPT Salaire
+                      DISPLAY "NOUVELLE FONCTION"
+                      ACCEPT Fonction
+                      REWRITE EMPLOYEE-FILE
+                      END-REWRITE
+                   END-IF
+           END-READ.
+           CLOSE Employee.
+       FIN-MODIFIER-EMPLOYE.
+           EXIT.
 
+      *    suppression logique : la fiche reste sur le fichier mais
+      *    EMP-STATUT passe a 'S' et elle n'apparait plus dans les
+      *    listes ni les recherches, sans perdre l'historique.
+       SUPPRIMER-EMPLOYE.
+           DISPLAY "DONNER L'EMPLOYEE-ID A SUPPRIMER :".
+           ACCEPT WS-ID-RECHERCHE.
+           MOVE WS-ID-RECHERCHE TO Employee-ID.
+           OPEN I-O Employee.
+           READ Employee KEY IS Employee-ID
+               INVALID KEY
+                   DISPLAY "EMPLOYEE-ID INTROUVABLE"
+               NOT INVALID KEY
+                   MOVE 'S' TO EMP-STATUT
+                   REWRITE EMPLOYEE-FILE
+                   END-REWRITE
+           END-READ.
+           CLOSE Employee.
+       FIN-SUPPRIMER-EMPLOYE.
+           EXIT.
 
-              Display "DONNER EM-ID"
-              Accept   Employee-ID
-              Display "NOM"
-              Accept   Name
-              Display "DATE NESSANCE"
-              Accept   Date-nes
-              Display "SALAIRE"
-              Accept   Salaire
-              Display "FONCTION"
-              ACCEPT  Fonction
-
-           OPEN EXTEND Employee.
-                 MOVE Employee-ID TO EMPLOYEE-ID.
-                 MOVE Date-nes TO Date-nes.
-                 MOVE Salaire TO Salaire.
-                 MOVE Fonction TO Fonction.
-                 WRITE EMPLOYEE-FILE
-                 END-WRITE.
-           CLOSE EMPLOYEE.
-
-              STOP RUN.
+      *    controle que WS-ID-RECHERCHE n'est pas deja sur le fichier
+      *    avant d'autoriser l'ajout d'un nouvel employe ; lecture
+      *    directe par cle plutot que balayage sequentiel complet.
+       VERIFIER-DOUBLON.
+           MOVE 'N' TO WS-DOUBLON
+           MOVE WS-ID-RECHERCHE TO Employee-ID
+           OPEN INPUT Employee
+           READ Employee KEY IS Employee-ID
+               INVALID KEY
+                   MOVE 'N' TO WS-DOUBLON
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-DOUBLON
+           END-READ
+           CLOSE Employee.
+       FIN-VERIFIER-DOUBLON.
+           EXIT.
 
        END PROGRAM EMP-FILE.
