@@ -5,8 +5,7 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
       *assign physique file to loqique file
-            SELECT ETUDIANT ASSIGN TO
-            "C:\work space\Cobol path\labs\youTube labs\ETUDIANTS.txt"
+            SELECT ETUDIANT ASSIGN TO WS-ETD-FILE-PATH
             ORGANIZATION IS LINE SEQUENTIAL
             FILE STATUS IS ET-FILESTATUS.
 
@@ -20,19 +19,60 @@
          05 ETD-NAME  PIC   X(10).
          05 FILLER    PIC   X(1).
          05 EMP-EXP   PIC   X(1).
+         05 FILLER    PIC   X(1).
+         05 ETD-NOTE  PIC   9(2)V9(2).
 
        WORKING-STORAGE SECTION.
       *
+       01  WS-ETD-FILE-PATH PIC X(100).
        01  ET-FILESTATUS   PIC X(2).
        01  ETD-REQUEST     PIC 9(1) VALUE ZERO.
        01  ETD-READ-STATUS PIC X(1).
            88 END-OF-FILE  VALUE 'Y'.
            88 NOT-END-OF-FILE  VALUE 'N'.
+       01  WS-CTL-SAISI    PIC X(1).
+       01  WS-CTL-ATTENDU  PIC 9(1).
+       01  WS-CHOIX        PIC 9(1).
+       01  WS-ETD-ID-SAISI PIC X(10).
+       01  WS-DUP-ETD      PIC X(1) VALUE 'N'.
+           88 ETD-ID-DEJA-UTILISE VALUE 'Y'.
+
+       01  WS-I            PIC 9(3).
+       01  WS-J            PIC 9(3).
+       01  WS-NBR-ETD      PIC 9(3) VALUE ZERO.
+       01  TABLE-CLASSEMENT.
+           05 ETD-CLASSEMENT OCCURS 100 TIMES.
+              10 WS-ETD-ID-CLT   PIC X(10).
+              10 WS-ETD-NAME-CLT PIC X(10).
+              10 WS-ETD-NOTE-CLT PIC 9(2)V9(2).
+       01  WS-TMP-ID       PIC X(10).
+       01  WS-TMP-NAME     PIC X(10).
+       01  WS-TMP-NOTE     PIC 9(2)V9(2).
 
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
+       ACCEPT WS-ETD-FILE-PATH FROM ENVIRONMENT "ETUDFILE".
+       IF WS-ETD-FILE-PATH = SPACES
+          MOVE "ETUDIANTS.TXT" TO WS-ETD-FILE-PATH
+       END-IF.
+
+       DISPLAY "1-LISTER LES ETUDIANTS".
+       DISPLAY "2-INSCRIRE UN NOUVEL ETUDIANT".
+       DISPLAY "3-CLASSEMENT DE LA PROMOTION PAR NOTE".
+       ACCEPT WS-CHOIX.
+
+       IF WS-CHOIX = 2
+          PERFORM SAISIR-ETUDIANT
+          STOP RUN
+       END-IF.
+
+       IF WS-CHOIX = 3
+          PERFORM CLASSEMENT-PROMOTION
+          STOP RUN
+       END-IF.
+
        OPEN INPUT ETUDIANT
              EVALUATE TRUE
               WHEN ET-FILESTATUS  ="35"
@@ -50,14 +90,15 @@
                      DISPLAY "SIZE ERROR AT PAS-A"
 
                      END-ADD
-                        IF ETD-REQUEST = 0 THEN
-                            DISPLAY "NO REQUEST FOR THE DAY"
-                        ELSE
-                             DISPLAY "NUMBER OF REQUEST :"ETD-REQUEST
-                        END-IF
-                       CLOSE ETUDIANT
                     END-READ
                    END-PERFORM
+                   IF ETD-REQUEST = 0 THEN
+                       DISPLAY "NO REQUEST FOR THE DAY"
+                   ELSE
+                       DISPLAY "NUMBER OF REQUEST :"ETD-REQUEST
+                   END-IF
+                   PERFORM CONTROLER-TOTAL
+                   CLOSE ETUDIANT
 
                  WHEN OTHER
                   DISPLAY "ERROR FOUND..!"
@@ -68,4 +109,134 @@
 
 
             STOP RUN.
+
+      *    compare le nombre de fiches lues a une carte de controle
+      *    (ETD-CTL-COUNT dans l'environnement) ; sans carte fournie
+      *    le controle est ignore plutot que de signaler un faux ecart.
+       CONTROLER-TOTAL.
+           ACCEPT WS-CTL-SAISI FROM ENVIRONMENT "ETD-CTL-COUNT".
+           IF WS-CTL-SAISI NOT = SPACES
+              MOVE WS-CTL-SAISI TO WS-CTL-ATTENDU
+              IF WS-CTL-ATTENDU NOT = ETD-REQUEST
+                 DISPLAY "ECART DE CONTROLE : ATTENDU "WS-CTL-ATTENDU
+                         " LU "ETD-REQUEST
+              ELSE
+                 DISPLAY "CONTROLE TOTAL OK : "ETD-REQUEST" FICHE(S)"
+              END-IF
+           END-IF.
+       FIN-CONTROLER-TOTAL.
+           EXIT.
+
+      *    inscription d'un nouvel etudiant, sur le meme principe que
+      *    SAISIR-CLT dans BANQUE-CLT : on reprompte l'identifiant
+      *    tant qu'il est deja utilise, puis on ajoute la fiche en
+      *    fin de fichier.
+       SAISIR-ETUDIANT.
+           MOVE 'O' TO WS-DUP-ETD
+           PERFORM UNTIL WS-DUP-ETD = 'N'
+               DISPLAY "ETD-ID :"
+               ACCEPT WS-ETD-ID-SAISI
+               PERFORM VERIFIER-ETD-UNIQUE
+               IF WS-DUP-ETD = 'O'
+                   DISPLAY "ETD-ID DEJA UTILISE !"
+               END-IF
+           END-PERFORM.
+
+           MOVE WS-ETD-ID-SAISI TO ETD-ID.
+           DISPLAY "NOM DE L'ETUDIANT :".
+           ACCEPT ETD-NAME.
+           DISPLAY "EMP-EXP :".
+           ACCEPT EMP-EXP.
+           DISPLAY "NOTE (SUR 20) :".
+           ACCEPT ETD-NOTE.
+
+           OPEN EXTEND ETUDIANT.
+           WRITE ETUDIANT-RECORD
+           END-WRITE.
+           CLOSE ETUDIANT.
+       FIN-SAISIR-ETUDIANT.
+           EXIT.
+
+      *    balaye le fichier pour verifier que WS-ETD-ID-SAISI n'est
+      *    pas deja attribue a un etudiant existant.
+       VERIFIER-ETD-UNIQUE.
+           MOVE 'N' TO WS-DUP-ETD
+           MOVE 'N' TO ETD-READ-STATUS
+           OPEN INPUT ETUDIANT
+           IF ET-FILESTATUS = "00"
+               PERFORM UNTIL END-OF-FILE
+                   READ ETUDIANT INTO ETUDIANT-RECORD
+                       AT END SET END-OF-FILE TO TRUE
+                       NOT AT END
+                           IF ETD-ID = WS-ETD-ID-SAISI
+                              MOVE 'O' TO WS-DUP-ETD
+                           END-IF
+                   END-READ
+               END-PERFORM
+               MOVE 'N' TO ETD-READ-STATUS
+               CLOSE ETUDIANT
+           END-IF.
+       FIN-VERIFIER-ETD-UNIQUE.
+           EXIT.
+
+      *    charge toute la promotion dans TABLE-CLASSEMENT, la trie
+      *    par note decroissante (tri a bulles, comme aucun verbe
+      *    SORT n'est utilise ailleurs dans l'application) et
+      *    affiche le classement du premier au dernier.
+       CLASSEMENT-PROMOTION.
+           MOVE 0 TO WS-NBR-ETD.
+           MOVE 'N' TO ETD-READ-STATUS.
+           OPEN INPUT ETUDIANT.
+           IF ET-FILESTATUS = "00"
+               PERFORM UNTIL END-OF-FILE
+                   READ ETUDIANT INTO ETUDIANT-RECORD
+                       AT END SET END-OF-FILE TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-NBR-ETD
+                           MOVE ETD-ID   TO WS-ETD-ID-CLT(WS-NBR-ETD)
+                           MOVE ETD-NAME TO WS-ETD-NAME-CLT(WS-NBR-ETD)
+                           MOVE ETD-NOTE TO WS-ETD-NOTE-CLT(WS-NBR-ETD)
+                   END-READ
+               END-PERFORM
+               CLOSE ETUDIANT
+           END-IF.
+
+           IF WS-NBR-ETD = 0
+              DISPLAY "AUCUN ETUDIANT SUR LE FICHIER"
+           ELSE
+              PERFORM VARYING WS-I FROM 1 BY 1
+                  UNTIL WS-I > WS-NBR-ETD - 1
+                  PERFORM VARYING WS-J FROM 1 BY 1
+                      UNTIL WS-J > WS-NBR-ETD - WS-I
+                      IF WS-ETD-NOTE-CLT(WS-J) <
+                         WS-ETD-NOTE-CLT(WS-J + 1)
+                         MOVE WS-ETD-ID-CLT(WS-J)   TO WS-TMP-ID
+                         MOVE WS-ETD-NAME-CLT(WS-J) TO WS-TMP-NAME
+                         MOVE WS-ETD-NOTE-CLT(WS-J) TO WS-TMP-NOTE
+
+                         MOVE WS-ETD-ID-CLT(WS-J + 1)
+                              TO WS-ETD-ID-CLT(WS-J)
+                         MOVE WS-ETD-NAME-CLT(WS-J + 1)
+                              TO WS-ETD-NAME-CLT(WS-J)
+                         MOVE WS-ETD-NOTE-CLT(WS-J + 1)
+                              TO WS-ETD-NOTE-CLT(WS-J)
+
+                         MOVE WS-TMP-ID   TO WS-ETD-ID-CLT(WS-J + 1)
+                         MOVE WS-TMP-NAME TO WS-ETD-NAME-CLT(WS-J + 1)
+                         MOVE WS-TMP-NOTE TO WS-ETD-NOTE-CLT(WS-J + 1)
+                      END-IF
+                  END-PERFORM
+              END-PERFORM
+
+              DISPLAY "CLASSEMENT DE LA PROMOTION :"
+              PERFORM VARYING WS-I FROM 1 BY 1
+                  UNTIL WS-I > WS-NBR-ETD
+                  DISPLAY WS-I" - "WS-ETD-ID-CLT(WS-I)" "
+                          WS-ETD-NAME-CLT(WS-I)" : "
+                          WS-ETD-NOTE-CLT(WS-I)
+              END-PERFORM
+           END-IF.
+       FIN-CLASSEMENT-PROMOTION.
+           EXIT.
+
        END PROGRAM FILE-HND.
