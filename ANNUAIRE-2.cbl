@@ -4,15 +4,44 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ANNUAIRE-FICHIER ASSIGN TO WS-ANN-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ANN-FILESTATUS.
+
+           SELECT CLIENT-MASTER ASSIGN TO "CLIENT-MASTER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLM-MAT-CLT
+               FILE STATUS IS WS-CLT-FILESTATUS.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  ANNUAIRE-FICHIER.
+       01  ANNUAIRE-ENREG.
+           05  ANN-NOM  PIC X(20).
+           05  ANN-TEL  PIC X(20).
+           05  ANN-MAT  PIC X(6).
+
+       FD  CLIENT-MASTER.
+       01  CLIENT-MASTER-RECORD.
+           05  CLM-MAT-CLT     PIC X(6).
+           05  CLM-NOM-CLT     PIC X(20).
+           05  CLM-PRENOM-CLT  PIC X(20).
+           05  CLM-AGE-CLT     PIC X(20).
+           05  CLM-EMAIL-CLT   PIC X(20).
+
        WORKING-STORAGE SECTION.
 
+       01  WS-CLT-FILESTATUS   PIC X(2).
+       01  WS-MAT-TEM   PIC X(6) VALUES SPACES.
+
        01  TABLE-ANNUAIRE.
          05 WS-CONTACT  OCCURS 100 TIMES.
            10  WS-NOM  PIC X(20).
            10  WS-TEL  PIC X(20).
+           10  WS-MAT  PIC X(6).
 
        01  WS-I PIC 9(3).
        01  WS-NOM-TEM  PIC X(20) VALUES SPACES.
@@ -20,91 +49,161 @@
        01  WS-CHOIX    PIC X(1).
        01  WS-VERIF    PIC X(1) VALUES "0".
        01  COUNTER PIC 9(2) VALUES 1 .
+       01  WS-ANN-FILE-PATH   PIC X(100).
+       01  WS-ANN-FILESTATUS  PIC X(2).
+       01  WS-REPONSE  PIC X(1).
+       01  WS-TRI-SWAP PIC X(1).
+       01  WS-J        PIC 9(3).
+       01  WS-NB-CONTACTS PIC 9(3) VALUES 0.
+       01  TABLE-ANNUAIRE-TRI.
+         05 WS-CONTACT-TRI  OCCURS 100 TIMES.
+           10  WS-NOM-TRI  PIC X(20).
+           10  WS-TEL-TRI  PIC X(20).
+       01  WS-CONTACT-TEM-TRI.
+           10  WS-NOM-TEM-TRI  PIC X(20).
+           10  WS-TEL-TEM-TRI  PIC X(20).
+
+      *    bascule FR/EN choisie une fois au demarrage ; ne change que
+      *    les libelles affiches, jamais la facon dont les donnees
+      *    sont saisies.
+       01  WS-LANGUE     PIC X(2) VALUE "FR".
+       01  WS-MSG-ID     PIC 9(2).
+       01  WS-MSG-TEXTE  PIC X(50).
 
        PROCEDURE DIVISION.
 
+           PERFORM CHOISIR-LANGUE.
+
+           ACCEPT WS-ANN-FILE-PATH FROM ENVIRONMENT "ANNUAIREFILE".
+           IF WS-ANN-FILE-PATH = SPACES
+              MOVE "ANNUAIRE.TXT" TO WS-ANN-FILE-PATH
+           END-IF.
 
-           PERFORM MENU THRU FIN-MENU
+           PERFORM CHARGER-ANNUAIRE
 
+           PERFORM UNTIL WS-CHOIX = "0"
 
-      /     PERFORM UNTIL
+               PERFORM AFFICHER-MENU THRU FIN-MENU
 
-                ACCEPT WS-CHOIX.
+               ACCEPT WS-CHOIX
 
-            EVALUATE WS-CHOIX
-               WHEN  "1"
-                PERFORM AJOUT-CONTACT THRU FIN-AJOUT
+               EVALUATE WS-CHOIX
+                  WHEN  "1"
+                   PERFORM AJOUT-CONTACT THRU FIN-AJOUT
 
-               WHEN  "2"
-                PERFORM CHERCHER THRU FIN-CHERCHER
+                  WHEN  "2"
+                   PERFORM CHERCHER THRU FIN-CHERCHER
 
-               WHEN  "3"
-                PERFORM SUPPRIMER THRU FIN-SUPPRIMER
+                  WHEN  "3"
+                   PERFORM SUPPRIMER THRU FIN-SUPPRIMER
 
-               WHEN "0"
-                PERFORM EXIT-PGM THROUGH FIN-EXIT
+                  WHEN  "4"
+                   PERFORM MODIFIER THRU FIN-MODIFIER
 
-               WHEN OTHER
-                DISPLAY "CHOIX ERRONEE !"
-             END-EVALUATE.
+                  WHEN  "5"
+                   PERFORM LISTER-CONTACTS THRU FIN-LISTER
 
-      /     END-PERFORM.
+                  WHEN  "6"
+                   PERFORM PROFIL-CLIENT THRU FIN-PROFIL
 
+                  WHEN "0"
+                   PERFORM EXIT-PGM THROUGH FIN-EXIT
+
+                  WHEN OTHER
+                   MOVE 12 TO WS-MSG-ID
+                   PERFORM AFFICHER-PROMPT
+                END-EVALUATE
+
+           END-PERFORM.
 
            STOP RUN.
 
 
       /    *************************MENU********************************
-           MENU.
-              DISPLAY "**************MENU**************".
-              DISPLAY "*       1-AJOUTER CONTACT      *".
-              DISPLAY "*       2-CHERCHER CONTACT     *".
-              DISPLAY "*       3-SUPPRIMER CONTACT    *".
-              DISPLAY "*       0-QUITTER              *".
-              DISPLAY "********************************".
+           AFFICHER-MENU.
+              MOVE 01 TO WS-MSG-ID PERFORM AFFICHER-PROMPT.
+              MOVE 02 TO WS-MSG-ID PERFORM AFFICHER-PROMPT.
+              MOVE 03 TO WS-MSG-ID PERFORM AFFICHER-PROMPT.
+              MOVE 04 TO WS-MSG-ID PERFORM AFFICHER-PROMPT.
+              MOVE 05 TO WS-MSG-ID PERFORM AFFICHER-PROMPT.
+              MOVE 06 TO WS-MSG-ID PERFORM AFFICHER-PROMPT.
+              MOVE 07 TO WS-MSG-ID PERFORM AFFICHER-PROMPT.
+              MOVE 08 TO WS-MSG-ID PERFORM AFFICHER-PROMPT.
+              MOVE 09 TO WS-MSG-ID PERFORM AFFICHER-PROMPT.
            FIN-MENU.
       /    *************************************************************
 
 
       /    **********************PRECED AJOUT***************************
            AJOUT-CONTACT.
-           DISPLAY "Nom :".
+           MOVE 10 TO WS-MSG-ID PERFORM AFFICHER-PROMPT.
            ACCEPT WS-NOM-TEM.
 
-           DISPLAY "TELEPHONE :".
+           MOVE 11 TO WS-MSG-ID PERFORM AFFICHER-PROMPT.
            ACCEPT WS-TEL-TEM.
 
+           MOVE 13 TO WS-MSG-ID PERFORM AFFICHER-PROMPT.
+           ACCEPT WS-MAT-TEM.
+
+           MOVE "0" TO WS-VERIF.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 100
+                                        OR WS-VERIF = "1"
+               IF WS-NOM(WS-I) = WS-NOM-TEM
+                   MOVE "1" TO WS-VERIF
+               END-IF
+           END-PERFORM.
+
+           IF WS-VERIF = "1"
+               DISPLAY "CONTACT " WS-NOM-TEM " EXISTE DEJA !"
+               DISPLAY "ECRASER LE NUMERO EXISTANT ? (O/N)"
+               ACCEPT WS-REPONSE
+               IF WS-REPONSE = "O" OR WS-REPONSE = "o"
+                   MOVE WS-TEL-TEM TO WS-TEL(WS-I)
+                   MOVE WS-MAT-TEM TO WS-MAT(WS-I)
+                   PERFORM SAUVER-ANNUAIRE
+                   DISPLAY "CONTACT MIS A JOUR"
+               ELSE
+                   DISPLAY "AJOUT ANNULE"
+               END-IF
+               GO TO FIN-AJOUT
+           END-IF.
+
            PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 100
                IF WS-NOM(WS-I)= SPACES
                    MOVE WS-NOM-TEM TO WS-NOM(WS-I)
                    MOVE WS-TEL-TEM TO WS-TEL(WS-I)
+                   MOVE WS-MAT-TEM TO WS-MAT(WS-I)
 
       /           ************TESTE D'AJOUT***************
                         DISPLAY WS-CONTACT(WS-I)
                         DISPLAY WS-I
       /           ****************************************
 
-                   GOBACK
+                   PERFORM SAUVER-ANNUAIRE
+                   EXIT PERFORM
                END-IF
            END-PERFORM.
            FIN-AJOUT.
+               EXIT.
       /    *************************************************************
 
 
       /    **********************PRECED RECHERCHE***********************
            CHERCHER.
-           DISPLAY "CONTACT A TROUVER ?"
+           MOVE "0" TO WS-VERIF.
+           MOVE 14 TO WS-MSG-ID PERFORM AFFICHER-PROMPT
            ACCEPT WS-NOM-TEM
 
            IF WS-CONTACT(1)= " "
                DISPLAY " LISTE DES CONTACT VIDE"
-               GOBACK
+               GO TO FIN-CHERCHER
            END-IF
 
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-VERIF ="1"
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 100
+                                        OR WS-VERIF ="1"
                IF WS-NOM(WS-I) = WS-NOM-TEM
-                   DISPLAY WS-CONTACT(WS-I)
                    MOVE "1" TO WS-VERIF
+                   EXIT PERFORM
                END-IF
            END-PERFORM
 
@@ -114,33 +213,347 @@
                    DISPLAY "CONTACT N'EXISTE PAS"
                END-IF.
            FIN-CHERCHER.
+               EXIT.
       /    *************************************************************
 
 
       /    **********************PRECED SUPPRESSION*********************
            SUPPRIMER.
-           DISPLAY "CONTACT A SUPPRIMER ?".
+           MOVE 15 TO WS-MSG-ID PERFORM AFFICHER-PROMPT.
            ACCEPT WS-NOM-TEM.
+           MOVE "0" TO WS-VERIF.
 
            PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 100
-               IF WS-CONTACT(WS-I)= WS-NOM-TEM
+               IF WS-NOM(WS-I) = WS-NOM-TEM
                    DISPLAY "CONTACT :"WS-CONTACT(WS-I)
-                   EXIT PERFORM
-               ELSE
-                   DISPLAY "CONTACT N'EXISTE PAS !"
+                   MOVE SPACES TO WS-NOM(WS-I)
+                   MOVE SPACES TO WS-TEL(WS-I)
+                   MOVE SPACES TO WS-MAT(WS-I)
+                   MOVE "1" TO WS-VERIF
+                   PERFORM SAUVER-ANNUAIRE
                    EXIT PERFORM
                END-IF
            END-PERFORM.
+
+           IF WS-VERIF NOT = "1"
+               DISPLAY "CONTACT N'EXISTE PAS !"
+           END-IF.
            FIN-SUPPRIMER.
 
       /    *************************************************************
 
 
+      /    **********************PRECED MODIFICATION*******************
+           MODIFIER.
+           MOVE 16 TO WS-MSG-ID PERFORM AFFICHER-PROMPT.
+           ACCEPT WS-NOM-TEM.
+           MOVE "0" TO WS-VERIF.
+
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 100
+               IF WS-NOM(WS-I) = WS-NOM-TEM
+                   MOVE "1" TO WS-VERIF
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+           IF WS-VERIF NOT = "1"
+               DISPLAY "CONTACT N'EXISTE PAS !"
+               GO TO FIN-MODIFIER
+           END-IF.
+
+           DISPLAY "ANCIEN TELEPHONE :" WS-TEL(WS-I).
+           MOVE 17 TO WS-MSG-ID PERFORM AFFICHER-PROMPT.
+           ACCEPT WS-TEL-TEM.
+           MOVE WS-TEL-TEM TO WS-TEL(WS-I).
+           PERFORM SAUVER-ANNUAIRE.
+           DISPLAY "CONTACT MIS A JOUR".
+           FIN-MODIFIER.
+               EXIT.
+      /    *************************************************************
+
+
+      /    **********************PRECED LISTE ALPHABETIQUE*************
+           LISTER-CONTACTS.
+           MOVE 0 TO WS-NB-CONTACTS.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 100
+               IF WS-NOM(WS-I) NOT = SPACES
+                   ADD 1 TO WS-NB-CONTACTS
+                   MOVE WS-NOM(WS-I) TO WS-NOM-TRI(WS-NB-CONTACTS)
+                   MOVE WS-TEL(WS-I) TO WS-TEL-TRI(WS-NB-CONTACTS)
+               END-IF
+           END-PERFORM.
+
+           IF WS-NB-CONTACTS = 0
+               DISPLAY "LISTE DES CONTACT VIDE"
+               GO TO FIN-LISTER
+           END-IF.
+
+      /    * tri a bulles sur WS-NOM-TRI, du plus petit au plus grand.
+           MOVE "1" TO WS-TRI-SWAP.
+           PERFORM UNTIL WS-TRI-SWAP = "0"
+               MOVE "0" TO WS-TRI-SWAP
+               PERFORM VARYING WS-I FROM 1 BY 1
+                         UNTIL WS-I > WS-NB-CONTACTS - 1
+                   IF WS-NOM-TRI(WS-I) > WS-NOM-TRI(WS-I + 1)
+                       MOVE WS-CONTACT-TRI(WS-I) TO WS-CONTACT-TEM-TRI
+                       MOVE WS-CONTACT-TRI(WS-I + 1) TO
+                                                   WS-CONTACT-TRI(WS-I)
+                       MOVE WS-CONTACT-TEM-TRI TO
+                                               WS-CONTACT-TRI(WS-I + 1)
+                       MOVE "1" TO WS-TRI-SWAP
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+           DISPLAY "***********LISTE DES CONTACTS***********".
+           PERFORM VARYING WS-I FROM 1 BY 1
+                     UNTIL WS-I > WS-NB-CONTACTS
+               DISPLAY WS-NOM-TRI(WS-I) " " WS-TEL-TRI(WS-I)
+           END-PERFORM.
+           DISPLAY "******************************************".
+           FIN-LISTER.
+               EXIT.
+      /    *************************************************************
+
+
+      /    **********************PRECED PROFIL CLIENT******************
+           PROFIL-CLIENT.
+           MOVE 18 TO WS-MSG-ID PERFORM AFFICHER-PROMPT.
+           ACCEPT WS-NOM-TEM.
+           MOVE "0" TO WS-VERIF.
+
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 100
+               IF WS-NOM(WS-I) = WS-NOM-TEM
+                   MOVE "1" TO WS-VERIF
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+           IF WS-VERIF NOT = "1"
+               DISPLAY "CONTACT N'EXISTE PAS !"
+               GO TO FIN-PROFIL
+           END-IF.
+
+           IF WS-MAT(WS-I) = SPACES
+               DISPLAY "CONTACT NON LIE A UN CLIENT"
+               GO TO FIN-PROFIL
+           END-IF.
+
+           OPEN INPUT CLIENT-MASTER.
+           IF WS-CLT-FILESTATUS NOT = "00"
+               DISPLAY "FICHIER CLIENT INDISPONIBLE"
+               GO TO FIN-PROFIL
+           END-IF.
+
+           MOVE WS-MAT(WS-I) TO CLM-MAT-CLT.
+           READ CLIENT-MASTER
+               INVALID KEY
+                   DISPLAY "MATRICULE " WS-MAT(WS-I)
+                           " INTROUVABLE DANS LE FICHIER CLIENT"
+               NOT INVALID KEY
+                   DISPLAY "**********PROFIL CLIENT**********"
+                   DISPLAY "MATRICULE  :" CLM-MAT-CLT
+                   DISPLAY "NOM        :" CLM-NOM-CLT
+                   DISPLAY "PRENOM     :" CLM-PRENOM-CLT
+                   DISPLAY "AGE        :" CLM-AGE-CLT
+                   DISPLAY "EMAIL      :" CLM-EMAIL-CLT
+                   DISPLAY "TELEPHONE  :" WS-TEL(WS-I)
+                   DISPLAY "**********************************"
+           END-READ.
+           CLOSE CLIENT-MASTER.
+           FIN-PROFIL.
+               EXIT.
+      /    *************************************************************
+
+
       /    **********************PRECED EXIT-PMG************************
            EXIT-PGM.
+               PERFORM SAUVER-ANNUAIRE
                EXIT.
            FIN-EXIT.
       /    *************************************************************
 
+      /    *    charge le repertoire depuis le fichier au demarrage ; si
+      /    *    le fichier n'existe pas encore la table reste vide.
+           CHARGER-ANNUAIRE.
+               MOVE 1 TO WS-I
+               OPEN INPUT ANNUAIRE-FICHIER
+               IF WS-ANN-FILESTATUS = "35"
+                   CONTINUE
+               ELSE
+                   PERFORM UNTIL WS-ANN-FILESTATUS NOT = "00"
+                                 OR WS-I > 100
+                       READ ANNUAIRE-FICHIER INTO WS-CONTACT(WS-I)
+                           AT END
+                               MOVE "10" TO WS-ANN-FILESTATUS
+                           NOT AT END
+                               ADD 1 TO WS-I
+                       END-READ
+                   END-PERFORM
+                   CLOSE ANNUAIRE-FICHIER
+               END-IF.
+           FIN-CHARGER-ANNUAIRE.
+               EXIT.
+
+      /    *    reecrit le fichier a partir de la table en memoire, sans
+      /    *    les emplacements encore vides.
+           SAUVER-ANNUAIRE.
+               OPEN OUTPUT ANNUAIRE-FICHIER
+               PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 100
+                   IF WS-NOM(WS-I) NOT = SPACES
+                       MOVE WS-NOM(WS-I) TO ANN-NOM
+                       MOVE WS-TEL(WS-I) TO ANN-TEL
+                       MOVE WS-MAT(WS-I) TO ANN-MAT
+                       WRITE ANNUAIRE-ENREG
+                   END-IF
+               END-PERFORM
+               CLOSE ANNUAIRE-FICHIER.
+           FIN-SAUVER-ANNUAIRE.
+               EXIT.
+
+      /    *    demande la langue d'affichage une seule fois, au tout
+      /    *    debut du programme ; ne change que les libelles.
+           CHOISIR-LANGUE.
+               DISPLAY "LANGUE / LANGUAGE (FR/EN) :".
+               ACCEPT WS-LANGUE.
+               IF WS-LANGUE NOT = "EN"
+                   MOVE "FR" TO WS-LANGUE
+               END-IF.
+           FIN-CHOISIR-LANGUE.
+               EXIT.
+
+      /    *    catalogue des libelles bilingues ; WS-MSG-ID selectionne
+      /    *    le libelle a afficher dans WS-LANGUE courante.
+           AFFICHER-PROMPT.
+               EVALUATE WS-MSG-ID
+                   WHEN 01
+                       IF WS-LANGUE = "EN"
+                           MOVE "**************MENU**************"
+                               TO WS-MSG-TEXTE
+                       ELSE
+                           MOVE "**************MENU**************"
+                               TO WS-MSG-TEXTE
+                       END-IF
+                   WHEN 02
+                       IF WS-LANGUE = "EN"
+                           MOVE "*       1-ADD CONTACT          *"
+                               TO WS-MSG-TEXTE
+                       ELSE
+                           MOVE "*       1-AJOUTER CONTACT      *"
+                               TO WS-MSG-TEXTE
+                       END-IF
+                   WHEN 03
+                       IF WS-LANGUE = "EN"
+                           MOVE "*       2-FIND CONTACT         *"
+                               TO WS-MSG-TEXTE
+                       ELSE
+                           MOVE "*       2-CHERCHER CONTACT     *"
+                               TO WS-MSG-TEXTE
+                       END-IF
+                   WHEN 04
+                       IF WS-LANGUE = "EN"
+                           MOVE "*       3-DELETE CONTACT       *"
+                               TO WS-MSG-TEXTE
+                       ELSE
+                           MOVE "*       3-SUPPRIMER CONTACT    *"
+                               TO WS-MSG-TEXTE
+                       END-IF
+                   WHEN 05
+                       IF WS-LANGUE = "EN"
+                           MOVE "*       4-MODIFY CONTACT       *"
+                               TO WS-MSG-TEXTE
+                       ELSE
+                           MOVE "*       4-MODIFIER CONTACT     *"
+                               TO WS-MSG-TEXTE
+                       END-IF
+                   WHEN 06
+                       IF WS-LANGUE = "EN"
+                           MOVE "*       5-LIST CONTACTS        *"
+                               TO WS-MSG-TEXTE
+                       ELSE
+                           MOVE "*       5-LISTER CONTACTS      *"
+                               TO WS-MSG-TEXTE
+                       END-IF
+                   WHEN 07
+                       IF WS-LANGUE = "EN"
+                           MOVE "*       6-LINKED CLIENT PROFILE*"
+                               TO WS-MSG-TEXTE
+                       ELSE
+                           MOVE "*       6-PROFIL CLIENT LIE    *"
+                               TO WS-MSG-TEXTE
+                       END-IF
+                   WHEN 08
+                       IF WS-LANGUE = "EN"
+                           MOVE "*       0-QUIT                 *"
+                               TO WS-MSG-TEXTE
+                       ELSE
+                           MOVE "*       0-QUITTER              *"
+                               TO WS-MSG-TEXTE
+                       END-IF
+                   WHEN 09
+                       MOVE "********************************"
+                           TO WS-MSG-TEXTE
+                   WHEN 10
+                       IF WS-LANGUE = "EN"
+                           MOVE "NAME :" TO WS-MSG-TEXTE
+                       ELSE
+                           MOVE "NOM :" TO WS-MSG-TEXTE
+                       END-IF
+                   WHEN 11
+                       IF WS-LANGUE = "EN"
+                           MOVE "PHONE :" TO WS-MSG-TEXTE
+                       ELSE
+                           MOVE "TELEPHONE :" TO WS-MSG-TEXTE
+                       END-IF
+                   WHEN 12
+                       IF WS-LANGUE = "EN"
+                           MOVE "INVALID CHOICE !" TO WS-MSG-TEXTE
+                       ELSE
+                           MOVE "CHOIX ERRONEE !" TO WS-MSG-TEXTE
+                       END-IF
+                   WHEN 13
+                       IF WS-LANGUE = "EN"
+                           MOVE "LINKED CLIENT MATRICULE (BLANK/NONE) :"
+                               TO WS-MSG-TEXTE
+                       ELSE
+                           MOVE "MATRICULE CLIENT LIE (VIDE SI AUCUN) :"
+                               TO WS-MSG-TEXTE
+                       END-IF
+                   WHEN 14
+                       IF WS-LANGUE = "EN"
+                           MOVE "CONTACT TO FIND ?" TO WS-MSG-TEXTE
+                       ELSE
+                           MOVE "CONTACT A TROUVER ?" TO WS-MSG-TEXTE
+                       END-IF
+                   WHEN 15
+                       IF WS-LANGUE = "EN"
+                           MOVE "CONTACT TO DELETE ?" TO WS-MSG-TEXTE
+                       ELSE
+                           MOVE "CONTACT A SUPPRIMER ?" TO WS-MSG-TEXTE
+                       END-IF
+                   WHEN 16
+                       IF WS-LANGUE = "EN"
+                           MOVE "CONTACT TO MODIFY ?" TO WS-MSG-TEXTE
+                       ELSE
+                           MOVE "CONTACT A MODIFIER ?" TO WS-MSG-TEXTE
+                       END-IF
+                   WHEN 17
+                       IF WS-LANGUE = "EN"
+                           MOVE "NEW PHONE :" TO WS-MSG-TEXTE
+                       ELSE
+                           MOVE "NOUVEAU TELEPHONE :" TO WS-MSG-TEXTE
+                       END-IF
+                   WHEN 18
+                       IF WS-LANGUE = "EN"
+                           MOVE "CONTACT ?" TO WS-MSG-TEXTE
+                       ELSE
+                           MOVE "CONTACT ?" TO WS-MSG-TEXTE
+                       END-IF
+                   WHEN OTHER
+                       MOVE SPACES TO WS-MSG-TEXTE
+               END-EVALUATE
+               DISPLAY WS-MSG-TEXTE.
+           FIN-AFFICHER-PROMPT.
+               EXIT.
 
        END PROGRAM Annuaire-2.
