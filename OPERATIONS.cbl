@@ -4,135 +4,835 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT JOURNAL-OPERATIONS ASSIGN TO "JOURNAL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JRN-FILESTATUS.
+
+           SELECT EXCEPTIONS-OPERATIONS ASSIGN TO "EXCEPTIONS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ORDRES-PERMANENTS ASSIGN TO "ORDRES-PERMANENTS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ORD-FILESTATUS.
+
+           SELECT COMPTE-MASTER ASSIGN TO "COMPTE-MASTER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CPM-NUM-CPT
+               FILE STATUS IS WS-CPT-FILESTATUS.
 
        DATA DIVISION.
        FILE SECTION.
+
+       FD  COMPTE-MASTER.
+       01  COMPTE-MASTER-RECORD.
+           05  CPM-NUM-CPT     PIC X(6).
+           05  CPM-DATE-CPT    PIC X(8).
+           05  CPM-SOLDE-CPT   PIC S9(10).
+           05  CPM-TYPE-CPT    PIC X(10).
+           05  CPM-TITUL-CPT   PIC X(6).
+           05  CPM-DEVISE-CPT  PIC X(3).
+           05  CPM-DECOUVERT   PIC S9(8).
+           05  CPM-PIN         PIC X(4).
+           05  CPM-STATUT      PIC X(1).
+
+       FD  JOURNAL-OPERATIONS.
+       01  JOURNAL-RECORD.
+           05  JRN-NUM-SEQ      PIC 9(5).
+           05  FILLER           PIC X(1).
+           05  JRN-NUM-CPT      PIC X(6).
+           05  FILLER           PIC X(1).
+           05  JRN-CODE-OPE     PIC X(4).
+           05  FILLER           PIC X(1).
+           05  JRN-MONTANT      PIC 9(10).
+           05  FILLER           PIC X(1).
+           05  JRN-SOLDE-APRES  PIC S9(10).
+           05  FILLER           PIC X(1).
+           05  JRN-DATE-HEURE   PIC X(20).
+
+       FD  EXCEPTIONS-OPERATIONS.
+       01  EXC-RECORD.
+           05  EXC-NUM-CPT      PIC X(6).
+           05  FILLER           PIC X(1).
+           05  EXC-CODE-OPE     PIC X(4).
+           05  FILLER           PIC X(1).
+           05  EXC-MOTIF        PIC X(40).
+           05  FILLER           PIC X(1).
+           05  EXC-DATE-HEURE   PIC X(20).
+
+      *    ordres de virement permanent (source, destination, montant,
+      *    frequence, prochaine date d'execution) ; poses au jour le
+      *    jour par le batch TRAITER-ORDRES via le meme circuit que le
+      *    Virement du guichet.
+       FD  ORDRES-PERMANENTS.
+       01  ORD-RECORD.
+           05  ORD-NUM-CPT-SOURCE  PIC X(6).
+           05  FILLER              PIC X(1).
+           05  ORD-NUM-CPT-DEST    PIC X(6).
+           05  FILLER              PIC X(1).
+           05  ORD-MONTANT         PIC 9(10).
+           05  FILLER              PIC X(1).
+           05  ORD-FREQUENCE       PIC X(4).
+           05  FILLER              PIC X(1).
+           05  ORD-PROCHAINE-DATE  PIC X(8).
+           05  FILLER              PIC X(1).
+           05  ORD-STATUT          PIC X(1).
+
        WORKING-STORAGE SECTION.
 
+       01  WS-HORODATAGE        PIC X(20).
+       01  WS-TROUVE-C1         PIC X(1).
+       01  WS-TROUVE-C2         PIC X(1).
+       01  WS-DEBIT-OK          PIC X(1).
+       01  WS-TROUVE-CS         PIC X(1).
+
        01  WS-OPE         PIC  X(4).
        01  WS-MONTANT     PIC 9(3).
-       01  WS-SOLDE    PIC 9(3).
-       01  WS-COMPTE-C1    PIC 9(3).
-       01  WS-COMPTE-C2    PIC 9(3).
-       01  WS-I  PIC 9(2).
-       01  WS-J  PIC 9(2).
-       01  WS-MONT-TEMP   PIC 9(10).
+       01  WS-SOLDE    PIC S9(10).
+       01  WS-COMPTE-C1    PIC X(6).
+       01  WS-COMPTE-C2    PIC X(6).
+       01  WS-I  PIC 9(3).
+       01  WS-J  PIC 9(3).
        01  WS-NUM-COMPTE  PIC X(6).
-
-       01  TABLE-INTERMIDIAIRE.
-         05 CPT-INT  OCCURS 100 TIMES.
-           10  WS-NUM-CPTI     PIC X(6).
-           10  WS-DATE-CPTI    PIC X(8).
-           10  WS-SOLDE-CPTI   PIC 9(10).
-           10  WS-TYPE-CPTI    PIC X(10).
-           10  WS-TITUL-CPTI   PIC X(6).
-           10  WS-DEVISE-CPTI  PIC X(3).
+       01  WS-CPT-FILESTATUS   PIC X(2).
+       01  WS-NBR-CPT-ACTIFS   PIC 9(3) VALUE ZERO.
+       01  WS-CONTINUER        PIC X(1) VALUE "O".
+
+       01  WS-JRN-FILESTATUS   PIC X(2).
+       01  WS-AUJOURD-HUI      PIC X(8).
+       01  WS-CUMUL-JOUR       PIC 9(10) VALUE ZERO.
+       01  WS-LIMITE-JOUR      PIC 9(5) VALUE 5000.
+       01  WS-LIMITE-OK        PIC X(1).
+
+      *    numero de recu : compteur sequentiel remis a zero chaque
+      *    jour, calcule a partir du dernier numero deja pose ce jour
+      *    dans le journal (comme WS-CUMUL-JOUR pour le plafond).
+       01  WS-NUM-SEQ          PIC 9(5) VALUE ZERO.
+
+       COPY TABLEAU-CPY.
+
+       01  WS-PIN-SAISI   PIC X(4).
+       01  WS-PIN-OK      PIC X(1).
+       01  WS-MOTIF-REJET PIC X(40).
+
+      *    langue d'affichage des menus et libelles (FR/EN), choisie
+      *    une fois au demarrage ; ne change pas la facon dont les
+      *    donnees sont saisies, seulement les textes affiches.
+       01  WS-LANGUE      PIC X(2) VALUE "FR".
+       01  WS-MSG-ID      PIC 9(2).
+       01  WS-MSG-TEXTE   PIC X(50).
+
+      *    saisie d'un nouvel ordre de virement permanent (OPE6),
+      *    poste ensuite au jour le jour par le batch TRAITER-ORDRES.
+       01  WS-ORD-FILESTATUS   PIC X(2).
 
        PROCEDURE DIVISION.
 
-            DISPLAY "DONNER CODE OPERATION "
-            DISPLAY "OPE1:Retrait"
-            DISPLAY "OPE2:Versement"
-            DISPLAY "OPE3:Virement"
-            DISPLAY "OPE4:Consultation Solde"
+            PERFORM CHOISIR-LANGUE.
+            PERFORM CHARGER-COMPTES.
 
-            ACCEPT WS-OPE
+            PERFORM UNTIL WS-CONTINUER = "N"
 
-              EVALUATE WS-OPE
+               MOVE 01 TO WS-MSG-ID PERFORM AFFICHER-PROMPT
+               MOVE 02 TO WS-MSG-ID PERFORM AFFICHER-PROMPT
+               MOVE 03 TO WS-MSG-ID PERFORM AFFICHER-PROMPT
+               MOVE 04 TO WS-MSG-ID PERFORM AFFICHER-PROMPT
+               MOVE 05 TO WS-MSG-ID PERFORM AFFICHER-PROMPT
+               MOVE 25 TO WS-MSG-ID PERFORM AFFICHER-PROMPT
+               MOVE 06 TO WS-MSG-ID PERFORM AFFICHER-PROMPT
 
-                WHEN "OPE1"
-                   PERFORM Retrait
+               ACCEPT WS-OPE
 
-                WHEN "OPE2"
-                   PERFORM  Versement
+                 EVALUATE WS-OPE
 
-                WHEN "OPE3"
-                   PERFORM  Virement
+                   WHEN "OPE1"
+                      PERFORM Retrait
 
-                WHEN "OPE4"
-                   PERFORM  Consultation-Solde
+                   WHEN "OPE2"
+                      PERFORM  Versement
 
-                WHEN OTHER
-                    DISPLAY "CHOIX ERRONE !"
+                   WHEN "OPE3"
+                      PERFORM  Virement
 
-             END-EVALUATE.
+                   WHEN "OPE4"
+                      PERFORM  Consultation-Solde
 
-           STOP RUN.
+                   WHEN "OPE5"
+                      PERFORM Creer-Ordre-Permanent
+
+                   WHEN "OPE6"
+                      MOVE "N" TO WS-CONTINUER
+
+                   WHEN OTHER
+                       MOVE 07 TO WS-MSG-ID PERFORM AFFICHER-PROMPT
+
+                END-EVALUATE
+
+            END-PERFORM.
+
+           GOBACK.
 
            Retrait.
-             DISPLAY "MONTANT DE RETRAIT:".
+             MOVE 08 TO WS-MSG-ID PERFORM AFFICHER-PROMPT
+             ACCEPT WS-NUM-COMPTE.
+
+             MOVE 09 TO WS-MSG-ID PERFORM AFFICHER-PROMPT
+             ACCEPT WS-PIN-SAISI.
+
+             MOVE 10 TO WS-MSG-ID PERFORM AFFICHER-PROMPT
              ACCEPT WS-MONTANT.
 
-             IF WS-SOLDE < WS-MONTANT
-               DISPLAY "SOLDE INSUFFISAsNT"
-             ELSE
-               SUBTRACT WS-MONTANT FROM WS-SOLDE
+             MOVE "N" TO WS-TROUVE-C1.
+             PERFORM VARYING WS-I FROM 1 BY 1
+                     UNTIL WS-I > WS-NBR-CPT-ACTIFS
+                IF WS-NUM-COMPTE = WS-NUM-CPTI(WS-I)
+                   AND WS-STATUT-CPTI(WS-I) = "A"
+                   MOVE "O" TO WS-TROUVE-C1
+                   PERFORM VERIFIER-PIN
+                   IF WS-PIN-OK = "N"
+                      MOVE 11 TO WS-MSG-ID PERFORM AFFICHER-PROMPT
+                      MOVE "CODE PIN INCORRECT" TO WS-MOTIF-REJET
+                      PERFORM ECRIRE-EXCEPTION
+                   ELSE
+                   PERFORM VERIFIER-LIMITE-JOUR
+                   IF WS-LIMITE-OK = "N"
+                      MOVE 12 TO WS-MSG-ID PERFORM AFFICHER-PROMPT
+                      MOVE "PLAFOND JOURNALIER DEPASSE" TO
+                                                       WS-MOTIF-REJET
+                      PERFORM ECRIRE-EXCEPTION
+                   ELSE
+                      IF WS-MONTANT > WS-SOLDE-CPTI(WS-I) +
+                                       WS-DECOUVERT-CPTI(WS-I)
+                         MOVE 13 TO WS-MSG-ID PERFORM AFFICHER-PROMPT
+                         MOVE "SOLDE INSUFFISANT" TO WS-MOTIF-REJET
+                         PERFORM ECRIRE-EXCEPTION
+                      ELSE
+                         SUBTRACT WS-MONTANT FROM WS-SOLDE-CPTI(WS-I)
+                         MOVE WS-SOLDE-CPTI(WS-I) TO WS-SOLDE
+                         PERFORM ECRIRE-JOURNAL
+                         PERFORM SAUVER-COMPTE
+                      END-IF
+                   END-IF
+                   END-IF
+                END-IF
+             END-PERFORM.
+             IF WS-TROUVE-C1 = "N"
+                 MOVE 14 TO WS-MSG-ID PERFORM AFFICHER-PROMPT
+                 MOVE "COMPTE INTROUVABLE" TO WS-MOTIF-REJET
+                 PERFORM ECRIRE-EXCEPTION
              END-IF.
             EXIT.
            FIN-Retrait.
 
            Versement.
-             DISPLAY "MONTANT DE VERSEMENT:".
+             MOVE 15 TO WS-MSG-ID PERFORM AFFICHER-PROMPT
+             ACCEPT WS-NUM-COMPTE.
+
+             MOVE 09 TO WS-MSG-ID PERFORM AFFICHER-PROMPT
+             ACCEPT WS-PIN-SAISI.
+
+             MOVE 16 TO WS-MSG-ID PERFORM AFFICHER-PROMPT
              ACCEPT WS-MONTANT.
-             ADD WS-MONTANT TO WS-SOLDE.
+
+             MOVE "N" TO WS-TROUVE-C1.
+             PERFORM VARYING WS-I FROM 1 BY 1
+                     UNTIL WS-I > WS-NBR-CPT-ACTIFS
+                IF WS-NUM-COMPTE = WS-NUM-CPTI(WS-I)
+                   AND WS-STATUT-CPTI(WS-I) = "A"
+                   MOVE "O" TO WS-TROUVE-C1
+                   PERFORM VERIFIER-PIN
+                   IF WS-PIN-OK = "N"
+                      MOVE 11 TO WS-MSG-ID PERFORM AFFICHER-PROMPT
+                      MOVE "CODE PIN INCORRECT" TO WS-MOTIF-REJET
+                      PERFORM ECRIRE-EXCEPTION
+                   ELSE
+                      ADD WS-MONTANT TO WS-SOLDE-CPTI(WS-I)
+                      MOVE WS-SOLDE-CPTI(WS-I) TO WS-SOLDE
+                      PERFORM ECRIRE-JOURNAL
+                      PERFORM SAUVER-COMPTE
+                   END-IF
+                END-IF
+             END-PERFORM.
+             IF WS-TROUVE-C1 = "N"
+                 MOVE 14 TO WS-MSG-ID PERFORM AFFICHER-PROMPT
+                 MOVE "COMPTE INTROUVABLE" TO WS-MOTIF-REJET
+                 PERFORM ECRIRE-EXCEPTION
+             END-IF.
              EXIT.
            FIN-Versement.
 
            Virement.
-                DISPLAY "DONNER LE COMPTE C1 "
+                MOVE "N" TO WS-TROUVE-C1.
+                MOVE "N" TO WS-DEBIT-OK.
+
+                MOVE 17 TO WS-MSG-ID PERFORM AFFICHER-PROMPT
                 ACCEPT WS-COMPTE-C1.
 
-                DISPLAY "MONTANT A VIRER:".
+                MOVE 18 TO WS-MSG-ID PERFORM AFFICHER-PROMPT
+                ACCEPT WS-PIN-SAISI.
+
+                MOVE 19 TO WS-MSG-ID PERFORM AFFICHER-PROMPT
                 ACCEPT WS-MONTANT.
 
-             PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 5
+             PERFORM VARYING WS-I FROM 1 BY 1
+                     UNTIL WS-I > WS-NBR-CPT-ACTIFS
 
-               IF WS-COMPTE-C1 = WS-TITUL-CPTI(WS-I)
+               IF WS-COMPTE-C1 = WS-NUM-CPTI(WS-I)
+                  AND WS-STATUT-CPTI(WS-I) = "A"
+                  MOVE "O" TO WS-TROUVE-C1
+                  MOVE WS-NUM-CPTI(WS-I)   TO WS-NUM-COMPTE
+                  PERFORM VERIFIER-PIN
 
-                    IF WS-SOLDE-CPTI(WS-I) < WS-MONTANT
-                       DISPLAY "SOLDE INSUFFISANT"
+                  IF WS-PIN-OK = "N"
+                     MOVE 11 TO WS-MSG-ID PERFORM AFFICHER-PROMPT
+                     MOVE "CODE PIN INCORRECT" TO WS-MOTIF-REJET
+                     PERFORM ECRIRE-EXCEPTION
                   ELSE
-                     SUBTRACT WS-MONTANT FROM WS-SOLDE-CPTI(WS-I)
-                                                  GIVING WS-MONT-TEMP
+                  PERFORM VERIFIER-LIMITE-JOUR
+
+                  IF WS-LIMITE-OK = "N"
+                     MOVE 20 TO WS-MSG-ID PERFORM AFFICHER-PROMPT
+                     MOVE "PLAFOND JOURNALIER DEPASSE" TO
+                                                      WS-MOTIF-REJET
+                     PERFORM ECRIRE-EXCEPTION
+                  ELSE
+                     IF WS-MONTANT > WS-SOLDE-CPTI(WS-I) +
+                                      WS-DECOUVERT-CPTI(WS-I)
+                        MOVE 13 TO WS-MSG-ID PERFORM AFFICHER-PROMPT
+                        MOVE "SOLDE INSUFFISANT" TO WS-MOTIF-REJET
+                        PERFORM ECRIRE-EXCEPTION
+                     ELSE
+                        SUBTRACT WS-MONTANT FROM WS-SOLDE-CPTI(WS-I)
+                        MOVE WS-SOLDE-CPTI(WS-I) TO WS-SOLDE
+                        PERFORM ECRIRE-JOURNAL
+                        PERFORM SAUVER-COMPTE
+                        MOVE "O" TO WS-DEBIT-OK
+                     END-IF
+                  END-IF
                   END-IF
-               ELSE
-                   DISPLAY "VERIFIER NUM COMPTE !"
                END-IF
 
              END-PERFORM
 
-                DISPLAY "DONNER LE COMPTE C2 "
-                ACCEPT WS-COMPTE-C2.
-
-             PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-I > 5
-
-               IF WS-COMPTE-C2 = WS-TITUL-CPTI(WS-J)
-
-                   ADD WS-MONT-TEMP TO WS-SOLDE-CPTI(WS-J)
+             IF WS-TROUVE-C1 = "N"
+                 MOVE 14 TO WS-MSG-ID PERFORM AFFICHER-PROMPT
+                 MOVE "COMPTE C1 INTROUVABLE" TO WS-MOTIF-REJET
+                 PERFORM ECRIRE-EXCEPTION
+             END-IF
+
+             IF WS-DEBIT-OK = "O"
+                MOVE 21 TO WS-MSG-ID PERFORM AFFICHER-PROMPT
+                ACCEPT WS-COMPTE-C2
+
+                MOVE "N" TO WS-TROUVE-C2
+
+                PERFORM VARYING WS-J FROM 1 BY 1
+                        UNTIL WS-J > WS-NBR-CPT-ACTIFS
+
+                  IF WS-COMPTE-C2 = WS-NUM-CPTI(WS-J)
+                     AND WS-STATUT-CPTI(WS-J) = "A"
+                     MOVE "O" TO WS-TROUVE-C2
+                     ADD WS-MONTANT TO WS-SOLDE-CPTI(WS-J)
+                     MOVE WS-NUM-CPTI(WS-J)   TO WS-NUM-COMPTE
+                     MOVE WS-SOLDE-CPTI(WS-J) TO WS-SOLDE
+                     PERFORM ECRIRE-JOURNAL
+                     MOVE WS-J TO WS-I
+                     PERFORM SAUVER-COMPTE
+                  END-IF
 
-               ELSE
-                   DISPLAY "VERIFIER NUM COMPTE !"
-               END-IF
+                END-PERFORM
 
-             END-PERFORM
+                IF WS-TROUVE-C2 = "N"
+                    MOVE 14 TO WS-MSG-ID PERFORM AFFICHER-PROMPT
+                    MOVE "COMPTE C2 INTROUVABLE" TO WS-MOTIF-REJET
+                    PERFORM ECRIRE-EXCEPTION
+                END-IF
+             END-IF.
              EXIT.
            FIN-Virement.
 
            Consultation-Solde.
 
-                DISPLAY " DONNER UN NUM DE COMPTE A CONSULTER :"
+                MOVE 22 TO WS-MSG-ID PERFORM AFFICHER-PROMPT
                 ACCEPT WS-NUM-COMPTE
 
-                PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 5
+                MOVE 09 TO WS-MSG-ID PERFORM AFFICHER-PROMPT
+                ACCEPT WS-PIN-SAISI
+
+                MOVE "N" TO WS-TROUVE-CS.
+                PERFORM VARYING WS-I FROM 1 BY 1
+                        UNTIL WS-I > WS-NBR-CPT-ACTIFS
 
                    IF WS-NUM-COMPTE = WS-NUM-CPTI(WS-I)
-                       DISPLAY " LES SOLDE EST: " WS-SOLDE-CPTI(WS-I)
-                   ELSE
-                       DISPLAY "VERIFIER NUM COMPTE !"
+                      AND WS-STATUT-CPTI(WS-I) = "A"
+                       MOVE "O" TO WS-TROUVE-CS
+                       PERFORM VERIFIER-PIN
+                       IF WS-PIN-OK = "N"
+                           MOVE 11 TO WS-MSG-ID PERFORM AFFICHER-PROMPT
+                       ELSE
+                           MOVE 23 TO WS-MSG-ID PERFORM CHARGER-MSG
+                           DISPLAY WS-MSG-TEXTE WS-SOLDE-CPTI(WS-I)
+                       END-IF
+                       EXIT PERFORM
                    END-IF
-               END-PERFORM
+               END-PERFORM.
+               IF WS-TROUVE-CS = "N"
+                   MOVE 14 TO WS-MSG-ID PERFORM AFFICHER-PROMPT
+               END-IF.
                EXIT.
 
            FIN-Consultation-Solde.
 
+      *    saisit un nouvel ordre de virement permanent et l'ajoute au
+      *    fichier ORDRES-PERMANENTS.DAT ; ne poste rien lui-meme, le
+      *    batch TRAITER-ORDRES se charge de l'executer a echeance par
+      *    le meme circuit que le Virement du guichet.
+           Creer-Ordre-Permanent.
+                MOVE 26 TO WS-MSG-ID PERFORM AFFICHER-PROMPT
+                ACCEPT ORD-NUM-CPT-SOURCE.
+
+                MOVE 27 TO WS-MSG-ID PERFORM AFFICHER-PROMPT
+                ACCEPT ORD-NUM-CPT-DEST.
+
+                MOVE 28 TO WS-MSG-ID PERFORM AFFICHER-PROMPT
+                ACCEPT ORD-MONTANT.
+
+                MOVE 29 TO WS-MSG-ID PERFORM AFFICHER-PROMPT
+                ACCEPT ORD-FREQUENCE.
+
+                MOVE 30 TO WS-MSG-ID PERFORM AFFICHER-PROMPT
+                ACCEPT ORD-PROCHAINE-DATE.
+
+                MOVE "A" TO ORD-STATUT.
+
+                OPEN EXTEND ORDRES-PERMANENTS
+                IF WS-ORD-FILESTATUS = "35"
+                    OPEN OUTPUT ORDRES-PERMANENTS
+                END-IF
+                WRITE ORD-RECORD
+                CLOSE ORDRES-PERMANENTS.
+
+                MOVE 31 TO WS-MSG-ID PERFORM AFFICHER-PROMPT.
+               EXIT.
+           FIN-Creer-Ordre-Permanent.
+
+      *    demande la langue d'affichage une seule fois, au demarrage
+      *    de la session teller ; FR par defaut sur reponse invalide.
+           CHOISIR-LANGUE.
+               DISPLAY "LANGUE / LANGUAGE (FR/EN) :"
+               ACCEPT WS-LANGUE
+               IF WS-LANGUE NOT = "EN"
+                   MOVE "FR" TO WS-LANGUE
+               END-IF.
+               EXIT.
+           FIN-CHOISIR-LANGUE.
+
+      *    catalogue de messages bilingue : WS-MSG-ID selectionne le
+      *    libelle, WS-LANGUE la langue, sans toucher a la saisie.
+           AFFICHER-PROMPT.
+               PERFORM CHARGER-MSG
+               DISPLAY WS-MSG-TEXTE.
+               EXIT.
+           FIN-AFFICHER-PROMPT.
+
+      *    charge WS-MSG-TEXTE sans l'afficher, pour les rares cas ou
+      *    l'appelant doit concatener une valeur derriere le libelle
+      *    (ex: solde du compte consulte).
+           CHARGER-MSG.
+               EVALUATE WS-MSG-ID
+                   WHEN 01
+                       IF WS-LANGUE = "EN"
+                           MOVE "OPERATION CODE :" TO WS-MSG-TEXTE
+                       ELSE
+                           MOVE "DONNER CODE OPERATION" TO WS-MSG-TEXTE
+                       END-IF
+                   WHEN 02
+                       IF WS-LANGUE = "EN"
+                           MOVE "OPE1:Withdrawal" TO WS-MSG-TEXTE
+                       ELSE
+                           MOVE "OPE1:Retrait" TO WS-MSG-TEXTE
+                       END-IF
+                   WHEN 03
+                       IF WS-LANGUE = "EN"
+                           MOVE "OPE2:Deposit" TO WS-MSG-TEXTE
+                       ELSE
+                           MOVE "OPE2:Versement" TO WS-MSG-TEXTE
+                       END-IF
+                   WHEN 04
+                       IF WS-LANGUE = "EN"
+                           MOVE "OPE3:Transfer" TO WS-MSG-TEXTE
+                       ELSE
+                           MOVE "OPE3:Virement" TO WS-MSG-TEXTE
+                       END-IF
+                   WHEN 05
+                       IF WS-LANGUE = "EN"
+                           MOVE "OPE4:Balance Inquiry" TO WS-MSG-TEXTE
+                       ELSE
+                           MOVE "OPE4:Consultation Solde" TO
+                                                          WS-MSG-TEXTE
+                       END-IF
+                   WHEN 06
+                       IF WS-LANGUE = "EN"
+                           MOVE "OPE6:Quit" TO WS-MSG-TEXTE
+                       ELSE
+                           MOVE "OPE6:Quitter" TO WS-MSG-TEXTE
+                       END-IF
+                   WHEN 07
+                       IF WS-LANGUE = "EN"
+                           MOVE "INVALID CHOICE !" TO WS-MSG-TEXTE
+                       ELSE
+                           MOVE "CHOIX ERRONE !" TO WS-MSG-TEXTE
+                       END-IF
+                   WHEN 08
+                       IF WS-LANGUE = "EN"
+                           MOVE "ACCOUNT NUMBER TO DEBIT :" TO
+                                                          WS-MSG-TEXTE
+                       ELSE
+                           MOVE "NUM COMPTE A DEBITER:" TO WS-MSG-TEXTE
+                       END-IF
+                   WHEN 09
+                       IF WS-LANGUE = "EN"
+                           MOVE "PIN CODE :" TO WS-MSG-TEXTE
+                       ELSE
+                           MOVE "CODE PIN:" TO WS-MSG-TEXTE
+                       END-IF
+                   WHEN 10
+                       IF WS-LANGUE = "EN"
+                           MOVE "WITHDRAWAL AMOUNT :" TO WS-MSG-TEXTE
+                       ELSE
+                           MOVE "MONTANT DE RETRAIT:" TO WS-MSG-TEXTE
+                       END-IF
+                   WHEN 11
+                       IF WS-LANGUE = "EN"
+                           MOVE "INCORRECT PIN CODE !" TO WS-MSG-TEXTE
+                       ELSE
+                           MOVE "CODE PIN INCORRECT !" TO WS-MSG-TEXTE
+                       END-IF
+                   WHEN 12
+                       IF WS-LANGUE = "EN"
+                           MOVE "DAILY WITHDRAWAL LIMIT EXCEEDED" TO
+                                                          WS-MSG-TEXTE
+                       ELSE
+                           MOVE "PLAFOND JOURNALIER DE RETRAIT DEPASSE"
+                               TO WS-MSG-TEXTE
+                       END-IF
+                   WHEN 13
+                       IF WS-LANGUE = "EN"
+                           MOVE "BALANCE TOO LOW (OVERDRAFT EXCEEDED)"
+                               TO WS-MSG-TEXTE
+                       ELSE
+                           MOVE "SOLDE INSUFFISANT (DECOUVERT DEPASSE)"
+                               TO WS-MSG-TEXTE
+                       END-IF
+                   WHEN 14
+                       IF WS-LANGUE = "EN"
+                           MOVE "CHECK ACCOUNT NUMBER !" TO
+                                                          WS-MSG-TEXTE
+                       ELSE
+                           MOVE "VERIFIER NUM COMPTE !" TO WS-MSG-TEXTE
+                       END-IF
+                   WHEN 15
+                       IF WS-LANGUE = "EN"
+                           MOVE "ACCOUNT NUMBER TO CREDIT :" TO
+                                                          WS-MSG-TEXTE
+                       ELSE
+                           MOVE "NUM COMPTE A CREDITER:" TO
+                                                          WS-MSG-TEXTE
+                       END-IF
+                   WHEN 16
+                       IF WS-LANGUE = "EN"
+                           MOVE "DEPOSIT AMOUNT :" TO WS-MSG-TEXTE
+                       ELSE
+                           MOVE "MONTANT DE VERSEMENT:" TO
+                                                          WS-MSG-TEXTE
+                       END-IF
+                   WHEN 17
+                       IF WS-LANGUE = "EN"
+                           MOVE "SOURCE ACCOUNT (C1) :" TO
+                                                          WS-MSG-TEXTE
+                       ELSE
+                           MOVE "DONNER LE COMPTE C1 " TO WS-MSG-TEXTE
+                       END-IF
+                   WHEN 18
+                       IF WS-LANGUE = "EN"
+                           MOVE "PIN CODE FOR ACCOUNT C1 :" TO
+                                                          WS-MSG-TEXTE
+                       ELSE
+                           MOVE "CODE PIN DU COMPTE C1:" TO
+                                                          WS-MSG-TEXTE
+                       END-IF
+                   WHEN 19
+                       IF WS-LANGUE = "EN"
+                           MOVE "TRANSFER AMOUNT :" TO WS-MSG-TEXTE
+                       ELSE
+                           MOVE "MONTANT A VIRER:" TO WS-MSG-TEXTE
+                       END-IF
+                   WHEN 20
+                       IF WS-LANGUE = "EN"
+                           MOVE "DAILY TRANSFER LIMIT EXCEEDED" TO
+                                                          WS-MSG-TEXTE
+                       ELSE
+                           MOVE "PLAFOND JOURNALIER DE VIREMENT DEPASSE"
+                               TO WS-MSG-TEXTE
+                       END-IF
+                   WHEN 21
+                       IF WS-LANGUE = "EN"
+                           MOVE "DESTINATION ACCOUNT (C2) :" TO
+                                                          WS-MSG-TEXTE
+                       ELSE
+                           MOVE "DONNER LE COMPTE C2 " TO WS-MSG-TEXTE
+                       END-IF
+                   WHEN 22
+                       IF WS-LANGUE = "EN"
+                           MOVE "ACCOUNT NUMBER TO INQUIRE :" TO
+                                                          WS-MSG-TEXTE
+                       ELSE
+                           MOVE "DONNER UN NUM DE COMPTE A CONSULTER :"
+                               TO WS-MSG-TEXTE
+                       END-IF
+                   WHEN 23
+                       IF WS-LANGUE = "EN"
+                           MOVE "BALANCE IS :" TO WS-MSG-TEXTE
+                       ELSE
+                           MOVE "LES SOLDE EST: " TO WS-MSG-TEXTE
+                       END-IF
+                   WHEN 24
+                       IF WS-LANGUE = "EN"
+                           MOVE "RECEIPT NUMBER :" TO WS-MSG-TEXTE
+                       ELSE
+                           MOVE "NUMERO DE RECU:" TO WS-MSG-TEXTE
+                       END-IF
+                   WHEN 25
+                       IF WS-LANGUE = "EN"
+                           MOVE "OPE5:Standing Order" TO WS-MSG-TEXTE
+                       ELSE
+                           MOVE "OPE5:Ordre Permanent" TO WS-MSG-TEXTE
+                       END-IF
+                   WHEN 26
+                       IF WS-LANGUE = "EN"
+                           MOVE "SOURCE ACCOUNT NUMBER :" TO
+                                                          WS-MSG-TEXTE
+                       ELSE
+                           MOVE "NUM COMPTE SOURCE:" TO WS-MSG-TEXTE
+                       END-IF
+                   WHEN 27
+                       IF WS-LANGUE = "EN"
+                           MOVE "DESTINATION ACCOUNT NUMBER :" TO
+                                                          WS-MSG-TEXTE
+                       ELSE
+                           MOVE "NUM COMPTE DESTINATION:" TO
+                                                          WS-MSG-TEXTE
+                       END-IF
+                   WHEN 28
+                       IF WS-LANGUE = "EN"
+                           MOVE "TRANSFER AMOUNT :" TO WS-MSG-TEXTE
+                       ELSE
+                           MOVE "MONTANT DU VIREMENT:" TO WS-MSG-TEXTE
+                       END-IF
+                   WHEN 29
+                       IF WS-LANGUE = "EN"
+                           MOVE "FREQUENCY (HEBD/MENS/ANNU) :" TO
+                                                          WS-MSG-TEXTE
+                       ELSE
+                           MOVE "FREQUENCE (HEBD/MENS/ANNU):" TO
+                                                          WS-MSG-TEXTE
+                       END-IF
+                   WHEN 30
+                       IF WS-LANGUE = "EN"
+                           MOVE "FIRST RUN DATE (YYYYMMDD) :" TO
+                                                          WS-MSG-TEXTE
+                       ELSE
+                           MOVE "1ERE DATE D'EXECUTION (AAAAMMJJ):" TO
+                                                          WS-MSG-TEXTE
+                       END-IF
+                   WHEN 31
+                       IF WS-LANGUE = "EN"
+                           MOVE "STANDING ORDER RECORDED" TO
+                                                          WS-MSG-TEXTE
+                       ELSE
+                           MOVE "ORDRE PERMANENT ENREGISTRE" TO
+                                                          WS-MSG-TEXTE
+                       END-IF
+                   WHEN OTHER
+                       MOVE SPACES TO WS-MSG-TEXTE
+               END-EVALUATE.
+               EXIT.
+           FIN-CHARGER-MSG.
+
+      *    charge le livre des comptes depuis le fichier maitre et
+      *    retient le nombre de comptes actifs comme borne des
+      *    boucles, au lieu d'un 5 en dur qui ignorait tout compte
+      *    au-dela du 5e.
+           CHARGER-COMPTES.
+               OPEN I-O COMPTE-MASTER.
+               IF WS-CPT-FILESTATUS = "35"
+                   OPEN OUTPUT COMPTE-MASTER
+                   CLOSE COMPTE-MASTER
+                   OPEN I-O COMPTE-MASTER
+               END-IF.
+
+               MOVE LOW-VALUE TO CPM-NUM-CPT.
+               START COMPTE-MASTER KEY IS NOT LESS THAN CPM-NUM-CPT
+                   INVALID KEY CONTINUE
+               END-START.
+
+               PERFORM UNTIL WS-CPT-FILESTATUS NOT = "00"
+                   READ COMPTE-MASTER NEXT RECORD
+                       AT END MOVE "10" TO WS-CPT-FILESTATUS
+                       NOT AT END
+                           ADD 1 TO WS-NBR-CPT-ACTIFS
+                           IF WS-NBR-CPT-ACTIFS <= 100
+                               MOVE WS-NBR-CPT-ACTIFS TO WS-I
+                               MOVE CPM-NUM-CPT    TO WS-NUM-CPTI(WS-I)
+                               MOVE CPM-DATE-CPT   TO WS-DATE-CPTI(WS-I)
+                               MOVE CPM-SOLDE-CPT  TO
+                                                 WS-SOLDE-CPTI(WS-I)
+                               MOVE CPM-TYPE-CPT   TO WS-TYPE-CPTI(WS-I)
+                               MOVE CPM-TITUL-CPT  TO
+                                                 WS-TITUL-CPTI(WS-I)
+                               MOVE CPM-DEVISE-CPT TO
+                                                 WS-DEVISE-CPTI(WS-I)
+                               MOVE CPM-DECOUVERT  TO
+                                                 WS-DECOUVERT-CPTI(WS-I)
+                               MOVE CPM-PIN        TO WS-PIN-CPTI(WS-I)
+                               MOVE CPM-STATUT     TO
+                                                 WS-STATUT-CPTI(WS-I)
+                           ELSE
+                               DISPLAY "OPERATIONS : PLUS DE 100 "
+                                   "COMPTES, TABLE LIMITEE AUX 100 "
+                                   "PREMIERS"
+                           END-IF
+                   END-READ
+               END-PERFORM.
+               IF WS-NBR-CPT-ACTIFS > 100
+                   MOVE 100 TO WS-NBR-CPT-ACTIFS
+               END-IF.
+               EXIT.
+           FIN-CHARGER-COMPTES.
+
+      *    reporte le solde mis a jour d'un compte de
+      *    TABLE-INTERMIDIAIRE vers le fichier maitre.
+           SAUVER-COMPTE.
+               MOVE WS-NUM-CPTI(WS-I) TO CPM-NUM-CPT.
+               READ COMPTE-MASTER
+                   INVALID KEY
+                       DISPLAY "COMPTE INTROUVABLE SUR LE MAITRE !"
+               END-READ.
+               MOVE WS-SOLDE-CPTI(WS-I) TO CPM-SOLDE-CPT.
+               REWRITE COMPTE-MASTER-RECORD
+                   INVALID KEY
+                       DISPLAY "ECHEC MISE A JOUR DU COMPTE !"
+               END-REWRITE.
+               EXIT.
+           FIN-SAUVER-COMPTE.
+
+      *    controle le code PIN saisi contre celui du compte WS-I,
+      *    avant toute operation de debit.
+           VERIFIER-PIN.
+               IF WS-PIN-SAISI = WS-PIN-CPTI(WS-I)
+                   MOVE "O" TO WS-PIN-OK
+               ELSE
+                   MOVE "N" TO WS-PIN-OK
+               END-IF.
+               EXIT.
+           FIN-VERIFIER-PIN.
+
+      *    cumule les retraits et virements deja poses aujourd'hui sur
+      *    WS-NUM-COMPTE a partir du journal, et verifie que le
+      *    montant demande ne depasse pas le plafond journalier.
+           VERIFIER-LIMITE-JOUR.
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WS-AUJOURD-HUI.
+               MOVE 0 TO WS-CUMUL-JOUR.
+
+               OPEN INPUT JOURNAL-OPERATIONS.
+               IF WS-JRN-FILESTATUS = "00"
+                   PERFORM UNTIL WS-JRN-FILESTATUS NOT = "00"
+                       READ JOURNAL-OPERATIONS NEXT RECORD
+                           AT END MOVE "10" TO WS-JRN-FILESTATUS
+                           NOT AT END
+                               IF JRN-NUM-CPT = WS-NUM-COMPTE AND
+                                  JRN-DATE-HEURE(1:8) = WS-AUJOURD-HUI
+                                  AND (JRN-CODE-OPE = "OPE1" OR
+                                       JRN-CODE-OPE = "OPE3")
+                                  ADD JRN-MONTANT TO WS-CUMUL-JOUR
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE JOURNAL-OPERATIONS
+               END-IF.
+
+               IF WS-CUMUL-JOUR + WS-MONTANT > WS-LIMITE-JOUR
+                   MOVE "N" TO WS-LIMITE-OK
+               ELSE
+                   MOVE "O" TO WS-LIMITE-OK
+               END-IF.
+               EXIT.
+           FIN-VERIFIER-LIMITE-JOUR.
+
+      *    calcule le prochain numero de recu du jour en relisant le
+      *    journal et en retenant le plus grand JRN-NUM-SEQ deja pose
+      *    a la date du jour ; repart de 1 des le premier de la
+      *    journee (remise a zero implicite via la date).
+           PROCHAIN-NUM-SEQ.
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WS-AUJOURD-HUI.
+               MOVE ZERO TO WS-NUM-SEQ.
+
+               OPEN INPUT JOURNAL-OPERATIONS.
+               IF WS-JRN-FILESTATUS = "00"
+                   PERFORM UNTIL WS-JRN-FILESTATUS NOT = "00"
+                       READ JOURNAL-OPERATIONS NEXT RECORD
+                           AT END MOVE "10" TO WS-JRN-FILESTATUS
+                           NOT AT END
+                               IF JRN-DATE-HEURE(1:8) = WS-AUJOURD-HUI
+                                  AND JRN-NUM-SEQ > WS-NUM-SEQ
+                                  MOVE JRN-NUM-SEQ TO WS-NUM-SEQ
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE JOURNAL-OPERATIONS
+               END-IF.
+
+               ADD 1 TO WS-NUM-SEQ.
+               EXIT.
+           FIN-PROCHAIN-NUM-SEQ.
+
+      *    journalise une operation posee (piste d'audit de fin de
+      *    journee), apres que le solde concerne a ete mis a jour.
+           ECRIRE-JOURNAL.
+               PERFORM PROCHAIN-NUM-SEQ.
+               MOVE FUNCTION CURRENT-DATE TO WS-HORODATAGE
+               MOVE WS-NUM-SEQ    TO JRN-NUM-SEQ
+               MOVE WS-NUM-COMPTE TO JRN-NUM-CPT
+               MOVE WS-OPE        TO JRN-CODE-OPE
+               MOVE WS-MONTANT    TO JRN-MONTANT
+               MOVE WS-SOLDE      TO JRN-SOLDE-APRES
+               MOVE WS-HORODATAGE TO JRN-DATE-HEURE
+
+               OPEN EXTEND JOURNAL-OPERATIONS
+               WRITE JOURNAL-RECORD
+               CLOSE JOURNAL-OPERATIONS.
+
+               MOVE 24 TO WS-MSG-ID PERFORM CHARGER-MSG
+               DISPLAY WS-MSG-TEXTE WS-NUM-SEQ.
+           FIN-ECRIRE-JOURNAL.
+           EXIT.
+
+      *    journalise une operation rejetee (solde, plafond, pin,
+      *    compte introuvable...) dans un fichier d'anomalies distinct
+      *    du journal des operations posees avec succes.
+           ECRIRE-EXCEPTION.
+               MOVE FUNCTION CURRENT-DATE TO WS-HORODATAGE
+               MOVE WS-NUM-COMPTE  TO EXC-NUM-CPT
+               MOVE WS-OPE         TO EXC-CODE-OPE
+               MOVE WS-MOTIF-REJET TO EXC-MOTIF
+               MOVE WS-HORODATAGE  TO EXC-DATE-HEURE
+
+               OPEN EXTEND EXCEPTIONS-OPERATIONS
+               WRITE EXC-RECORD
+               CLOSE EXCEPTIONS-OPERATIONS.
+           FIN-ECRIRE-EXCEPTION.
+           EXIT.
+
        END PROGRAM OPERATIONS.
