@@ -0,0 +1,235 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RAPPORT-AGE.
+       AUTHOR.    MOHAMED.
+
+      *    rapport de nuit : classe chaque client par tranche d'age et
+      *    cumule, par tranche, le nombre de clients et le total des
+      *    soldes de leurs comptes - lance comme BILAN-COMPTES, en
+      *    dehors des heures de guichet.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CLIENT-MASTER ASSIGN TO "CLIENT-MASTER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CLM-MAT-CLT
+               FILE STATUS IS WS-CLT-FILESTATUS.
+
+           SELECT COMPTE-MASTER ASSIGN TO "COMPTE-MASTER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CPM-NUM-CPT
+               FILE STATUS IS WS-CPT-FILESTATUS.
+
+           SELECT RAPPORT-AGE-FICHIER ASSIGN TO "RAPPORT-AGE.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RAP-FILESTATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CLIENT-MASTER.
+       01  CLIENT-MASTER-RECORD.
+           05  CLM-MAT-CLT     PIC X(6).
+           05  CLM-NOM-CLT     PIC X(20).
+           05  CLM-PRENOM-CLT  PIC X(20).
+           05  CLM-AGE-CLT     PIC X(20).
+           05  CLM-EMAIL-CLT   PIC X(20).
+
+       FD  COMPTE-MASTER.
+       01  COMPTE-MASTER-RECORD.
+           05  CPM-NUM-CPT     PIC X(6).
+           05  CPM-DATE-CPT    PIC X(8).
+           05  CPM-SOLDE-CPT   PIC S9(10).
+           05  CPM-TYPE-CPT    PIC X(10).
+           05  CPM-TITUL-CPT   PIC X(6).
+           05  CPM-DEVISE-CPT  PIC X(3).
+           05  CPM-DECOUVERT   PIC S9(8).
+           05  CPM-PIN         PIC X(4).
+           05  CPM-STATUT      PIC X(1).
+
+       FD  RAPPORT-AGE-FICHIER.
+       01  RAP-LIGNE           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-CLT-FILESTATUS   PIC X(2).
+       01  WS-CPT-FILESTATUS   PIC X(2).
+       01  WS-RAP-FILESTATUS   PIC X(2).
+
+       01  WS-NBR-CLIENTS      PIC 9(5) VALUE ZERO.
+       01  WS-NBR-CPT-ACTIFS   PIC 9(3) VALUE ZERO.
+
+       COPY TABLEAU-CPY.
+
+       01  WS-AGE-CLT          PIC X(20).
+       01  WS-AGE              PIC 9(3).
+       01  WS-SOLDE-CLIENT     PIC S9(11) VALUE ZERO.
+       01  WS-I                PIC 9(3).
+       01  WS-B                PIC 9(2).
+
+      *    tranches d'age retenues pour le rapport de nuit ; chacune
+      *    cumule le nombre de clients et le total des soldes de leurs
+      *    comptes.
+       01  WS-TABLE-AGE.
+         05 WS-BRACKET  OCCURS 5 TIMES.
+           10  WS-BRACKET-LIBELLE  PIC X(20).
+           10  WS-BRACKET-NB       PIC 9(5).
+           10  WS-BRACKET-TOTAL    PIC S9(12).
+
+       PROCEDURE DIVISION.
+
+       MAIN-RAPPORT-AGE.
+           PERFORM INITIALISER-TRANCHES.
+           PERFORM CHARGER-COMPTES.
+           PERFORM CLASSER-CLIENTS.
+           PERFORM AFFICHER-RAPPORT.
+           GOBACK.
+
+      *    prepare les 5 tranches d'age et remet leurs cumuls a zero.
+       INITIALISER-TRANCHES.
+           MOVE "MOINS DE 18 ANS"    TO WS-BRACKET-LIBELLE(1).
+           MOVE "18 A 25 ANS"        TO WS-BRACKET-LIBELLE(2).
+           MOVE "26 A 40 ANS"        TO WS-BRACKET-LIBELLE(3).
+           MOVE "41 A 60 ANS"        TO WS-BRACKET-LIBELLE(4).
+           MOVE "PLUS DE 60 ANS"     TO WS-BRACKET-LIBELLE(5).
+           PERFORM VARYING WS-B FROM 1 BY 1 UNTIL WS-B > 5
+               MOVE 0 TO WS-BRACKET-NB(WS-B)
+               MOVE 0 TO WS-BRACKET-TOTAL(WS-B)
+           END-PERFORM.
+           EXIT.
+       FIN-INITIALISER-TRANCHES.
+
+      *    charge le fichier maitre des comptes en memoire, comme
+      *    OPERATIONS, pour retrouver rapidement les comptes de chaque
+      *    client sans relire le fichier a chaque fois.
+       CHARGER-COMPTES.
+           OPEN INPUT COMPTE-MASTER.
+           IF WS-CPT-FILESTATUS = "00"
+               PERFORM UNTIL WS-CPT-FILESTATUS NOT = "00"
+                   READ COMPTE-MASTER NEXT RECORD
+                       AT END MOVE "10" TO WS-CPT-FILESTATUS
+                       NOT AT END
+                           ADD 1 TO WS-NBR-CPT-ACTIFS
+                           IF WS-NBR-CPT-ACTIFS <= 100
+                               MOVE WS-NBR-CPT-ACTIFS TO WS-I
+                               MOVE CPM-NUM-CPT    TO WS-NUM-CPTI(WS-I)
+                               MOVE CPM-SOLDE-CPT  TO
+                                                   WS-SOLDE-CPTI(WS-I)
+                               MOVE CPM-TITUL-CPT  TO
+                                                   WS-TITUL-CPTI(WS-I)
+                               MOVE CPM-STATUT     TO
+                                                   WS-STATUT-CPTI(WS-I)
+                           ELSE
+                               DISPLAY "RAPPORT-AGE : PLUS DE 100 "
+                                   "COMPTES, CUMULS LIMITES AUX 100 "
+                                   "PREMIERS"
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE COMPTE-MASTER
+           ELSE
+               DISPLAY "FICHIER MAITRE DES COMPTES INTROUVABLE"
+           END-IF.
+           IF WS-NBR-CPT-ACTIFS > 100
+               MOVE 100 TO WS-NBR-CPT-ACTIFS
+           END-IF.
+           EXIT.
+       FIN-CHARGER-COMPTES.
+
+      *    parcourt le fichier maitre des clients, calcule l'age et le
+      *    solde total de chacun, puis cumule dans la tranche adequate.
+       CLASSER-CLIENTS.
+           OPEN INPUT CLIENT-MASTER.
+           IF WS-CLT-FILESTATUS = "00"
+               PERFORM UNTIL WS-CLT-FILESTATUS NOT = "00"
+                   READ CLIENT-MASTER NEXT RECORD
+                       AT END MOVE "10" TO WS-CLT-FILESTATUS
+                       NOT AT END
+                           ADD 1 TO WS-NBR-CLIENTS
+                           MOVE CLM-AGE-CLT TO WS-AGE-CLT
+                           IF WS-AGE-CLT IS NUMERIC
+                               MOVE FUNCTION NUMVAL(WS-AGE-CLT)
+                                   TO WS-AGE
+                               PERFORM SOMMER-COMPTES-CLIENT
+                               PERFORM CUMULER-TRANCHE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CLIENT-MASTER
+           ELSE
+               DISPLAY "FICHIER MAITRE DES CLIENTS INTROUVABLE".
+           EXIT.
+       FIN-CLASSER-CLIENTS.
+
+      *    additionne les soldes de tous les comptes dont le titulaire
+      *    est le client courant.
+       SOMMER-COMPTES-CLIENT.
+           MOVE 0 TO WS-SOLDE-CLIENT.
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-NBR-CPT-ACTIFS
+               IF WS-TITUL-CPTI(WS-I) = CLM-MAT-CLT
+                  AND WS-STATUT-CPTI(WS-I) = "A"
+                   ADD WS-SOLDE-CPTI(WS-I) TO WS-SOLDE-CLIENT
+               END-IF
+           END-PERFORM.
+           EXIT.
+       FIN-SOMMER-COMPTES-CLIENT.
+
+      *    determine la tranche d'age du client courant et lui ajoute
+      *    son solde total et une unite au compteur de la tranche.
+       CUMULER-TRANCHE.
+           EVALUATE TRUE
+               WHEN WS-AGE < 18
+                   MOVE 1 TO WS-B
+               WHEN WS-AGE <= 25
+                   MOVE 2 TO WS-B
+               WHEN WS-AGE <= 40
+                   MOVE 3 TO WS-B
+               WHEN WS-AGE <= 60
+                   MOVE 4 TO WS-B
+               WHEN OTHER
+                   MOVE 5 TO WS-B
+           END-EVALUATE.
+           ADD 1 TO WS-BRACKET-NB(WS-B).
+           ADD WS-SOLDE-CLIENT TO WS-BRACKET-TOTAL(WS-B).
+           EXIT.
+       FIN-CUMULER-TRANCHE.
+
+      *    imprime le rapport a l'ecran et l'enregistre dans
+      *    RAPPORT-AGE.TXT pour archivage.
+       AFFICHER-RAPPORT.
+           OPEN OUTPUT RAPPORT-AGE-FICHIER.
+           MOVE "==== RAPPORT PAR TRANCHE D'AGE ====" TO RAP-LIGNE.
+           DISPLAY RAP-LIGNE.
+           WRITE RAP-LIGNE.
+           MOVE SPACES TO RAP-LIGNE.
+           STRING "CLIENTS TRAITES : " DELIMITED BY SIZE
+                  WS-NBR-CLIENTS DELIMITED BY SIZE
+               INTO RAP-LIGNE
+           END-STRING.
+           DISPLAY RAP-LIGNE.
+           WRITE RAP-LIGNE.
+           PERFORM VARYING WS-B FROM 1 BY 1 UNTIL WS-B > 5
+               MOVE SPACES TO RAP-LIGNE
+               STRING WS-BRACKET-LIBELLE(WS-B) DELIMITED BY SIZE
+                      " : " DELIMITED BY SIZE
+                      WS-BRACKET-NB(WS-B) DELIMITED BY SIZE
+                      " CLIENT(S), SOLDE TOTAL " DELIMITED BY SIZE
+                      WS-BRACKET-TOTAL(WS-B) DELIMITED BY SIZE
+                   INTO RAP-LIGNE
+               END-STRING
+               DISPLAY RAP-LIGNE
+               WRITE RAP-LIGNE
+           END-PERFORM.
+           MOVE "====================================" TO RAP-LIGNE.
+           DISPLAY RAP-LIGNE.
+           WRITE RAP-LIGNE.
+           CLOSE RAPPORT-AGE-FICHIER.
+           EXIT.
+       FIN-AFFICHER-RAPPORT.
+
+       END PROGRAM RAPPORT-AGE.
