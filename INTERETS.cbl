@@ -0,0 +1,133 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTERETS.
+       AUTHOR.    MOHAMED.
+
+      *    traitement batch mensuel : credite les interets sur les
+      *    comptes EPARGNE au taux WS-TAUX-MENSUEL et journalise
+      *    chaque credit comme une operation ordinaire (code INT1).
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT COMPTE-MASTER ASSIGN TO "COMPTE-MASTER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CPM-NUM-CPT
+               FILE STATUS IS WS-CPT-FILESTATUS.
+
+           SELECT JOURNAL-OPERATIONS ASSIGN TO "JOURNAL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  COMPTE-MASTER.
+       01  COMPTE-MASTER-RECORD.
+           05  CPM-NUM-CPT     PIC X(6).
+           05  CPM-DATE-CPT    PIC X(8).
+           05  CPM-SOLDE-CPT   PIC S9(10).
+           05  CPM-TYPE-CPT    PIC X(10).
+           05  CPM-TITUL-CPT   PIC X(6).
+           05  CPM-DEVISE-CPT  PIC X(3).
+           05  CPM-DECOUVERT   PIC S9(8).
+           05  CPM-PIN         PIC X(4).
+           05  CPM-STATUT      PIC X(1).
+
+       FD  JOURNAL-OPERATIONS.
+       01  JOURNAL-RECORD.
+           05  JRN-NUM-SEQ      PIC 9(5).
+           05  FILLER           PIC X(1).
+           05  JRN-NUM-CPT      PIC X(6).
+           05  FILLER           PIC X(1).
+           05  JRN-CODE-OPE     PIC X(4).
+           05  FILLER           PIC X(1).
+           05  JRN-MONTANT      PIC 9(10).
+           05  FILLER           PIC X(1).
+           05  JRN-SOLDE-APRES  PIC S9(10).
+           05  FILLER           PIC X(1).
+           05  JRN-DATE-HEURE   PIC X(20).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-CPT-FILESTATUS   PIC X(2).
+       01  WS-HORODATAGE       PIC X(20).
+       01  WS-TAUX-MENSUEL     PIC V9(4) VALUE .0017.
+       01  WS-INTERET          PIC S9(8) VALUE ZERO.
+       01  WS-NBR-COMPTES-MAJ  PIC 9(5) VALUE ZERO.
+       01  WS-TOTAL-INTERETS   PIC S9(10) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       MAIN-INTERETS.
+           PERFORM ACCRUER-INTERETS-EPARGNE.
+           PERFORM AFFICHER-RESULTAT.
+           GOBACK.
+
+      *    parcourt tout le fichier maitre des comptes et credite les
+      *    interets du mois sur les comptes EPARGNE a solde positif.
+       ACCRUER-INTERETS-EPARGNE.
+           OPEN I-O COMPTE-MASTER.
+           IF WS-CPT-FILESTATUS = "00"
+               PERFORM UNTIL WS-CPT-FILESTATUS NOT = "00"
+                   READ COMPTE-MASTER NEXT RECORD
+                       AT END MOVE "10" TO WS-CPT-FILESTATUS
+                       NOT AT END
+                           IF CPM-TYPE-CPT = "EPARGNE" AND
+                              CPM-SOLDE-CPT > 0 AND
+                              CPM-STATUT = "A"
+                               PERFORM CREDITER-INTERET-COMPTE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE COMPTE-MASTER
+           ELSE
+               DISPLAY "FICHIER MAITRE DES COMPTES INTROUVABLE"
+           END-IF.
+           EXIT.
+       FIN-ACCRUER-INTERETS-EPARGNE.
+
+      *    calcule et rattache l'interet du mois au compte courant du
+      *    fichier maitre, puis journalise le credit.
+       CREDITER-INTERET-COMPTE.
+           COMPUTE WS-INTERET ROUNDED =
+                   CPM-SOLDE-CPT * WS-TAUX-MENSUEL.
+           IF WS-INTERET > 0
+               ADD WS-INTERET TO CPM-SOLDE-CPT
+               REWRITE COMPTE-MASTER-RECORD
+                   INVALID KEY
+                       DISPLAY "ECHEC MISE A JOUR INTERET COMPTE "
+                               CPM-NUM-CPT
+               END-REWRITE
+               ADD 1 TO WS-NBR-COMPTES-MAJ
+               ADD WS-INTERET TO WS-TOTAL-INTERETS
+               PERFORM JOURNALISER-INTERET
+           END-IF.
+           EXIT.
+       FIN-CREDITER-INTERET-COMPTE.
+
+       JOURNALISER-INTERET.
+           MOVE FUNCTION CURRENT-DATE TO WS-HORODATAGE.
+           MOVE ZERO           TO JRN-NUM-SEQ.
+           MOVE CPM-NUM-CPT    TO JRN-NUM-CPT.
+           MOVE "INT1"         TO JRN-CODE-OPE.
+           MOVE WS-INTERET     TO JRN-MONTANT.
+           MOVE CPM-SOLDE-CPT  TO JRN-SOLDE-APRES.
+           MOVE WS-HORODATAGE  TO JRN-DATE-HEURE.
+
+           OPEN EXTEND JOURNAL-OPERATIONS.
+           WRITE JOURNAL-RECORD.
+           CLOSE JOURNAL-OPERATIONS.
+           EXIT.
+       FIN-JOURNALISER-INTERET.
+
+       AFFICHER-RESULTAT.
+           DISPLAY "======== ACCRUAL DES INTERETS EPARGNE ========".
+           DISPLAY "COMPTES CREDITES  : " WS-NBR-COMPTES-MAJ.
+           DISPLAY "TOTAL DES INTERETS: " WS-TOTAL-INTERETS.
+           DISPLAY "================================================".
+           EXIT.
+       FIN-AFFICHER-RESULTAT.
+
+       END PROGRAM INTERETS.
