@@ -0,0 +1,185 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONSULTATION-SOLDE.
+       AUTHOR.    MOHAMED.
+
+      *    point d'entree libre-service : ne propose que la
+      *    consultation de solde, sans les operations de debit/credit
+      *    du menu complet d'OPERATIONS - pour les bornes en libre
+      *    acces ou seule la consultation doit etre disponible.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT COMPTE-MASTER ASSIGN TO "COMPTE-MASTER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CPM-NUM-CPT
+               FILE STATUS IS WS-CPT-FILESTATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  COMPTE-MASTER.
+       01  COMPTE-MASTER-RECORD.
+           05  CPM-NUM-CPT     PIC X(6).
+           05  CPM-DATE-CPT    PIC X(8).
+           05  CPM-SOLDE-CPT   PIC S9(10).
+           05  CPM-TYPE-CPT    PIC X(10).
+           05  CPM-TITUL-CPT   PIC X(6).
+           05  CPM-DEVISE-CPT  PIC X(3).
+           05  CPM-DECOUVERT   PIC S9(8).
+           05  CPM-PIN         PIC X(4).
+           05  CPM-STATUT      PIC X(1).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-CPT-FILESTATUS   PIC X(2).
+       01  WS-NBR-CPT-ACTIFS   PIC 9(3) VALUE ZERO.
+       01  WS-CONTINUER        PIC X(1) VALUE "O".
+       01  WS-NUM-COMPTE       PIC X(6).
+       01  WS-I                PIC 9(3).
+       01  WS-TROUVE-CS        PIC X(1).
+
+       COPY TABLEAU-CPY.
+
+      *    langue d'affichage, choisie une fois au demarrage de la
+      *    borne ; ne change pas la facon dont les donnees sont
+      *    saisies, seulement les textes affiches.
+       01  WS-LANGUE      PIC X(2) VALUE "FR".
+       01  WS-MSG-ID      PIC 9(2).
+       01  WS-MSG-TEXTE   PIC X(50).
+
+       PROCEDURE DIVISION.
+
+            PERFORM CHOISIR-LANGUE.
+            PERFORM CHARGER-COMPTES.
+
+            PERFORM UNTIL WS-CONTINUER = "N"
+
+               MOVE 01 TO WS-MSG-ID PERFORM AFFICHER-PROMPT
+               ACCEPT WS-NUM-COMPTE
+
+               MOVE "N" TO WS-TROUVE-CS
+               PERFORM VARYING WS-I FROM 1 BY 1
+                       UNTIL WS-I > WS-NBR-CPT-ACTIFS
+
+                  IF WS-NUM-COMPTE = WS-NUM-CPTI(WS-I)
+                      AND WS-STATUT-CPTI(WS-I) = "A"
+                      MOVE "O" TO WS-TROUVE-CS
+                      MOVE 02 TO WS-MSG-ID PERFORM CHARGER-MSG
+                      DISPLAY WS-MSG-TEXTE WS-SOLDE-CPTI(WS-I)
+                      EXIT PERFORM
+                  END-IF
+               END-PERFORM
+
+               IF WS-TROUVE-CS = "N"
+                   MOVE 03 TO WS-MSG-ID PERFORM AFFICHER-PROMPT
+               END-IF
+
+               MOVE 04 TO WS-MSG-ID PERFORM AFFICHER-PROMPT
+               ACCEPT WS-CONTINUER
+
+            END-PERFORM.
+
+           GOBACK.
+
+      *    demande la langue d'affichage une seule fois, au demarrage
+      *    de la borne ; FR par defaut sur reponse invalide.
+           CHOISIR-LANGUE.
+               DISPLAY "LANGUE / LANGUAGE (FR/EN) :"
+               ACCEPT WS-LANGUE
+               IF WS-LANGUE NOT = "EN"
+                   MOVE "FR" TO WS-LANGUE
+               END-IF.
+               EXIT.
+           FIN-CHOISIR-LANGUE.
+
+      *    catalogue de messages bilingue : WS-MSG-ID selectionne le
+      *    libelle, WS-LANGUE la langue, sans toucher a la saisie.
+           AFFICHER-PROMPT.
+               PERFORM CHARGER-MSG
+               DISPLAY WS-MSG-TEXTE.
+               EXIT.
+           FIN-AFFICHER-PROMPT.
+
+      *    charge WS-MSG-TEXTE sans l'afficher, pour le seul cas ou
+      *    l'appelant doit concatener une valeur derriere le libelle
+      *    (le solde du compte consulte).
+           CHARGER-MSG.
+               EVALUATE WS-MSG-ID
+                   WHEN 01
+                       IF WS-LANGUE = "EN"
+                           MOVE "ACCOUNT NUMBER TO INQUIRE :" TO
+                                                          WS-MSG-TEXTE
+                       ELSE
+                           MOVE "DONNER UN NUM DE COMPTE A CONSULTER :"
+                               TO WS-MSG-TEXTE
+                       END-IF
+                   WHEN 02
+                       IF WS-LANGUE = "EN"
+                           MOVE "BALANCE IS :" TO WS-MSG-TEXTE
+                       ELSE
+                           MOVE "LES SOLDE EST: " TO WS-MSG-TEXTE
+                       END-IF
+                   WHEN 03
+                       IF WS-LANGUE = "EN"
+                           MOVE "CHECK ACCOUNT NUMBER !" TO
+                                                          WS-MSG-TEXTE
+                       ELSE
+                           MOVE "VERIFIER NUM COMPTE !" TO WS-MSG-TEXTE
+                       END-IF
+                   WHEN 04
+                       IF WS-LANGUE = "EN"
+                           MOVE "ANOTHER INQUIRY ? (O/N)" TO
+                                                          WS-MSG-TEXTE
+                       ELSE
+                           MOVE "AUTRE CONSULTATION ? (O/N)" TO
+                                                          WS-MSG-TEXTE
+                       END-IF
+                   WHEN OTHER
+                       MOVE SPACES TO WS-MSG-TEXTE
+               END-EVALUATE.
+               EXIT.
+           FIN-CHARGER-MSG.
+
+      *    charge le livre des comptes depuis le fichier maitre et
+      *    retient le nombre de comptes actifs comme borne des
+      *    boucles, comme OPERATIONS.
+           CHARGER-COMPTES.
+               OPEN INPUT COMPTE-MASTER.
+               IF WS-CPT-FILESTATUS = "00"
+                   PERFORM UNTIL WS-CPT-FILESTATUS NOT = "00"
+                       READ COMPTE-MASTER NEXT RECORD
+                           AT END MOVE "10" TO WS-CPT-FILESTATUS
+                           NOT AT END
+                               ADD 1 TO WS-NBR-CPT-ACTIFS
+                               IF WS-NBR-CPT-ACTIFS <= 100
+                                   MOVE WS-NBR-CPT-ACTIFS TO WS-I
+                                   MOVE CPM-NUM-CPT    TO
+                                                   WS-NUM-CPTI(WS-I)
+                                   MOVE CPM-SOLDE-CPT  TO
+                                                   WS-SOLDE-CPTI(WS-I)
+                                   MOVE CPM-TITUL-CPT  TO
+                                                   WS-TITUL-CPTI(WS-I)
+                                   MOVE CPM-STATUT     TO
+                                                   WS-STATUT-CPTI(WS-I)
+                               ELSE
+                                   DISPLAY "CONSULTATION-SOLDE : PLUS "
+                                       "DE 100 COMPTES, TABLE LIMITEE "
+                                       "AUX 100 PREMIERS"
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE COMPTE-MASTER
+               ELSE
+                   DISPLAY "FICHIER MAITRE DES COMPTES INTROUVABLE"
+               END-IF.
+               IF WS-NBR-CPT-ACTIFS > 100
+                   MOVE 100 TO WS-NBR-CPT-ACTIFS
+               END-IF.
+               EXIT.
+           FIN-CHARGER-COMPTES.
+
+       END PROGRAM CONSULTATION-SOLDE.
