@@ -0,0 +1,238 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BILAN-COMPTES.
+       AUTHOR.    MOHAMED.
+
+      *    balance generale de fin de journee : parcourt le fichier
+      *    maitre des comptes et sous-totalise par devise et par type
+      *    de compte, comme a la cloture des livres.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT COMPTE-MASTER ASSIGN TO "COMPTE-MASTER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CPM-NUM-CPT
+               FILE STATUS IS WS-CPT-FILESTATUS.
+
+           SELECT COMPTES-CSV ASSIGN TO "COMPTES.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-FILESTATUS.
+
+           SELECT SOLDES-NEGATIFS ASSIGN TO "SOLDES-NEGATIFS.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NEG-FILESTATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  COMPTES-CSV.
+       01  CSV-LIGNE           PIC X(80).
+
+       FD  SOLDES-NEGATIFS.
+       01  NEG-LIGNE           PIC X(80).
+
+       FD  COMPTE-MASTER.
+       01  COMPTE-MASTER-RECORD.
+           05  CPM-NUM-CPT     PIC X(6).
+           05  CPM-DATE-CPT    PIC X(8).
+           05  CPM-SOLDE-CPT   PIC S9(10).
+           05  CPM-TYPE-CPT    PIC X(10).
+           05  CPM-TITUL-CPT   PIC X(6).
+           05  CPM-DEVISE-CPT  PIC X(3).
+           05  CPM-DECOUVERT   PIC S9(8).
+           05  CPM-PIN         PIC X(4).
+           05  CPM-STATUT      PIC X(1).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-CPT-FILESTATUS   PIC X(2).
+       01  WS-CSV-FILESTATUS   PIC X(2).
+       01  WS-NEG-FILESTATUS   PIC X(2).
+       01  WS-NBR-COMPTES      PIC 9(5) VALUE ZERO.
+       01  WS-NBR-NEGATIFS     PIC 9(5) VALUE ZERO.
+       01  WS-TOTAL-GENERAL    PIC S9(12) VALUE ZERO.
+       01  WS-MINIMUM-GENERAL  PIC S9(10) VALUE ZERO.
+       01  WS-MAXIMUM-GENERAL  PIC S9(10) VALUE ZERO.
+       01  WS-MOYENNE-GENERALE PIC S9(10)V9(2) VALUE ZERO.
+
+      *    tableau de tous les soldes lus, transmis a TABLEAU-3 en fin
+      *    de balayage pour obtenir min/max/moyenne/total en une seule
+      *    passe au lieu d'une accumulation maison.
+       01  WS-TABLE-SOLDES.
+           05  WS-SOLDE-GEN  PIC S9(10) OCCURS 100 TIMES.
+
+       01  WS-TABLE-DEVISE.
+         05 WS-DEV  OCCURS 5 TIMES.
+           10  WS-DEV-CODE   PIC X(3).
+           10  WS-DEV-TOTAL  PIC S9(12).
+       01  WS-TABLE-TYPE.
+         05 WS-TYP  OCCURS 4 TIMES.
+           10  WS-TYP-CODE   PIC X(10).
+           10  WS-TYP-TOTAL  PIC S9(12).
+
+       01  WS-I  PIC 9(2).
+
+       PROCEDURE DIVISION.
+
+       MAIN-BILAN.
+           PERFORM INITIALISER-TABLES.
+           PERFORM LIRE-ET-SOUS-TOTALISER.
+           PERFORM AFFICHER-BILAN.
+           GOBACK.
+
+      *    prepare les listes fixes des devises et types approuves
+      *    (memes listes que la saisie des comptes).
+       INITIALISER-TABLES.
+           MOVE 'EUR' TO WS-DEV-CODE(1).
+           MOVE 'USD' TO WS-DEV-CODE(2).
+           MOVE 'GBP' TO WS-DEV-CODE(3).
+           MOVE 'MAD' TO WS-DEV-CODE(4).
+           MOVE 'CHF' TO WS-DEV-CODE(5).
+           MOVE 'COURANT'   TO WS-TYP-CODE(1).
+           MOVE 'EPARGNE'   TO WS-TYP-CODE(2).
+           MOVE 'MINEUR'    TO WS-TYP-CODE(3).
+           MOVE 'DEVISE'    TO WS-TYP-CODE(4).
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 5
+               MOVE 0 TO WS-DEV-TOTAL(WS-I)
+           END-PERFORM.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 4
+               MOVE 0 TO WS-TYP-TOTAL(WS-I)
+           END-PERFORM.
+           EXIT.
+       FIN-INITIALISER-TABLES.
+
+       LIRE-ET-SOUS-TOTALISER.
+           OPEN INPUT COMPTE-MASTER.
+           IF WS-CPT-FILESTATUS = "00"
+               OPEN OUTPUT COMPTES-CSV
+               MOVE "NUMCPT,DATE,SOLDE,TYPE,TITULAIRE,DEVISE,DECOUVERT"
+                   TO CSV-LIGNE
+               WRITE CSV-LIGNE
+               OPEN OUTPUT SOLDES-NEGATIFS
+               MOVE "==== COMPTES A SOLDE NEGATIF ===="
+                   TO NEG-LIGNE
+               WRITE NEG-LIGNE
+               PERFORM UNTIL WS-CPT-FILESTATUS NOT = "00"
+                   READ COMPTE-MASTER NEXT RECORD
+                       AT END MOVE "10" TO WS-CPT-FILESTATUS
+                       NOT AT END
+                           IF CPM-STATUT = "A"
+                               ADD 1 TO WS-NBR-COMPTES
+                               IF WS-NBR-COMPTES <= 100
+                                   MOVE CPM-SOLDE-CPT TO
+                                       WS-SOLDE-GEN(WS-NBR-COMPTES)
+                               ELSE
+                                   DISPLAY "BILAN : PLUS DE 100 "
+                                       "COMPTES, STATISTIQUES LIMITEES"
+                                       " AUX 100 PREMIERS"
+                               END-IF
+                               PERFORM CUMULER-DEVISE
+                               PERFORM CUMULER-TYPE
+                               PERFORM ECRIRE-LIGNE-CSV
+                               IF CPM-SOLDE-CPT < 0
+                                   PERFORM SIGNALER-SOLDE-NEGATIF
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE SOLDES-NEGATIFS
+               IF WS-NBR-COMPTES > 100
+                   CALL "TABLEAU-3" USING 100 WS-TABLE-SOLDES
+                           WS-TOTAL-GENERAL WS-MINIMUM-GENERAL
+                           WS-MAXIMUM-GENERAL WS-MOYENNE-GENERALE
+               ELSE
+                   CALL "TABLEAU-3" USING WS-NBR-COMPTES
+                           WS-TABLE-SOLDES
+                           WS-TOTAL-GENERAL WS-MINIMUM-GENERAL
+                           WS-MAXIMUM-GENERAL WS-MOYENNE-GENERALE
+               END-IF
+               CLOSE COMPTE-MASTER
+               CLOSE COMPTES-CSV
+           ELSE
+               DISPLAY "FICHIER MAITRE DES COMPTES INTROUVABLE"
+           END-IF.
+           EXIT.
+       FIN-LIRE-ET-SOUS-TOTALISER.
+
+      *    exporte l'enregistrement courant au format CSV dans
+      *    COMPTES.CSV pour reprise par un tableur.
+       ECRIRE-LIGNE-CSV.
+           MOVE SPACES TO CSV-LIGNE.
+           STRING CPM-NUM-CPT    DELIMITED BY SIZE ","
+                  CPM-DATE-CPT   DELIMITED BY SIZE ","
+                  CPM-SOLDE-CPT  DELIMITED BY SIZE ","
+                  CPM-TYPE-CPT   DELIMITED BY SIZE ","
+                  CPM-TITUL-CPT  DELIMITED BY SIZE ","
+                  CPM-DEVISE-CPT DELIMITED BY SIZE ","
+                  CPM-DECOUVERT  DELIMITED BY SIZE
+               INTO CSV-LIGNE
+           END-STRING.
+           WRITE CSV-LIGNE.
+           EXIT.
+       FIN-ECRIRE-LIGNE-CSV.
+
+      *    journalise un compte a solde negatif dans SOLDES-NEGATIFS.TXT
+      *    et cumule le nombre de comptes decouverts pour le bilan.
+       SIGNALER-SOLDE-NEGATIF.
+           ADD 1 TO WS-NBR-NEGATIFS.
+           MOVE SPACES TO NEG-LIGNE.
+           STRING "COMPTE " DELIMITED BY SIZE
+                  CPM-NUM-CPT DELIMITED BY SIZE
+                  " TITULAIRE " DELIMITED BY SIZE
+                  CPM-TITUL-CPT DELIMITED BY SIZE
+                  " SOLDE " DELIMITED BY SIZE
+                  CPM-SOLDE-CPT DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  CPM-DEVISE-CPT DELIMITED BY SIZE
+               INTO NEG-LIGNE
+           END-STRING.
+           WRITE NEG-LIGNE.
+           EXIT.
+       FIN-SIGNALER-SOLDE-NEGATIF.
+
+       CUMULER-DEVISE.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 5
+               IF WS-DEV-CODE(WS-I) = CPM-DEVISE-CPT
+                   ADD CPM-SOLDE-CPT TO WS-DEV-TOTAL(WS-I)
+               END-IF
+           END-PERFORM.
+           EXIT.
+       FIN-CUMULER-DEVISE.
+
+       CUMULER-TYPE.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 4
+               IF WS-TYP-CODE(WS-I) = CPM-TYPE-CPT
+                   ADD CPM-SOLDE-CPT TO WS-TYP-TOTAL(WS-I)
+               END-IF
+           END-PERFORM.
+           EXIT.
+       FIN-CUMULER-TYPE.
+
+       AFFICHER-BILAN.
+           DISPLAY "======== BILAN DE FIN DE JOURNEE ========".
+           DISPLAY "NOMBRE DE COMPTES TRAITES : " WS-NBR-COMPTES.
+           DISPLAY "TOTAL GENERAL DES SOLDES  : " WS-TOTAL-GENERAL.
+           DISPLAY "SOLDE MINIMUM             : " WS-MINIMUM-GENERAL.
+           DISPLAY "SOLDE MAXIMUM             : " WS-MAXIMUM-GENERAL.
+           DISPLAY "SOLDE MOYEN               : " WS-MOYENNE-GENERALE.
+           DISPLAY "COMPTES A SOLDE NEGATIF   : " WS-NBR-NEGATIFS.
+           IF WS-NBR-NEGATIFS > 0
+               DISPLAY "   DETAIL DANS SOLDES-NEGATIFS.TXT"
+           END-IF.
+           DISPLAY "---- SOUS-TOTAL PAR DEVISE ----".
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 5
+               DISPLAY WS-DEV-CODE(WS-I) " : " WS-DEV-TOTAL(WS-I)
+           END-PERFORM.
+           DISPLAY "---- SOUS-TOTAL PAR TYPE DE COMPTE ----".
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 4
+               DISPLAY WS-TYP-CODE(WS-I) " : " WS-TYP-TOTAL(WS-I)
+           END-PERFORM.
+           DISPLAY "===========================================".
+           DISPLAY "LISTE DES COMPTES EXPORTEE DANS COMPTES.CSV".
+           EXIT.
+       FIN-AFFICHER-BILAN.
+
+       END PROGRAM BILAN-COMPTES.
