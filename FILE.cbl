@@ -8,8 +8,7 @@
        FILE-CONTROL.
 
            SELECT EMPLOYEE
-                        ASSIGN TO
-             "C:\work space\Cobol path\labs\youTube labs\Employees.txt"
+                        ASSIGN TO WS-EMP-FILE-PATH
               ORGANIZATION IS LINE SEQUENTIAL
               FILE STATUS IS EMP-FILESTATUS.
 
@@ -26,17 +25,25 @@
 
        WORKING-STORAGE SECTION.
 
+       01  WS-EMP-FILE-PATH PIC X(100).
        01  EMP-FILESTATUS   PIC X(2).
        01  EMP-REQUESTS     PIC 9(1) VALUE ZERO.
        01  EMP-READ-STATUS  PIC X(1).
            88 EMP-END-OF-FILE  VALUE 'Y'.
            88 NOT-END-OF-FILE  VALUE 'N'.
+       01  WS-CTL-SAISI     PIC X(1).
+       01  WS-CTL-ATTENDU   PIC 9(1).
 
 
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
 
+           ACCEPT WS-EMP-FILE-PATH FROM ENVIRONMENT "EMPFILE".
+           IF WS-EMP-FILE-PATH = SPACES
+              MOVE "EMPLOYEES.TXT" TO WS-EMP-FILE-PATH
+           END-IF.
+
            PERFORM WRITE-FILE
 
            OPEN INPUT EMPLOYEE
@@ -55,6 +62,7 @@
                      DISPLAY "NUMBER OF REQUEST :"EMP-REQUESTS
 
                  END-IF
+                 PERFORM CONTROLER-TOTAL
                  PERFORM CLOSE-FILE
 
               WHEN OTHER
@@ -93,4 +101,25 @@
            CLOSE EMPLOYEE.
        PROGRAM-END-PARA.
 
+           STOP RUN.
+
+      *    compare le nombre de fiches effectivement lues a une carte
+      *    de controle (EMP-CTL-COUNT dans l'environnement), comme un
+      *    vrai batch compare ce qu'il a traite a ce qu'il devait
+      *    traiter. Sans carte de controle fournie, le controle est
+      *    ignore plutot que de signaler un faux ecart.
+       CONTROLER-TOTAL.
+           ACCEPT WS-CTL-SAISI FROM ENVIRONMENT "EMP-CTL-COUNT".
+           IF WS-CTL-SAISI NOT = SPACES
+              MOVE WS-CTL-SAISI TO WS-CTL-ATTENDU
+              IF WS-CTL-ATTENDU NOT = EMP-REQUESTS
+                 DISPLAY "ECART DE CONTROLE : ATTENDU "WS-CTL-ATTENDU
+                         " LU "EMP-REQUESTS
+              ELSE
+                 DISPLAY "CONTROLE TOTAL OK : "EMP-REQUESTS" FICHE(S)"
+              END-IF
+           END-IF.
+       FIN-CONTROLER-TOTAL.
+           EXIT.
+
        END PROGRAM FILE-HANDLING.
