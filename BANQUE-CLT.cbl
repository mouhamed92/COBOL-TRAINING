@@ -5,11 +5,70 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CLIENT-MASTER ASSIGN TO "CLIENT-MASTER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLM-MAT-CLT
+               FILE STATUS IS WS-CLT-FILESTATUS.
+
+           SELECT COMPTE-MASTER ASSIGN TO "COMPTE-MASTER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CPM-NUM-CPT
+               FILE STATUS IS WS-CPT-FILESTATUS.
+
+           SELECT CHECKPOINT-SAISIE ASSIGN TO "CHECKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILESTATUS.
 
        DATA DIVISION.
        FILE SECTION.
+
+       FD  CHECKPOINT-SAISIE.
+       01  CKPT-LIGNE.
+           05  CKPT-NB-CLT-TOTAL  PIC 9(3).
+           05  FILLER             PIC X(1).
+           05  CKPT-NB-CLT-FAIT   PIC 9(3).
+           05  FILLER             PIC X(1).
+           05  CKPT-NB-CPT-TOTAL  PIC 9(3).
+           05  FILLER             PIC X(1).
+           05  CKPT-NB-CPT-FAIT   PIC 9(3).
+
+       FD  CLIENT-MASTER.
+       01  CLIENT-MASTER-RECORD.
+           05  CLM-MAT-CLT     PIC X(6).
+           05  CLM-NOM-CLT     PIC X(20).
+           05  CLM-PRENOM-CLT  PIC X(20).
+           05  CLM-AGE-CLT     PIC X(20).
+           05  CLM-EMAIL-CLT   PIC X(20).
+
+       FD  COMPTE-MASTER.
+       01  COMPTE-MASTER-RECORD.
+           05  CPM-NUM-CPT     PIC X(6).
+           05  CPM-DATE-CPT    PIC X(8).
+           05  CPM-SOLDE-CPT   PIC S9(10).
+           05  CPM-TYPE-CPT    PIC X(10).
+           05  CPM-TITUL-CPT   PIC X(6).
+           05  CPM-DEVISE-CPT  PIC X(3).
+           05  CPM-DECOUVERT   PIC S9(8).
+           05  CPM-PIN         PIC X(4).
+           05  CPM-STATUT      PIC X(1).
+
        WORKING-STORAGE SECTION.
 
+       01  WS-CLT-FILESTATUS   PIC X(2).
+       01  WS-CPT-FILESTATUS   PIC X(2).
+       01  WS-CKPT-FILESTATUS  PIC X(2).
+
+      *    reprise sur incident de la saisie des nouveaux clients et
+      *    comptes : TOTAL est la taille du lot demande, FAIT le
+      *    nombre deja saisi et persiste au moment de l'interruption.
+       01  WS-CKPT-NB-CLT-TOTAL PIC 9(3) VALUE ZERO.
+       01  WS-CKPT-NB-CLT-FAIT  PIC 9(3) VALUE ZERO.
+       01  WS-CKPT-NB-CPT-TOTAL PIC 9(3) VALUE ZERO.
+       01  WS-CKPT-NB-CPT-FAIT  PIC 9(3) VALUE ZERO.
 
        01  TABLE-CLIENTS.
          05 CLIENT PIC X(86)  OCCURS 100 TIMES.
@@ -23,29 +82,25 @@
 
 
        01  TABLE-COMPTES.
-         05 COMPTE PIC X(45) OCCURS 100 TIMES.
+         05 COMPTE PIC X(56) OCCURS 100 TIMES.
 
        01  REC-CPT.
          05  WS-NUM-CPT     PIC X(6).
          05  WS-DATE-CPT    PIC X(8).
-         05  WS-SOLDE-CPT   PIC 9(10).
+         05  WS-SOLDE-CPT   PIC S9(10).
          05  WS-TYPE-CPT    PIC X(10).
          05  WS-TITUL-CPT   PIC X(6).
          05  WS-DEVISE-CPT  PIC X(3).
+         05  WS-DECOUVERT-CPT PIC S9(8).
+         05  WS-PIN-CPT     PIC X(4).
+         05  WS-STATUT-CPT  PIC X(1).
+
+       COPY TABLEAU-CPY.
 
-       01  TABLE-INTERMIDIAIRE.
-         05 CPT-INT  OCCURS 100 TIMES.
-           10  WS-NUM-CPTI     PIC X(6).
-           10  WS-DATE-CPTI    PIC X(8).
-           10  WS-SOLDE-CPTI   PIC 9(10).
-           10  WS-TYPE-CPTI    PIC X(10).
-           10  WS-TITUL-CPTI   PIC X(6).
-           10  WS-DEVISE-CPTI  PIC X(3).
-
-       01  WS-NBR-CLT     PIC 9(2).
-       01  WS-NBR-CPT     PIC 9(2).
-       01  WS-I           PIC 9(2).
-       01  WS-J           PIC 9(2).
+       01  WS-NBR-CLT     PIC 9(3).
+       01  WS-NBR-CPT     PIC 9(3).
+       01  WS-I           PIC 9(3).
+       01  WS-J           PIC 9(3).
        01  WS-CPT-CLT     PIC X(6).
        01  WS-NBR-CPT-CLT PIC 9(2).
        01  WS-COUNT-CPT   PIC 9(2).
@@ -53,34 +108,297 @@
        01  FUNC-SOMME     PIC X(100) VALUES 'SOMME-SOLDE'.
        01  FUNC-DATE     PIC X(100) VALUES  'CONV-DATE'.
 
+       01  WS-NBR-CLT-EXIST  PIC 9(3) VALUE ZERO.
+       01  WS-NBR-CPT-EXIST  PIC 9(3) VALUE ZERO.
+       01  WS-TYPE-VALIDE    PIC X(1).
+       01  WS-DEVISE-VALIDE  PIC X(1).
+       01  WS-K              PIC 9(3).
+       01  WS-DUP-CLT        PIC X(1).
+       01  WS-DUP-CPT        PIC X(1).
+       01  WS-CLE-VALIDE     PIC X(1).
+       01  WS-CODE-CTRL      PIC X(8).
+       01  WS-AGE-VALIDE     PIC X(1).
+       01  WS-MAIL-VALIDE    PIC X(1).
+       01  WS-CNT-AT         PIC 9(2).
+       01  WS-CNT-PT         PIC 9(2).
+       01  WS-PIN-VALIDE     PIC X(1).
+       01  WS-REP-CLOTURE    PIC X(1).
+       01  WS-NUM-CPT-CLOTURE PIC X(6).
+
+      *    age du titulaire d'un compte en cours de saisie, retrouve
+      *    dans le tableau des clients pour verifier le type MINEUR.
+       01  WS-AGE-TITULAIRE  PIC 9(3) VALUE ZERO.
+
+      *    fusion de matricules doublons (client saisi deux fois avant
+      *    l'ajout du controle d'unicite de VERIFIER-MAT-UNIQUE).
+       01  WS-REP-FUSION       PIC X(1).
+       01  WS-CONF-FUSION      PIC X(1).
+       01  WS-MAT-CLT-CONSERVE PIC X(6).
+       01  WS-MAT-CLT-RETIRE   PIC X(6).
+       01  WS-CLT-A-TROUVE     PIC X(1).
+       01  WS-CLT-B-TROUVE     PIC X(1).
+       01  WS-NOM-A            PIC X(20).
+       01  WS-PRENOM-A         PIC X(20).
+       01  WS-NOM-B            PIC X(20).
+       01  WS-PRENOM-B         PIC X(20).
+       01  WS-NBR-CPT-REPOINTES PIC 9(3).
+
+      *    langue d'affichage des invites (FR/EN), choisie une fois
+      *    au demarrage ; ne change pas la facon dont les donnees
+      *    sont saisies, seulement les textes affiches.
+       01  WS-LANGUE         PIC X(2) VALUE "FR".
+       01  WS-MSG-ID         PIC 9(2).
+       01  WS-MSG-TEXTE      PIC X(50).
+
 
 
        PROCEDURE DIVISION.
 
+           PERFORM CHOISIR-LANGUE.
+           PERFORM OUVRIR-MASTERS.
+           PERFORM CHARGER-TAB-CLT-MASTER.
+           PERFORM CHARGER-TAB-CPT-MASTER.
+           PERFORM CHARGER-CHECKPOINT.
+
+           PERFORM REMPLIR-TAB-CLT.
            PERFORM CONVERSION-DATE.
            PERFORM SOMME.
            PERFORM REMPLIR-TAB-CPT.
            PERFORM CHERCHER-CPT.
+           PERFORM CLOTURER-COMPTE.
+           PERFORM FUSIONNER-DOUBLONS-CLT.
+
+           PERFORM FERMER-MASTERS.
+
+       GOBACK.
+
+      /    *********************OUVRIR-MASTERS***************************
+       OUVRIR-MASTERS.
+      *    le fichier maitre peut ne pas encore exister au 1er lancement
+           OPEN I-O CLIENT-MASTER.
+           IF WS-CLT-FILESTATUS = "35"
+               OPEN OUTPUT CLIENT-MASTER
+               CLOSE CLIENT-MASTER
+               OPEN I-O CLIENT-MASTER
+           END-IF.
+
+           OPEN I-O COMPTE-MASTER.
+           IF WS-CPT-FILESTATUS = "35"
+               OPEN OUTPUT COMPTE-MASTER
+               CLOSE COMPTE-MASTER
+               OPEN I-O COMPTE-MASTER
+           END-IF.
+           EXIT.
+       FIN-OUVRIR-MASTERS.
+      /    *************************************************************
 
-       STOP RUN.
+      /    *********************FERMER-MASTERS****************************
+       FERMER-MASTERS.
+           CLOSE CLIENT-MASTER.
+           CLOSE COMPTE-MASTER.
+           EXIT.
+       FIN-FERMER-MASTERS.
+      /    *************************************************************
+
+      /    *********************CHARGER-CHECKPOINT************************
+      *    lit CHECKPOINT.DAT s'il existe pour savoir si un lot de
+      *    saisie a ete interrompu en cours de route, afin que
+      *    REMPLIR-TAB-CLT/CPT puissent reprendre au bon endroit au
+      *    lieu de tout redemander a l'operateur.
+       CHARGER-CHECKPOINT.
+           MOVE 0 TO WS-CKPT-NB-CLT-TOTAL.
+           MOVE 0 TO WS-CKPT-NB-CLT-FAIT.
+           MOVE 0 TO WS-CKPT-NB-CPT-TOTAL.
+           MOVE 0 TO WS-CKPT-NB-CPT-FAIT.
+
+           OPEN INPUT CHECKPOINT-SAISIE.
+           IF WS-CKPT-FILESTATUS = "00"
+               READ CHECKPOINT-SAISIE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE CKPT-NB-CLT-TOTAL TO WS-CKPT-NB-CLT-TOTAL
+                       MOVE CKPT-NB-CLT-FAIT  TO WS-CKPT-NB-CLT-FAIT
+                       MOVE CKPT-NB-CPT-TOTAL TO WS-CKPT-NB-CPT-TOTAL
+                       MOVE CKPT-NB-CPT-FAIT  TO WS-CKPT-NB-CPT-FAIT
+               END-READ
+               CLOSE CHECKPOINT-SAISIE
+           END-IF.
+           EXIT.
+       FIN-CHARGER-CHECKPOINT.
+      /    *************************************************************
+
+      /    *********************SAUVER-CHECKPOINT**************************
+      *    reecrit CHECKPOINT.DAT avec l'avancement courant du lot de
+      *    saisie (meme principe que SAUVER-ANNUAIRE : on reecrit le
+      *    fichier entier a chaque point de controle).
+       SAUVER-CHECKPOINT.
+           MOVE WS-CKPT-NB-CLT-TOTAL TO CKPT-NB-CLT-TOTAL.
+           MOVE WS-CKPT-NB-CLT-FAIT  TO CKPT-NB-CLT-FAIT.
+           MOVE WS-CKPT-NB-CPT-TOTAL TO CKPT-NB-CPT-TOTAL.
+           MOVE WS-CKPT-NB-CPT-FAIT  TO CKPT-NB-CPT-FAIT.
+           OPEN OUTPUT CHECKPOINT-SAISIE.
+           WRITE CKPT-LIGNE.
+           CLOSE CHECKPOINT-SAISIE.
+           EXIT.
+       FIN-SAUVER-CHECKPOINT.
+      /    *************************************************************
+
+      /    *****************CHARGER-TAB-CLIENTS-DEPUIS-MASTER**************
+       CHARGER-TAB-CLT-MASTER.
+      *    relit le fichier maitre client au demarrage pour que les
+      *    clients saisis lors des executions precedentes restent
+      *    disponibles sans ressaisie.
+           MOVE ZERO TO WS-NBR-CLT-EXIST.
+           MOVE LOW-VALUE TO CLM-MAT-CLT.
+           START CLIENT-MASTER KEY IS NOT LESS THAN CLM-MAT-CLT
+               INVALID KEY CONTINUE
+           END-START.
+
+           PERFORM UNTIL WS-CLT-FILESTATUS NOT = "00"
+               READ CLIENT-MASTER NEXT RECORD
+                   AT END MOVE "10" TO WS-CLT-FILESTATUS
+                   NOT AT END
+                       ADD 1 TO WS-NBR-CLT-EXIST
+                       IF WS-NBR-CLT-EXIST <= 100
+                           MOVE CLM-MAT-CLT    TO WS-MAT-CLT
+                           MOVE CLM-NOM-CLT    TO WS-NOM-CLT
+                           MOVE CLM-PRENOM-CLT TO WS-PRENOM-CLT
+                           MOVE CLM-AGE-CLT    TO WS-AGE-CLT
+                           MOVE CLM-EMAIL-CLT  TO WS-EMAIL-CLT
+                           MOVE REC-CLT TO CLIENT(WS-NBR-CLT-EXIST)
+                       ELSE
+                           DISPLAY "BANQUE-CLT : PLUS DE 100 CLIENTS, "
+                               "TABLE LIMITEE AUX 100 PREMIERS"
+                       END-IF
+               END-READ
+           END-PERFORM.
+           IF WS-NBR-CLT-EXIST > 100
+               MOVE 100 TO WS-NBR-CLT-EXIST
+           END-IF.
+           MOVE WS-NBR-CLT-EXIST TO WS-NBR-CLT.
+           EXIT.
+       FIN-CHARGER-TAB-CLT-MASTER.
+      /    *************************************************************
+
+      /    *****************CHARGER-TAB-COMPTES-DEPUIS-MASTER*************
+       CHARGER-TAB-CPT-MASTER.
+           MOVE ZERO TO WS-NBR-CPT-EXIST.
+           MOVE LOW-VALUE TO CPM-NUM-CPT.
+           START COMPTE-MASTER KEY IS NOT LESS THAN CPM-NUM-CPT
+               INVALID KEY CONTINUE
+           END-START.
+
+           PERFORM UNTIL WS-CPT-FILESTATUS NOT = "00"
+               READ COMPTE-MASTER NEXT RECORD
+                   AT END MOVE "10" TO WS-CPT-FILESTATUS
+                   NOT AT END
+                       ADD 1 TO WS-NBR-CPT-EXIST
+                       IF WS-NBR-CPT-EXIST <= 100
+                           MOVE CPM-NUM-CPT    TO WS-NUM-CPT
+                           MOVE CPM-DATE-CPT   TO WS-DATE-CPT
+                           MOVE CPM-SOLDE-CPT  TO WS-SOLDE-CPT
+                           MOVE CPM-TYPE-CPT   TO WS-TYPE-CPT
+                           MOVE CPM-TITUL-CPT  TO WS-TITUL-CPT
+                           MOVE CPM-DEVISE-CPT TO WS-DEVISE-CPT
+                           MOVE CPM-DECOUVERT  TO WS-DECOUVERT-CPT
+                           MOVE CPM-PIN        TO WS-PIN-CPT
+                           MOVE CPM-STATUT     TO WS-STATUT-CPT
+                           MOVE REC-CPT TO COMPTE(WS-NBR-CPT-EXIST)
+                       ELSE
+                           DISPLAY "BANQUE-CLT : PLUS DE 100 COMPTES, "
+                               "TABLE LIMITEE AUX 100 PREMIERS"
+                       END-IF
+               END-READ
+           END-PERFORM.
+           IF WS-NBR-CPT-EXIST > 100
+               MOVE 100 TO WS-NBR-CPT-EXIST
+           END-IF.
+           MOVE WS-NBR-CPT-EXIST TO WS-NBR-CPT.
+           EXIT.
+       FIN-CHARGER-TAB-CPT-MASTER.
+      /    *************************************************************
+
+      /    *********************ECRIRE-CLIENT-MASTER***********************
+       ECRIRE-CLIENT-MASTER.
+           MOVE WS-MAT-CLT    TO CLM-MAT-CLT.
+           MOVE WS-NOM-CLT    TO CLM-NOM-CLT.
+           MOVE WS-PRENOM-CLT TO CLM-PRENOM-CLT.
+           MOVE WS-AGE-CLT    TO CLM-AGE-CLT.
+           MOVE WS-EMAIL-CLT  TO CLM-EMAIL-CLT.
+           WRITE CLIENT-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY "MATRICULE DEJA SUR FICHIER MAITRE !"
+           END-WRITE.
+           EXIT.
+       FIN-ECRIRE-CLIENT-MASTER.
+      /    *************************************************************
+
+      /    *********************ECRIRE-COMPTE-MASTER***********************
+       ECRIRE-COMPTE-MASTER.
+           MOVE WS-NUM-CPT    TO CPM-NUM-CPT.
+           MOVE WS-DATE-CPT   TO CPM-DATE-CPT.
+           MOVE WS-SOLDE-CPT  TO CPM-SOLDE-CPT.
+           MOVE WS-TYPE-CPT   TO CPM-TYPE-CPT.
+           MOVE WS-TITUL-CPT  TO CPM-TITUL-CPT.
+           MOVE WS-DEVISE-CPT TO CPM-DEVISE-CPT.
+           MOVE WS-DECOUVERT-CPT TO CPM-DECOUVERT.
+           MOVE WS-PIN-CPT    TO CPM-PIN.
+           MOVE "A"           TO CPM-STATUT.
+           WRITE COMPTE-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY "NUM COMPTE DEJA SUR FICHIER MAITRE !"
+           END-WRITE.
+           EXIT.
+       FIN-ECRIRE-COMPTE-MASTER.
+      /    *************************************************************
 
 
       /    *********************SAISIR-CLIENTT**************************
        SAISIR-CLT.
-            DISPLAY "MATRICULE CLIENT :".
-            ACCEPT WS-MAT-CLT.
+            MOVE "O" TO WS-DUP-CLT
+            PERFORM UNTIL WS-DUP-CLT = "N"
+                MOVE 01 TO WS-MSG-ID PERFORM AFFICHER-PROMPT
+                ACCEPT WS-MAT-CLT
+
+                PERFORM VERIFIER-MAT-UNIQUE
+                IF WS-DUP-CLT = "O"
+                    DISPLAY "MATRICULE DEJA UTILISE !"
+                END-IF
+            END-PERFORM.
 
-            DISPLAY "NOM CLIENT :".
+            MOVE 02 TO WS-MSG-ID PERFORM AFFICHER-PROMPT.
             ACCEPT WS-NOM-CLT.
 
-            DISPLAY "PRENOM CLIENT :".
+            MOVE 03 TO WS-MSG-ID PERFORM AFFICHER-PROMPT.
             ACCEPT WS-PRENOM-CLT.
 
-            DISPLAY "AGE CLIENT :".
-            ACCEPT WS-AGE-CLT.
+            MOVE "N" TO WS-AGE-VALIDE
+            PERFORM UNTIL WS-AGE-VALIDE = "O"
+                MOVE 04 TO WS-MSG-ID PERFORM AFFICHER-PROMPT
+                ACCEPT WS-AGE-CLT
+                IF WS-AGE-CLT IS NUMERIC
+                   AND FUNCTION NUMVAL(WS-AGE-CLT) >= 1
+                   AND FUNCTION NUMVAL(WS-AGE-CLT) <= 120
+                    MOVE "O" TO WS-AGE-VALIDE
+                ELSE
+                    DISPLAY "AGE INVALIDE !"
+                END-IF
+            END-PERFORM.
 
-            DISPLAY "EMAIL CLIENT :".
-            ACCEPT WS-EMAIL-CLT.
+            MOVE "N" TO WS-MAIL-VALIDE
+            PERFORM UNTIL WS-MAIL-VALIDE = "O"
+                MOVE 05 TO WS-MSG-ID PERFORM AFFICHER-PROMPT
+                ACCEPT WS-EMAIL-CLT
+                MOVE 0 TO WS-CNT-AT
+                MOVE 0 TO WS-CNT-PT
+                INSPECT WS-EMAIL-CLT TALLYING WS-CNT-AT FOR ALL "@"
+                INSPECT WS-EMAIL-CLT TALLYING WS-CNT-PT FOR ALL "."
+                IF WS-CNT-AT = 1 AND WS-CNT-PT >= 1
+                    MOVE "O" TO WS-MAIL-VALIDE
+                ELSE
+                    DISPLAY "E-MAIL INVALIDE !"
+                END-IF
+            END-PERFORM.
             EXIT.
        FIN-SAISIR-CLT.
       /    *************************************************************
@@ -89,40 +407,181 @@
 
       /    *********************SAISIR-COMPTE**************************
        SAISIR-CPT.
-            DISPLAY "NUM COMPTE :".
-            ACCEPT WS-NUM-CPT.
+            MOVE "O" TO WS-DUP-CPT
+            PERFORM UNTIL WS-DUP-CPT = "N"
+                MOVE 06 TO WS-MSG-ID PERFORM AFFICHER-PROMPT
+                ACCEPT WS-NUM-CPT
+
+                PERFORM VERIFIER-CPT-UNIQUE
+                IF WS-DUP-CPT = "O"
+                    DISPLAY "NUM COMPTE DEJA UTILISE !"
+                END-IF
+            END-PERFORM.
 
-            DISPLAY "DATE CREATION :".
+            MOVE 07 TO WS-MSG-ID PERFORM AFFICHER-PROMPT.
             ACCEPT WS-DATE-CPT.
 
-            DISPLAY "SOLDE :".
+            MOVE 08 TO WS-MSG-ID PERFORM AFFICHER-PROMPT.
             ACCEPT WS-SOLDE-CPT.
 
-            DISPLAY "TYPE COMPTE :".
-            ACCEPT WS-TYPE-CPT.
-
-            DISPLAY "TITULAIRE CPT :".
+            MOVE 10 TO WS-MSG-ID PERFORM AFFICHER-PROMPT.
             ACCEPT WS-TITUL-CPT.
+            PERFORM TROUVER-AGE-TITULAIRE.
+
+      *    le type MINEUR est reserve aux titulaires de moins de 18
+      *    ans, les autres types aux titulaires majeurs - l'age vient
+      *    du dossier client saisi/charge plus haut, pas d'une simple
+      *    fourchette de saisie deconnectee du type de compte.
+            MOVE "N" TO WS-TYPE-VALIDE
+            PERFORM UNTIL WS-TYPE-VALIDE = "O"
+                MOVE 09 TO WS-MSG-ID PERFORM AFFICHER-PROMPT
+                ACCEPT WS-TYPE-CPT
+                EVALUATE WS-TYPE-CPT
+                    WHEN "MINEUR"
+                        IF WS-AGE-TITULAIRE < 18
+                            MOVE "O" TO WS-TYPE-VALIDE
+                        ELSE
+                            DISPLAY "COMPTE MINEUR RESERVE AUX "
+                                    "TITULAIRES DE MOINS DE 18 ANS !"
+                        END-IF
+                    WHEN "COURANT"
+                    WHEN "EPARGNE"
+                    WHEN "DEVISE"
+                        IF WS-AGE-TITULAIRE >= 18
+                            MOVE "O" TO WS-TYPE-VALIDE
+                        ELSE
+                            DISPLAY "TITULAIRE MINEUR : SEUL LE TYPE "
+                                    "MINEUR EST AUTORISE !"
+                        END-IF
+                    WHEN OTHER
+                        DISPLAY "TYPE DE COMPTE INVALIDE !"
+                END-EVALUATE
+            END-PERFORM.
 
-            DISPLAY "DEVISE :".
-            ACCEPT WS-DEVISE-CPT.
+            MOVE "N" TO WS-DEVISE-VALIDE
+            PERFORM UNTIL WS-DEVISE-VALIDE = "O"
+                MOVE 11 TO WS-MSG-ID PERFORM AFFICHER-PROMPT
+                ACCEPT WS-DEVISE-CPT
+                EVALUATE WS-DEVISE-CPT
+                    WHEN "EUR"
+                    WHEN "USD"
+                    WHEN "GBP"
+                    WHEN "MAD"
+                    WHEN "CHF"
+                        MOVE "O" TO WS-DEVISE-VALIDE
+                    WHEN OTHER
+                        DISPLAY "DEVISE INCONNUE - CODE ISO REQUIS"
+                END-EVALUATE
+            END-PERFORM.
+
+            MOVE 12 TO WS-MSG-ID PERFORM AFFICHER-PROMPT.
+            ACCEPT WS-DECOUVERT-CPT.
+
+            MOVE "N" TO WS-PIN-VALIDE
+            PERFORM UNTIL WS-PIN-VALIDE = "O"
+                MOVE 13 TO WS-MSG-ID PERFORM AFFICHER-PROMPT
+                ACCEPT WS-PIN-CPT
+                IF WS-PIN-CPT IS NUMERIC
+                    MOVE "O" TO WS-PIN-VALIDE
+                ELSE
+                    DISPLAY "PIN INVALIDE - 4 CHIFFRES REQUIS !"
+                END-IF
+            END-PERFORM.
+
+            MOVE "A" TO WS-STATUT-CPT.
             EXIT.
        FIN-SAISIR-CPT.
       /    *************************************************************
 
+      *    retrouve l'age du titulaire (WS-TITUL-CPT) dans le tableau
+      *    des clients deja saisis/charges ; a defaut, presume majeur
+      *    pour ne pas autoriser un type MINEUR sur un matricule
+      *    inconnu.
+       TROUVER-AGE-TITULAIRE.
+           MOVE 18 TO WS-AGE-TITULAIRE.
+           PERFORM VARYING WS-K FROM 1 BY 1
+                   UNTIL WS-K > WS-NBR-CLT-EXIST
+               IF CLIENT(WS-K)(1:6) = WS-TITUL-CPT
+                   MOVE CLIENT(WS-K) TO REC-CLT
+                   IF WS-AGE-CLT IS NUMERIC
+                       MOVE FUNCTION NUMVAL(WS-AGE-CLT) TO
+                                                    WS-AGE-TITULAIRE
+                   END-IF
+               END-IF
+           END-PERFORM.
+           EXIT.
+       FIN-TROUVER-AGE-TITULAIRE.
+      /    *************************************************************
+
+      *    verifie que le matricule saisi n'est deja pris ni sur le
+      *    fichier maitre ni par un client saisi dans le lot en cours.
+       VERIFIER-MAT-UNIQUE.
+           MOVE "N" TO WS-DUP-CLT.
+           PERFORM VARYING WS-K FROM 1 BY 1
+                   UNTIL WS-K > WS-NBR-CLT-EXIST + WS-I - 1
+               IF CLIENT(WS-K)(1:6) = WS-MAT-CLT
+                   MOVE "O" TO WS-DUP-CLT
+               END-IF
+           END-PERFORM.
+           EXIT.
+       FIN-VERIFIER-MAT-UNIQUE.
+      /    *************************************************************
+
+      *    meme principe pour le numero de compte.
+       VERIFIER-CPT-UNIQUE.
+           MOVE "N" TO WS-DUP-CPT.
+           PERFORM VARYING WS-K FROM 1 BY 1
+                   UNTIL WS-K > WS-NBR-CPT-EXIST + WS-J - 1
+               IF COMPTE(WS-K)(1:6) = WS-NUM-CPT
+                   MOVE "O" TO WS-DUP-CPT
+               END-IF
+           END-PERFORM.
+           EXIT.
+       FIN-VERIFIER-CPT-UNIQUE.
+      /    *************************************************************
+
 
 
       /    **********************REMPLIR-TAB-CLIENT*********************
        REMPLIR-TAB-CLT.
-            DISPLAY "NOMBRE DES CLIENT A SAISIR :"
-            ACCEPT WS-NBR-CLT.
+           IF WS-CKPT-NB-CLT-FAIT > 0 AND
+              WS-CKPT-NB-CLT-FAIT < WS-CKPT-NB-CLT-TOTAL
+               DISPLAY "REPRISE APRES INTERRUPTION : "
+                       WS-CKPT-NB-CLT-FAIT " CLIENT(S) DEJA SAISI(S)"
+                       " SUR " WS-CKPT-NB-CLT-TOTAL
+               COMPUTE WS-NBR-CLT =
+                       WS-CKPT-NB-CLT-TOTAL - WS-CKPT-NB-CLT-FAIT
+           ELSE
+               DISPLAY "NOMBRE DES NOUVEAUX CLIENT A SAISIR :"
+               ACCEPT WS-NBR-CLT
+               MOVE WS-NBR-CLT TO WS-CKPT-NB-CLT-TOTAL
+               MOVE 0 TO WS-CKPT-NB-CLT-FAIT
+               PERFORM SAUVER-CHECKPOINT
+           END-IF.
 
            PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-NBR-CLT
 
              PERFORM SAISIR-CLT
-             MOVE  REC-CLT TO CLIENT(WS-I)
+             IF WS-NBR-CLT-EXIST + WS-I <= 100
+                 MOVE  REC-CLT TO CLIENT(WS-NBR-CLT-EXIST + WS-I)
+             ELSE
+                 DISPLAY "BANQUE-CLT : PLUS DE 100 CLIENTS, TABLE "
+                     "LIMITEE AUX 100 PREMIERS"
+             END-IF
+             PERFORM ECRIRE-CLIENT-MASTER
+             ADD 1 TO WS-CKPT-NB-CLT-FAIT
+             PERFORM SAUVER-CHECKPOINT
 
            END-PERFORM.
+           ADD WS-NBR-CLT-EXIST TO WS-NBR-CLT.
+           MOVE WS-NBR-CLT TO WS-NBR-CLT-EXIST.
+           IF WS-NBR-CLT-EXIST > 100
+               MOVE 100 TO WS-NBR-CLT-EXIST
+               MOVE 100 TO WS-NBR-CLT
+           END-IF.
+           MOVE 0 TO WS-CKPT-NB-CLT-TOTAL.
+           MOVE 0 TO WS-CKPT-NB-CLT-FAIT.
+           PERFORM SAUVER-CHECKPOINT.
            EXIT.
        FIN-REMP-TAB-CLT.
       /    *************************************************************
@@ -131,15 +590,44 @@
 
       /    *********************REMPLIR-TAB-COMPTE**********************
        REMPLIR-TAB-CPT.
-            DISPLAY "NOMBRE DES COMPTES A SAISIR :"
-            ACCEPT WS-NBR-CPT
+           IF WS-CKPT-NB-CPT-FAIT > 0 AND
+              WS-CKPT-NB-CPT-FAIT < WS-CKPT-NB-CPT-TOTAL
+               DISPLAY "REPRISE APRES INTERRUPTION : "
+                       WS-CKPT-NB-CPT-FAIT " COMPTE(S) DEJA SAISI(S)"
+                       " SUR " WS-CKPT-NB-CPT-TOTAL
+               COMPUTE WS-NBR-CPT =
+                       WS-CKPT-NB-CPT-TOTAL - WS-CKPT-NB-CPT-FAIT
+           ELSE
+               DISPLAY "NOMBRE DES NOUVEAUX COMPTES A SAISIR :"
+               ACCEPT WS-NBR-CPT
+               MOVE WS-NBR-CPT TO WS-CKPT-NB-CPT-TOTAL
+               MOVE 0 TO WS-CKPT-NB-CPT-FAIT
+               PERFORM SAUVER-CHECKPOINT
+           END-IF.
 
            PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > WS-NBR-CPT
 
              PERFORM SAISIR-CPT
-             MOVE  REC-CPT TO COMPTE(WS-J)
+             IF WS-NBR-CPT-EXIST + WS-J <= 100
+                 MOVE  REC-CPT TO COMPTE(WS-NBR-CPT-EXIST + WS-J)
+             ELSE
+                 DISPLAY "BANQUE-CLT : PLUS DE 100 COMPTES, TABLE "
+                     "LIMITEE AUX 100 PREMIERS"
+             END-IF
+             PERFORM ECRIRE-COMPTE-MASTER
+             ADD 1 TO WS-CKPT-NB-CPT-FAIT
+             PERFORM SAUVER-CHECKPOINT
 
            END-PERFORM.
+           ADD WS-NBR-CPT-EXIST TO WS-NBR-CPT.
+           MOVE WS-NBR-CPT TO WS-NBR-CPT-EXIST.
+           IF WS-NBR-CPT-EXIST > 100
+               MOVE 100 TO WS-NBR-CPT-EXIST
+               MOVE 100 TO WS-NBR-CPT
+           END-IF.
+           MOVE 0 TO WS-CKPT-NB-CPT-TOTAL.
+           MOVE 0 TO WS-CKPT-NB-CPT-FAIT.
+           PERFORM SAUVER-CHECKPOINT.
            EXIT.
        FIN-REMP-TAB-CPT.
       /    *************************************************************
@@ -166,6 +654,7 @@
                   DISPLAY WS-TITUL-CPTI(WS-J)
 
                   IF WS-TITUL-CPTI(WS-J) = WS-CPT-CLT
+                     AND WS-STATUT-CPTI(WS-J) = "A"
                       ADD 1 TO WS-NBR-CPT-CLT
                   END-IF
 
@@ -178,6 +667,7 @@
 
            PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > WS-NBR-CPT
                   IF WS-TITUL-CPTI(WS-J) = WS-CPT-CLT
+                     AND WS-STATUT-CPTI(WS-J) = "A"
                       ADD 1 TO WS-COUNT-CPT
                       DISPLAY "COMPTE "WS-COUNT-CPT" : "
                                             WS-NUM-CPTI(WS-J)
@@ -187,8 +677,138 @@
        FIN-CHERCHER-CPT.
       /    *************************************************************
 
+      /    *********************CLOTURER-COMPTE****************************
+      *    marque un compte comme cloture (CPM-STATUT = "C") sur le
+      *    fichier maitre ; le compte reste sur COMPTE-MASTER.DAT pour
+      *    laisser OPERATIONS/BILAN-COMPTES coherents jusqu'a ce que le
+      *    job d'archivage annuel ARCHIVE-ANNUEL l'en retire.
+       CLOTURER-COMPTE.
+           MOVE "O" TO WS-REP-CLOTURE.
+           PERFORM UNTIL WS-REP-CLOTURE NOT = "O"
+               DISPLAY "CLOTURER UN COMPTE ? (O/N)"
+               ACCEPT WS-REP-CLOTURE
+               IF WS-REP-CLOTURE = "O"
+                   DISPLAY "NUM COMPTE A CLOTURER :"
+                   ACCEPT WS-NUM-CPT-CLOTURE
+                   MOVE WS-NUM-CPT-CLOTURE TO CPM-NUM-CPT
+                   READ COMPTE-MASTER
+                       INVALID KEY
+                           DISPLAY "COMPTE INTROUVABLE !"
+                       NOT INVALID KEY
+                           MOVE "C" TO CPM-STATUT
+                           REWRITE COMPTE-MASTER-RECORD
+                               INVALID KEY
+                                   DISPLAY "ECHEC CLOTURE COMPTE "
+                                           CPM-NUM-CPT
+                           END-REWRITE
+                           DISPLAY "COMPTE " CPM-NUM-CPT " CLOTURE."
+                   END-READ
+               END-IF
+           END-PERFORM.
+           EXIT.
+       FIN-CLOTURER-COMPTE.
+      /    *************************************************************
+
+      /    *********************FUSIONNER-DOUBLONS-CLT*******************
+      *    fusionne deux matricules qui designent en realite le meme
+      *    client (doublon anterieur au controle d'unicite de
+      *    VERIFIER-MAT-UNIQUE) : l'operateur confirme lequel des deux
+      *    matricules fait foi, tous les comptes du matricule ecarte
+      *    sont repointes sur le matricule conserve puis le doublon
+      *    est retire du fichier maitre des clients.
+       FUSIONNER-DOUBLONS-CLT.
+           MOVE "O" TO WS-REP-FUSION.
+           PERFORM UNTIL WS-REP-FUSION NOT = "O"
+               DISPLAY "FUSIONNER DEUX MATRICULES DOUBLONS ? (O/N)"
+               ACCEPT WS-REP-FUSION
+               IF WS-REP-FUSION = "O"
+                   DISPLAY "MATRICULE A CONSERVER (AUTHENTIQUE) :"
+                   ACCEPT WS-MAT-CLT-CONSERVE
+                   DISPLAY "MATRICULE A ECARTER (DOUBLON) :"
+                   ACCEPT WS-MAT-CLT-RETIRE
+
+                   MOVE "N" TO WS-CLT-A-TROUVE
+                   MOVE "N" TO WS-CLT-B-TROUVE
+                   MOVE WS-MAT-CLT-CONSERVE TO CLM-MAT-CLT
+                   READ CLIENT-MASTER
+                       INVALID KEY CONTINUE
+                       NOT INVALID KEY
+                           MOVE "O" TO WS-CLT-A-TROUVE
+                           MOVE CLM-NOM-CLT    TO WS-NOM-A
+                           MOVE CLM-PRENOM-CLT TO WS-PRENOM-A
+                   END-READ
+
+                   MOVE WS-MAT-CLT-RETIRE TO CLM-MAT-CLT
+                   READ CLIENT-MASTER
+                       INVALID KEY CONTINUE
+                       NOT INVALID KEY
+                           MOVE "O" TO WS-CLT-B-TROUVE
+                           MOVE CLM-NOM-CLT    TO WS-NOM-B
+                           MOVE CLM-PRENOM-CLT TO WS-PRENOM-B
+                   END-READ
+
+                   IF WS-CLT-A-TROUVE NOT = "O" OR
+                      WS-CLT-B-TROUVE NOT = "O"
+                       DISPLAY "UN DES DEUX MATRICULES EST "
+                               "INTROUVABLE !"
+                   ELSE
+                       DISPLAY "A CONSERVER : " WS-MAT-CLT-CONSERVE " "
+                               WS-NOM-A " " WS-PRENOM-A
+                       DISPLAY "A ECARTER   : " WS-MAT-CLT-RETIRE " "
+                               WS-NOM-B " " WS-PRENOM-B
+                       DISPLAY "CONFIRMER LA FUSION ? (O/N)"
+                       ACCEPT WS-CONF-FUSION
+                       IF WS-CONF-FUSION = "O"
+                           PERFORM REPOINTER-COMPTES-DOUBLON
+                           MOVE WS-MAT-CLT-RETIRE TO CLM-MAT-CLT
+                           DELETE CLIENT-MASTER RECORD
+                               INVALID KEY
+                                   DISPLAY "ECHEC SUPPRESSION DOUBLON !"
+                               NOT INVALID KEY
+                                   DISPLAY WS-NBR-CPT-REPOINTES
+                                       " COMPTE(S) REPOINTE(S), "
+                                       "MATRICULE " WS-MAT-CLT-RETIRE
+                                       " SUPPRIME."
+                           END-DELETE
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+           EXIT.
+       FIN-FUSIONNER-DOUBLONS-CLT.
+      /    *************************************************************
+
+      *    reparcourt le fichier maitre des comptes et repointe sur le
+      *    matricule conserve tout compte dont le titulaire est encore
+      *    le matricule ecarte.
+       REPOINTER-COMPTES-DOUBLON.
+           MOVE 0 TO WS-NBR-CPT-REPOINTES.
+           MOVE LOW-VALUE TO CPM-NUM-CPT.
+           START COMPTE-MASTER KEY IS NOT LESS THAN CPM-NUM-CPT
+               INVALID KEY CONTINUE
+           END-START.
+           PERFORM UNTIL WS-CPT-FILESTATUS NOT = "00"
+               READ COMPTE-MASTER NEXT RECORD
+                   AT END MOVE "10" TO WS-CPT-FILESTATUS
+                   NOT AT END
+                       IF CPM-TITUL-CPT = WS-MAT-CLT-RETIRE
+                           MOVE WS-MAT-CLT-CONSERVE TO CPM-TITUL-CPT
+                           REWRITE COMPTE-MASTER-RECORD
+                               INVALID KEY
+                                   DISPLAY "ECHEC REPOINTAGE COMPTE "
+                                           CPM-NUM-CPT
+                               NOT INVALID KEY
+                                   ADD 1 TO WS-NBR-CPT-REPOINTES
+                           END-REWRITE
+                       END-IF
+               END-READ
+           END-PERFORM.
+           EXIT.
+       FIN-REPOINTER-COMPTES-DOUBLON.
+      /    *************************************************************
+
 
-       /   *********************SOMME-SOLDE-CLIENT**********************
+      /    *********************SOMME-SOLDE-CLIENT**********************
        SOMME.
 
       *    ici j'ai utiliser le tableau intermediaire CPT-INT pour le
@@ -222,4 +842,115 @@
        FIN-CONVERSION-DATE.
       /    *************************************************************
 
+      /    *********************CHOISIR-LANGUE***************************
+      *    demande la langue d'affichage une seule fois, au demarrage.
+       CHOISIR-LANGUE.
+           DISPLAY "LANGUE / LANGUAGE (FR/EN) :"
+           ACCEPT WS-LANGUE
+           IF WS-LANGUE NOT = "EN"
+               MOVE "FR" TO WS-LANGUE
+           END-IF.
+           EXIT.
+       FIN-CHOISIR-LANGUE.
+      /    *************************************************************
+
+      /    *********************AFFICHER-PROMPT***************************
+      *    catalogue de messages bilingue pour les invites de saisie
+      *    client/compte : WS-MSG-ID selectionne le libelle,
+      *    WS-LANGUE la langue, sans toucher a la facon dont les
+      *    donnees sont saisies.
+       AFFICHER-PROMPT.
+           EVALUATE WS-MSG-ID
+               WHEN 01
+                   IF WS-LANGUE = "EN"
+                       MOVE "CLIENT MATRICULE :" TO WS-MSG-TEXTE
+                   ELSE
+                       MOVE "MATRICULE CLIENT :" TO WS-MSG-TEXTE
+                   END-IF
+               WHEN 02
+                   IF WS-LANGUE = "EN"
+                       MOVE "CLIENT LAST NAME :" TO WS-MSG-TEXTE
+                   ELSE
+                       MOVE "NOM CLIENT :" TO WS-MSG-TEXTE
+                   END-IF
+               WHEN 03
+                   IF WS-LANGUE = "EN"
+                       MOVE "CLIENT FIRST NAME :" TO WS-MSG-TEXTE
+                   ELSE
+                       MOVE "PRENOM CLIENT :" TO WS-MSG-TEXTE
+                   END-IF
+               WHEN 04
+                   IF WS-LANGUE = "EN"
+                       MOVE "CLIENT AGE :" TO WS-MSG-TEXTE
+                   ELSE
+                       MOVE "AGE CLIENT :" TO WS-MSG-TEXTE
+                   END-IF
+               WHEN 05
+                   IF WS-LANGUE = "EN"
+                       MOVE "CLIENT EMAIL :" TO WS-MSG-TEXTE
+                   ELSE
+                       MOVE "EMAIL CLIENT :" TO WS-MSG-TEXTE
+                   END-IF
+               WHEN 06
+                   IF WS-LANGUE = "EN"
+                       MOVE "ACCOUNT NUMBER :" TO WS-MSG-TEXTE
+                   ELSE
+                       MOVE "NUM COMPTE :" TO WS-MSG-TEXTE
+                   END-IF
+               WHEN 07
+                   IF WS-LANGUE = "EN"
+                       MOVE "OPENING DATE :" TO WS-MSG-TEXTE
+                   ELSE
+                       MOVE "DATE CREATION :" TO WS-MSG-TEXTE
+                   END-IF
+               WHEN 08
+                   IF WS-LANGUE = "EN"
+                       MOVE "BALANCE :" TO WS-MSG-TEXTE
+                   ELSE
+                       MOVE "SOLDE :" TO WS-MSG-TEXTE
+                   END-IF
+               WHEN 09
+                   IF WS-LANGUE = "EN"
+                       MOVE "ACCOUNT TYPE (COURANT/EPARGNE/MINEUR)"
+                           TO WS-MSG-TEXTE
+                   ELSE
+                       MOVE "TYPE COMPTE (COURANT/EPARGNE/MINEUR)"
+                           TO WS-MSG-TEXTE
+                   END-IF
+               WHEN 10
+                   IF WS-LANGUE = "EN"
+                       MOVE "ACCOUNT HOLDER :" TO WS-MSG-TEXTE
+                   ELSE
+                       MOVE "TITULAIRE CPT :" TO WS-MSG-TEXTE
+                   END-IF
+               WHEN 11
+                   IF WS-LANGUE = "EN"
+                       MOVE "CURRENCY (EUR/USD/GBP/MAD/CHF) :"
+                           TO WS-MSG-TEXTE
+                   ELSE
+                       MOVE "DEVISE (EUR/USD/GBP/MAD/CHF) :"
+                           TO WS-MSG-TEXTE
+                   END-IF
+               WHEN 12
+                   IF WS-LANGUE = "EN"
+                       MOVE "OVERDRAFT LIMIT (0 IF NONE) :"
+                           TO WS-MSG-TEXTE
+                   ELSE
+                       MOVE "LIMITE DECOUVERT AUTORISEE (0 SI AUCUNE)"
+                           TO WS-MSG-TEXTE
+                   END-IF
+               WHEN 13
+                   IF WS-LANGUE = "EN"
+                       MOVE "PIN CODE (4 DIGITS) :" TO WS-MSG-TEXTE
+                   ELSE
+                       MOVE "CODE PIN (4 CHIFFRES) :" TO WS-MSG-TEXTE
+                   END-IF
+               WHEN OTHER
+                   MOVE SPACES TO WS-MSG-TEXTE
+           END-EVALUATE
+           DISPLAY WS-MSG-TEXTE.
+           EXIT.
+       FIN-AFFICHER-PROMPT.
+      /    *************************************************************
+
        END PROGRAM BANQUE-CLT.
