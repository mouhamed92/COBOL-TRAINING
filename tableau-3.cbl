@@ -1,5 +1,13 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TABLEAU-3.
+       AUTHOR.    MOHAMED.
+
+      *    routine de statistiques de soldes appelable par SOMME-SOLDE
+      *    et par le bilan de fin de journee : recoit un tableau de
+      *    soldes de comptes (CPT-INT/WS-SOLDE-CPTI ou equivalent) et
+      *    son nombre d'elements utiles, et renvoie minimum, maximum,
+      *    moyenne et total, pour eviter que chaque programme ne
+      *    reecrive sa propre boucle ADD.
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -9,28 +17,50 @@
        FILE SECTION.
        WORKING-STORAGE SECTION.
 
-       01  TABLEAU.
-           05 WS-TAB PIC 9(02) OCCURS 10 TIMES.
-       01  WS-NUMBER PIC 9(2).
-       01  WS-I      PIC 9(02).
-
-       PROCEDURE DIVISION.
+       01  WS-I  PIC 9(3).
 
-           DISPLAY "ENTRER 10 NOMBRE"
+       LINKAGE SECTION.
 
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 10
+       01  LK-NB-SOLDES    PIC 9(3).
+       01  LK-TABLE-SOLDES.
+           05  LK-SOLDE    PIC S9(10) OCCURS 100 TIMES.
+       01  LK-TOTAL        PIC S9(12).
+       01  LK-MINIMUM      PIC S9(10).
+       01  LK-MAXIMUM      PIC S9(10).
+       01  LK-MOYENNE      PIC S9(10)V9(2).
 
-               ACCEPT WS-NUMBER
-               MOVE WS-NUMBER TO WS-TAB(WS-I)
+       PROCEDURE DIVISION USING LK-NB-SOLDES LK-TABLE-SOLDES
+                                 LK-TOTAL LK-MINIMUM LK-MAXIMUM
+                                 LK-MOYENNE.
 
-           END-PERFORM.
+       MAIN-TABLEAU-3.
+           MOVE 0 TO LK-TOTAL.
+           MOVE 0 TO LK-MINIMUM.
+           MOVE 0 TO LK-MAXIMUM.
+           MOVE 0 TO LK-MOYENNE.
 
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 10
+           IF LK-NB-SOLDES = 0
+               GOBACK
+           END-IF.
 
-               DISPLAY "L'ELEMENT "WS-I" EST = " WS-TAB(WS-I)
+           MOVE LK-SOLDE(1) TO LK-MINIMUM.
+           MOVE LK-SOLDE(1) TO LK-MAXIMUM.
 
+           PERFORM VARYING WS-I FROM 1 BY 1
+                       UNTIL WS-I > LK-NB-SOLDES
+               ADD LK-SOLDE(WS-I) TO LK-TOTAL
+               IF LK-SOLDE(WS-I) < LK-MINIMUM
+                   MOVE LK-SOLDE(WS-I) TO LK-MINIMUM
+               END-IF
+               IF LK-SOLDE(WS-I) > LK-MAXIMUM
+                   MOVE LK-SOLDE(WS-I) TO LK-MAXIMUM
+               END-IF
            END-PERFORM.
 
-       STOP RUN.
+           COMPUTE LK-MOYENNE ROUNDED = LK-TOTAL / LK-NB-SOLDES.
+
+           GOBACK.
+       FIN-MAIN-TABLEAU-3.
+           EXIT.
 
        END PROGRAM TABLEAU-3.
